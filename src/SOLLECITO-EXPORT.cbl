@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLLECITO-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOLLECITO-OUTPUT ASSIGN TO SOLLFEED
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOLLECITO-OUTPUT.
+       01  SOLLECITO-RECORD.
+           03 SR-ISBN         PIC X(50).
+           03 SR-TITOLO       PIC X(50).
+           03 SR-USERNAME     PIC X(50).
+           03 SR-NOME         PIC X(50).
+           03 SR-COGNOME      PIC X(50).
+           03 SR-TELEFONO     PIC X(20).
+           03 SR-EMAIL        PIC X(100).
+           03 SR-GIORNI-RITARDO PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+      * Periodo di prestito consentito, in giorni: lo stesso usato da
+      * CALCOLA-MULTE/OVERDUE-REPORT per decidere chi e' in ritardo.
+           01 GIORNI-PRESTITO   PIC 9(3) VALUE 30.
+
+           01 OGGI-DATA         PIC 9(8).
+           01 OGGI-GIORNI       PIC 9(9).
+
+           01 PRENOTAZIONE-REC.
+               03 P-ISBN             PIC X(50).
+               03 P-USERNAME         PIC X(50).
+               03 P-DATA-PREN        PIC X(50).
+               03 P-TITOLO           PIC X(50).
+               03 P-NOME             PIC X(50).
+               03 P-COGNOME          PIC X(50).
+               03 P-TELEFONO         PIC X(20).
+               03 P-EMAIL            PIC X(100).
+
+           01 DATA-DI-LAVORO        PIC 9(8).
+           01 DATA-DI-LAVORO-ANNO   PIC 9(4).
+           01 DATA-DI-LAVORO-MESE   PIC 9(2).
+           01 DATA-DI-LAVORO-GIORNO PIC 9(2).
+           01 GIORNI-ASSOLUTI       PIC 9(9).
+           01 GIORNI-RITARDO        PIC 9(5).
+
+           01 CONTATORE-ESAMINATE   PIC 9(5) VALUE ZERO.
+           01 CONTATORE-RITARDO     PIC 9(5) VALUE ZERO.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       SOLLECITO-EXPORT-PARA.
+           DISPLAY "------- SONO SOLLECITO-EXPORT (batch)!".
+           ACCEPT OGGI-DATA FROM DATE YYYYMMDD.
+           MOVE OGGI-DATA TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+           MOVE GIORNI-ASSOLUTI TO OGGI-GIORNI.
+
+           OPEN OUTPUT SOLLECITO-OUTPUT.
+
+           EXEC SQL
+               DECLARE C-SOLLECITO CURSOR FOR
+                   SELECT p.codiceISBN, p.Username,
+                          p.data_prenotazione, l.Titolo,
+                          u.Nome, u.Cognome, u.Telefono, u.Email
+                   FROM Prenotazione p
+                   JOIN Libro l ON p.codiceISBN = l.ISBN
+                   JOIN Utente u ON p.Username = u.Username
+           END-EXEC.
+
+           EXEC SQL OPEN C-SOLLECITO END-EXEC.
+
+           EXEC SQL
+               FETCH C-SOLLECITO INTO :P-ISBN, :P-USERNAME,
+                   :P-DATA-PREN, :P-TITOLO, :P-NOME, :P-COGNOME,
+                   :P-TELEFONO, :P-EMAIL
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO CONTATORE-ESAMINATE
+               PERFORM VALUTA-RITARDO
+               EXEC SQL
+                   FETCH C-SOLLECITO INTO :P-ISBN, :P-USERNAME,
+                       :P-DATA-PREN, :P-TITOLO, :P-NOME, :P-COGNOME,
+                       :P-TELEFONO, :P-EMAIL
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-SOLLECITO END-EXEC.
+
+           CLOSE SOLLECITO-OUTPUT.
+
+           DISPLAY "Prestiti esaminati: " CONTATORE-ESAMINATE.
+           DISPLAY "Solleciti esportati: " CONTATORE-RITARDO.
+
+           EXIT PROGRAM.
+
+       VALUTA-RITARDO.
+           MOVE P-DATA-PREN(1:8) TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+
+           IF OGGI-GIORNI - GIORNI-ASSOLUTI > GIORNI-PRESTITO
+               COMPUTE GIORNI-RITARDO =
+                   OGGI-GIORNI - GIORNI-ASSOLUTI - GIORNI-PRESTITO
+               ADD 1 TO CONTATORE-RITARDO
+               MOVE SPACES TO SOLLECITO-RECORD
+               MOVE P-ISBN TO SR-ISBN
+               MOVE P-TITOLO TO SR-TITOLO
+               MOVE P-USERNAME TO SR-USERNAME
+               MOVE P-NOME TO SR-NOME
+               MOVE P-COGNOME TO SR-COGNOME
+               MOVE P-TELEFONO TO SR-TELEFONO
+               MOVE P-EMAIL TO SR-EMAIL
+               MOVE GIORNI-RITARDO TO SR-GIORNI-RITARDO
+               WRITE SOLLECITO-RECORD
+           END-IF.
+
+       CONVERTI-GIORNI-ASSOLUTI.
+      * Convenzione commerciale a 360 giorni/anno: sufficiente per
+      * confrontare due date tra loro senza un calendario completo.
+           MOVE DATA-DI-LAVORO(1:4) TO DATA-DI-LAVORO-ANNO.
+           MOVE DATA-DI-LAVORO(5:2) TO DATA-DI-LAVORO-MESE.
+           MOVE DATA-DI-LAVORO(7:2) TO DATA-DI-LAVORO-GIORNO.
+           COMPUTE GIORNI-ASSOLUTI =
+               (DATA-DI-LAVORO-ANNO * 360) +
+               (DATA-DI-LAVORO-MESE * 30) +
+               DATA-DI-LAVORO-GIORNO.
