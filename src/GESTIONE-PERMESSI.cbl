@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTIONE-PERMESSI.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 SCELTA-MENU       PIC 9(3).
+           01 RUOLO-INPUT       PIC X(30).
+           01 PROGRAMMA-INPUT   PIC X(30).
+           01 CONTA-PERMESSO    PIC 9(5).
+           01 PROSEGUI          PIC X(1) VALUE "S".
+             88 PROSEGUI-SI VALUE "S".
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       DISPLAY "------- SONO GESTIONE-PERMESSI!".
+
+       MENU-PERMESSI.
+           PERFORM UNTIL NOT PROSEGUI-SI
+               DISPLAY " "
+               DISPLAY "----- Gestione Permessi per Ruolo -----"
+               DISPLAY "1. Elenca permessi di un ruolo"
+               DISPLAY "2. Concedi un permesso (Ruolo, Programma)"
+               DISPLAY "3. Revoca un permesso (Ruolo, Programma)"
+               DISPLAY "0. Torna indietro"
+               DISPLAY "Scegli un'opzione: "
+               ACCEPT SCELTA-MENU
+               EVALUATE SCELTA-MENU
+                   WHEN 1 PERFORM ELENCA-PERMESSI
+                   WHEN 2 PERFORM CONCEDI-PERMESSO
+                   WHEN 3 PERFORM REVOCA-PERMESSO
+                   WHEN 0 MOVE "N" TO PROSEGUI
+                   WHEN OTHER DISPLAY "Opzione non valida."
+               END-EVALUATE
+           END-PERFORM.
+
+           EXIT PROGRAM.
+
+       ELENCA-PERMESSI.
+           DISPLAY "Ruolo da interrogare: "
+           ACCEPT RUOLO-INPUT.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT Programma FROM Permessi
+                   WHERE Ruolo = TRIM(BOTH ' ' FROM :RUOLO-INPUT)
+                   ORDER BY Programma
+           END-EXEC.
+           EXEC SQL OPEN C1 END-EXEC.
+           EXEC SQL FETCH C1 INTO :PROGRAMMA-INPUT END-EXEC.
+           DISPLAY "Programmi abilitati per il ruolo " RUOLO-INPUT ":".
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY "  - " PROGRAMMA-INPUT
+               EXEC SQL FETCH C1 INTO :PROGRAMMA-INPUT END-EXEC
+           END-PERFORM.
+           EXEC SQL CLOSE C1 END-EXEC.
+
+       CONCEDI-PERMESSO.
+           DISPLAY "Ruolo: "
+           ACCEPT RUOLO-INPUT.
+           DISPLAY "Nome del programma (PROGRAM-ID): "
+           ACCEPT PROGRAMMA-INPUT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-PERMESSO FROM Permessi
+                   WHERE Ruolo = TRIM(BOTH ' ' FROM :RUOLO-INPUT)
+                     AND Programma =
+                         TRIM(BOTH ' ' FROM :PROGRAMMA-INPUT)
+           END-EXEC.
+           IF CONTA-PERMESSO > 0
+               DISPLAY "Il ruolo ha gia' questo permesso."
+           ELSE
+               EXEC SQL
+                   INSERT INTO Permessi (Ruolo, Programma)
+                   VALUES (TRIM(BOTH ' ' FROM :RUOLO-INPUT),
+                           TRIM(BOTH ' ' FROM :PROGRAMMA-INPUT))
+               END-EXEC
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "Permesso concesso."
+               ELSE
+                   DISPLAY "Errore: " SQLERRMC
+               END-IF
+           END-IF.
+
+       REVOCA-PERMESSO.
+           DISPLAY "Ruolo: "
+           ACCEPT RUOLO-INPUT.
+           DISPLAY "Nome del programma (PROGRAM-ID): "
+           ACCEPT PROGRAMMA-INPUT.
+           EXEC SQL
+               DELETE FROM Permessi
+                   WHERE Ruolo = TRIM(BOTH ' ' FROM :RUOLO-INPUT)
+                     AND Programma =
+                         TRIM(BOTH ' ' FROM :PROGRAMMA-INPUT)
+           END-EXEC.
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY "Permesso revocato."
+           ELSE
+               DISPLAY "Errore: " SQLERRMC
+           END-IF.
