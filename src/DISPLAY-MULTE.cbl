@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPLAY-MULTE.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 MULTE-TOTALI    PIC 9(5).
+           01 TOTALE-DOVUTO   PIC 9(7)V99 VALUE ZERO.
+           01 MULTA-REC.
+               03 M-ISBN         PIC X(50).
+               03 M-IMPORTO      PIC 9(5)V99.
+               03 M-DATA         PIC X(50).
+           01 USERNAME-RICERCA  PIC X(50).
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       DISPLAY-MULTE-PARA.
+           DISPLAY "------- SONO DISPLAY-MULTE!".
+           DISPLAY "Inserisci lo Username da controllare: "
+           ACCEPT USERNAME-RICERCA.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :MULTE-TOTALI FROM Multe
+                   WHERE Username =
+                             TRIM(BOTH ' ' FROM :USERNAME-RICERCA)
+           END-EXEC.
+
+           DISPLAY "-------Multe per " USERNAME-RICERCA ": "
+               MULTE-TOTALI " -----------".
+
+           EXEC SQL
+               DECLARE C-MULTE CURSOR FOR
+                   SELECT codiceISBN, importo, data_multa FROM Multe
+                       WHERE Username =
+                           TRIM(BOTH ' ' FROM :USERNAME-RICERCA)
+           END-EXEC.
+
+           EXEC SQL OPEN C-MULTE END-EXEC.
+
+           EXEC SQL
+               FETCH C-MULTE INTO :M-ISBN, :M-IMPORTO, :M-DATA
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY "ISBN: " M-ISBN
+               DISPLAY "Importo: " M-IMPORTO
+               DISPLAY "Data Multa: " M-DATA
+               DISPLAY " - "
+               ADD M-IMPORTO TO TOTALE-DOVUTO
+               EXEC SQL
+                   FETCH C-MULTE INTO :M-ISBN, :M-IMPORTO, :M-DATA
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-MULTE END-EXEC.
+
+           DISPLAY "Totale dovuto: " TOTALE-DOVUTO.
+
+           EXIT PROGRAM.
