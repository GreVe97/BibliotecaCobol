@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENEW-RESERVATION.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 PRENOTAZIONI       PIC 9(5).
+           01 ATTESA-PRESENTI    PIC 9(5).
+           01 RINNOVO.
+               03 ISBN               PIC X(50).
+               03 USER-INPUT         PIC X(50).
+               03 DATA-PRENOTAZIONE  PIC X(50).
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       RENEW-RESERVATION-PARA.
+           DISPLAY "------- SONO RENEW-RESERVATION!".
+           DISPLAY "Inserisci il codice ISBN del libro da rinnovare: "
+           ACCEPT ISBN.
+           DISPLAY "Inserisci lo Username del prestatario: "
+           ACCEPT USER-INPUT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PRENOTAZIONI FROM Prenotazione
+                   WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN) AND
+                         Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+
+           IF PRENOTAZIONI = 0
+               DISPLAY "ERRORE: Nessuna prenotazione trovata per "
+                       "questo ISBN e Username."
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*) INTO :ATTESA-PRESENTI
+                       FROM Lista-Attesa
+                       WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN)
+               END-EXEC
+
+               IF ATTESA-PRESENTI > 0
+                   DISPLAY "ERRORE: Impossibile rinnovare, c'e' una "
+                       "lista d'attesa per questo libro."
+               ELSE
+                   ACCEPT DATA-PRENOTAZIONE FROM DATE YYYYMMDD
+
+                   EXEC SQL
+                       UPDATE Prenotazione
+                           SET data_prenotazione = :DATA-PRENOTAZIONE
+                           WHERE codiceISBN =
+                                   TRIM(BOTH ' ' FROM :ISBN) AND
+                                 Username =
+                                   TRIM(BOTH ' ' FROM :USER-INPUT)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Prenotazione rinnovata con successo."
+                       EXEC SQL
+                           COMMIT
+                       END-EXEC
+                   ELSE
+                       DISPLAY "ERRORE nel rinnovo: " SQLERRMC
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
