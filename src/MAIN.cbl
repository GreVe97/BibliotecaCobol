@@ -24,6 +24,53 @@
            05 ROLE PIC X(30).
         01 SCELTA-MENU PIC 9(3).
 
+      *****************************************************************
+      *****************PERMESSI PER RUOLO SUI PROGRAMMI*****************
+        01 PROGRAMMA-RICHIESTO  PIC X(30).
+        01 CONTA-PERMESSO       PIC 9(5).
+        01 PERMESSO-CONSENTITO  PIC X(1) VALUE "N".
+           88 PERMESSO-CONSENTITO-SI VALUE "S".
+
+      *****************************************************************
+      *****************BLOCCO ACCOUNT DOPO TENTATIVI FALLITI************
+        01 TENTATIVI-FALLITI    PIC 9(3).
+        01 BLOCCATO             PIC X(1).
+        01 SOGLIA-BLOCCO        PIC 9(3) VALUE 5.
+        01 APPROVATO            PIC X(1).
+
+      *****************************************************************
+      *************SCADENZA E COMPLESSITA' DELLA PASSWORD***************
+        01 ULTIMA-MODIFICA-PASSWORD PIC 9(8).
+        01 GIORNI-VALIDITA-PASSWORD PIC 9(3) VALUE 90.
+        01 OGGI-DATA-PWD             PIC 9(8).
+        01 OGGI-GIORNI-PWD           PIC 9(9).
+        01 DATA-DI-LAVORO-PWD        PIC 9(8).
+        01 DATA-DI-LAVORO-PWD-ANNO   PIC 9(4).
+        01 DATA-DI-LAVORO-PWD-MESE   PIC 9(2).
+        01 DATA-DI-LAVORO-PWD-GIORNO PIC 9(2).
+        01 GIORNI-ASSOLUTI-PWD       PIC 9(9).
+        01 GIORNI-ASSOLUTI-VECCHIA   PIC 9(9).
+
+        01 PWD-LUNGHEZZA-MINIMA PIC 9(2) VALUE 8.
+        01 PWD-INDICE           PIC 9(2).
+        01 PWD-CARATTERE        PIC X(1).
+        01 PWD-HA-NUMERO        PIC X(1) VALUE "N".
+           88 PWD-HA-NUMERO-SI VALUE "S".
+        01 PWD-VALIDA-FLAG      PIC X(1) VALUE "N".
+           88 PWD-VALIDA VALUE "S".
+
+      *****************************************************************
+      *****************CALCOLO HASH DELLA PASSWORD**********************
+        01 HASH-ACCUMULATORE   PIC 9(9) COMP.
+        01 HASH-MODULO         PIC 9(9) COMP VALUE 999999937.
+        01 HASH-MOLTIPLICATORE PIC 9(3) COMP VALUE 31.
+        01 HASH-INDICE         PIC 9(3).
+        01 HASH-CARATTERE      PIC X(1).
+        01 HASH-VALORE         PIC 9(3).
+        01 HASH-CIFRE          PIC 9(9).
+        01 HASH-OUTPUT         PIC X(20).
+        01 HASH-VERIFICA       PIC X(20).
+
       *****************************************************************
       *****************INIZIO DEI COMANDI SQL**************************
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -49,36 +96,208 @@
                CONNECT :USERNAME-DB IDENTIFIED BY :PASSWORD 
                USING :DBNAME
            END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.       
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.
            DISPLAY "Conessione al database riuscita!".
-          
-     
+
+
+       MENU-ACCESSO.
+           DISPLAY "1. Accedi"
+           DISPLAY "2. Registrati come nuovo utente"
+           DISPLAY "Scegli un'opzione: "
+           ACCEPT SCELTA-MENU.
+           EVALUATE SCELTA-MENU
+               WHEN 2
+                   CALL 'REGISTRA-UTENTE'
+                   PERFORM MENU-ACCESSO
+               WHEN OTHER
+                   PERFORM LOGIN
+           END-EVALUATE.
+
        LOGIN.
            DISPLAY "INSERISCI USERNAME: ".
-           ACCEPT USER-INPUT.  
-           DISPLAY "INSERISCI PASSWORD: "     
+           ACCEPT USER-INPUT.
+           DISPLAY "INSERISCI PASSWORD: "
            ACCEPT PASSWORD-INPUT.
-           EXEC SQL 
-               SELECT RUOLO INTO :ROLE FROM Utente
-                WHERE USERNAME = TRIM(BOTH ' ' FROM :USER-INPUT) AND
-                   PASSW = TRIM(BOTH ' ' FROM :PASSWORD-INPUT)
-           END-EXEC. 
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME. 
-           DISPLAY "ROLE: "ROLE.
-           EVALUATE ROLE
-               WHEN "Amministratore"
-                   DISPLAY "Sei amministratore"
-               WHEN "Operatore"
-                   DISPLAY "Sei Operatore"
-                   PERFORM OPERATORE-MENU
-               WHEN "Super Amministratore"
-                   DISPLAY "SEI SUPER AMMINISTRATORE"
-                   PERFORM SUPEADMIN-MENU
-               WHEN OTHER
-                   DISPLAY "LOGIN NON RIUSCITO, RIPROVA"
+           PERFORM CALCOLA-HASH-PASSWORD.
+           EXEC SQL
+               SELECT RUOLO, PASSW, TENTATIVIFALLITI, BLOCCATO,
+                      APPROVATO, UltimaModificaPassword
+                   INTO :ROLE, :HASH-VERIFICA, :TENTATIVI-FALLITI,
+                        :BLOCCATO, :APPROVATO,
+                        :ULTIMA-MODIFICA-PASSWORD
+                   FROM Utente
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "LOGIN NON RIUSCITO, RIPROVA"
+               PERFORM LOGIN
+           ELSE
+               IF APPROVATO = "N"
+                   DISPLAY "REGISTRAZIONE ANCORA IN ATTESA DI "
+                       "APPROVAZIONE DA PARTE DI UN AMMINISTRATORE."
+                   PERFORM LOGIN
+               ELSE
+               IF BLOCCATO = "S"
+                   DISPLAY "ACCOUNT BLOCCATO PER TROPPI TENTATIVI "
+                       "FALLITI. Contattare un Super Amministratore."
                    PERFORM LOGIN
-           END-EVALUATE.                                                          
-             STOP RUN.      
+               ELSE
+                   IF HASH-OUTPUT = HASH-VERIFICA
+                       PERFORM AZZERA-TENTATIVI-FALLITI
+                       PERFORM CONTROLLA-SCADENZA-PASSWORD
+                       CALL 'AGGIORNA-ACCESSI' USING USER-INPUT
+                       DISPLAY "ROLE: "ROLE
+                       EVALUATE ROLE
+                           WHEN "Amministratore"
+                               DISPLAY "Sei amministratore"
+                           WHEN "Operatore"
+                               DISPLAY "Sei Operatore"
+                               PERFORM OPERATORE-MENU
+                           WHEN "Super Amministratore"
+                               DISPLAY "SEI SUPER AMMINISTRATORE"
+                               PERFORM SUPEADMIN-MENU
+                       END-EVALUATE
+                   ELSE
+                       PERFORM INCREMENTA-TENTATIVI-FALLITI
+                       DISPLAY "LOGIN NON RIUSCITO, RIPROVA"
+                       PERFORM LOGIN
+                   END-IF
+               END-IF
+               END-IF
+           END-IF.
+             STOP RUN.
+
+      **************************BLOCCO ACCOUNT**************************
+       INCREMENTA-TENTATIVI-FALLITI.
+           ADD 1 TO TENTATIVI-FALLITI.
+           IF TENTATIVI-FALLITI >= SOGLIA-BLOCCO
+               MOVE "S" TO BLOCCATO
+               DISPLAY "Account bloccato per troppi tentativi falliti."
+           END-IF.
+           EXEC SQL
+               UPDATE Utente
+                   SET TENTATIVIFALLITI = :TENTATIVI-FALLITI,
+                       BLOCCATO = :BLOCCATO
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+
+       AZZERA-TENTATIVI-FALLITI.
+           MOVE 0 TO TENTATIVI-FALLITI.
+           EXEC SQL
+               UPDATE Utente SET TENTATIVIFALLITI = 0
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+
+      **************SCADENZA E COMPLESSITA' DELLA PASSWORD**************
+       CONTROLLA-SCADENZA-PASSWORD.
+           MOVE ULTIMA-MODIFICA-PASSWORD TO DATA-DI-LAVORO-PWD.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI-PWD.
+           MOVE GIORNI-ASSOLUTI-PWD TO GIORNI-ASSOLUTI-VECCHIA.
+           ACCEPT OGGI-DATA-PWD FROM DATE YYYYMMDD.
+           MOVE OGGI-DATA-PWD TO DATA-DI-LAVORO-PWD.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI-PWD.
+           MOVE GIORNI-ASSOLUTI-PWD TO OGGI-GIORNI-PWD.
+           IF OGGI-GIORNI-PWD - GIORNI-ASSOLUTI-VECCHIA
+                   > GIORNI-VALIDITA-PASSWORD
+               DISPLAY "LA TUA PASSWORD E' SCADUTA. DEVI IMPOSTARNE "
+                   "UNA NUOVA."
+               PERFORM RICHIEDI-NUOVA-PASSWORD
+               PERFORM CALCOLA-HASH-PASSWORD
+               MOVE HASH-OUTPUT TO HASH-VERIFICA
+               MOVE OGGI-DATA-PWD TO ULTIMA-MODIFICA-PASSWORD
+               EXEC SQL
+                   UPDATE Utente
+                       SET PASSW = :HASH-VERIFICA,
+                           UltimaModificaPassword =
+                               :ULTIMA-MODIFICA-PASSWORD
+                       WHERE USERNAME =
+                           TRIM(BOTH ' ' FROM :USER-INPUT)
+               END-EXEC
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY "Password aggiornata con successo."
+           END-IF.
+
+       CONVERTI-GIORNI-ASSOLUTI-PWD.
+      * Converte una data YYYYMMDD in un numero progressivo di
+      * giorni usando la convenzione commerciale a 360 giorni/anno,
+      * sufficiente per confrontare due date tra loro.
+           MOVE DATA-DI-LAVORO-PWD(1:4) TO DATA-DI-LAVORO-PWD-ANNO.
+           MOVE DATA-DI-LAVORO-PWD(5:2) TO DATA-DI-LAVORO-PWD-MESE.
+           MOVE DATA-DI-LAVORO-PWD(7:2) TO DATA-DI-LAVORO-PWD-GIORNO.
+           COMPUTE GIORNI-ASSOLUTI-PWD =
+               (DATA-DI-LAVORO-PWD-ANNO * 360) +
+               (DATA-DI-LAVORO-PWD-MESE * 30) +
+               DATA-DI-LAVORO-PWD-GIORNO.
+
+       RICHIEDI-NUOVA-PASSWORD.
+           DISPLAY "Inserisci Nuova Password (almeno "
+               PWD-LUNGHEZZA-MINIMA
+               " caratteri, con almeno un numero): "
+           ACCEPT PASSWORD-INPUT
+           PERFORM VALIDA-PASSWORD
+           IF NOT PWD-VALIDA
+               DISPLAY "Password non valida: lunghezza minima o "
+                   "numero mancante."
+               PERFORM RICHIEDI-NUOVA-PASSWORD
+           END-IF.
+
+       VALIDA-PASSWORD.
+           MOVE "N" TO PWD-HA-NUMERO
+           MOVE "N" TO PWD-VALIDA-FLAG
+           PERFORM VARYING PWD-INDICE FROM 1 BY 1
+                   UNTIL PWD-INDICE > 50
+               MOVE PASSWORD-INPUT(PWD-INDICE:1) TO PWD-CARATTERE
+               IF PWD-CARATTERE IS NUMERIC
+                   MOVE "S" TO PWD-HA-NUMERO
+               END-IF
+           END-PERFORM.
+           IF PASSWORD-INPUT(PWD-LUNGHEZZA-MINIMA:1) NOT = SPACE
+               AND PWD-HA-NUMERO-SI
+               MOVE "S" TO PWD-VALIDA-FLAG
+           END-IF.
+
+      ********************HASH DELLA PASSWORD***************************
+       CALCOLA-HASH-PASSWORD.
+           MOVE 5381 TO HASH-ACCUMULATORE
+           PERFORM VARYING HASH-INDICE FROM 1 BY 1
+                   UNTIL HASH-INDICE > 50
+               MOVE PASSWORD-INPUT(HASH-INDICE:1) TO HASH-CARATTERE
+               COMPUTE HASH-VALORE = FUNCTION ORD(HASH-CARATTERE)
+               COMPUTE HASH-ACCUMULATORE =
+                   FUNCTION MOD(
+                       (HASH-ACCUMULATORE * HASH-MOLTIPLICATORE) +
+                           HASH-VALORE,
+                       HASH-MODULO)
+           END-PERFORM.
+           MOVE HASH-ACCUMULATORE TO HASH-CIFRE
+           MOVE SPACES TO HASH-OUTPUT
+           STRING "H:" HASH-CIFRE DELIMITED BY SIZE INTO HASH-OUTPUT.
+
+      *****************PERMESSI PER RUOLO SUI PROGRAMMI*****************
+      *    Super Amministratore e' sempre abilitato, dato che e' lui
+      *    stesso a gestire la tabella Permessi tramite
+      *    GESTIONE-PERMESSI - altrimenti una tabella vuota
+      *    bloccherebbe anche l'unico ruolo che potrebbe popolarla.
+       CONTROLLA-PERMESSO.
+           IF ROLE = "Super Amministratore"
+               MOVE "S" TO PERMESSO-CONSENTITO
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*) INTO :CONTA-PERMESSO FROM Permessi
+                       WHERE Ruolo = TRIM(BOTH ' ' FROM :ROLE)
+                         AND Programma =
+                             TRIM(BOTH ' ' FROM :PROGRAMMA-RICHIESTO)
+               END-EXEC
+               IF CONTA-PERMESSO > 0
+                   MOVE "S" TO PERMESSO-CONSENTITO
+               ELSE
+                   MOVE "N" TO PERMESSO-CONSENTITO
+                   DISPLAY "Operazione non consentita per il ruolo "
+                       ROLE "."
+               END-IF
+           END-IF.
 
        ADMIN-MENU.
            MOVE "A" TO PARAGRAFO-PRECEDENTE
@@ -91,13 +310,36 @@
            ACCEPT SCELTA-MENU.
            EVALUATE SCELTA-MENU
                WHEN 1 PERFORM GESTIONE-UTENTE-MENU
-               WHEN 2 PERFORM GESTIONE-LIBRI-MENU 
-               WHEN 7 CALL 'INSERT-PUBLISHER' 
-               WHEN 8 CALL 'DELETE-PUBLISHER' 
-               WHEN 9 CALL 'DISPLAY-PUBLISHERS' 
-               WHEN 10 CALL 'DISPLAY-RESERVATIONS' 
-               WHEN OTHER 
-                   DISPLAY "Invalid option." 
+               WHEN 2 PERFORM GESTIONE-LIBRI-MENU
+               WHEN 3 PERFORM GESTIONE-PUBLISHER-MENU
+               WHEN 7
+                   MOVE "INSERT-PUBLISHER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'INSERT-PUBLISHER' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
+               WHEN 8
+                   MOVE "DELETE-PUBLISHER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DELETE-PUBLISHER' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
+               WHEN 9
+                   MOVE "DISPLAY-PUBLISHERS" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-PUBLISHERS'
+                   END-IF
+               WHEN 10
+                   MOVE "DISPLAY-RESERVATIONS" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-RESERVATIONS'
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Invalid option."
                    PERFORM ADMIN-MENU
            END-EVALUATE.
        SUPEADMIN-MENU.
@@ -108,89 +350,286 @@
            DISPLAY "3. Gestione Publisher"
            DISPLAY "4. Vedere tutte le prenotazioni"
            DISPLAY "5. Visualizza numero di accessi"
+           DISPLAY "6. Statistiche di utilizzo"
+           DISPLAY "7. Backup del database"
+           DISPLAY "8. Ripristino del database"
+           DISPLAY "9. Gestisci permessi dei ruoli"
            DISPLAY "0. Esci dal programma"
-           DISPLAY "Scegli un'opzione: " 
+           DISPLAY "Scegli un'opzione: "
            ACCEPT SCELTA-MENU.
            EVALUATE SCELTA-MENU
                WHEN 1 PERFORM GESTIONE-UTENTE-MENU
                WHEN 2 PERFORM GESTIONE-LIBRI-MENU
-               WHEN 3 PERFORM GESTIONE-PUBLISHER-MENU 
-               WHEN 4 CALL 'DISPLAY-RESERVATIONS' 
+               WHEN 3 PERFORM GESTIONE-PUBLISHER-MENU
+               WHEN 4 CALL 'DISPLAY-RESERVATIONS'
                WHEN 5 CALL 'DISPLAY-USER-LOGINS'
-               WHEN 0 STOP RUN 
-               WHEN OTHER 
-                   DISPLAY "Invalid option." 
+               WHEN 6 CALL 'STATISTICHE'
+               WHEN 7 CALL 'BACKUP-DATABASE' USING BY CONTENT
+                   USER-INPUT
+               WHEN 8 CALL 'RESTORE-DATABASE' USING BY CONTENT
+                   USER-INPUT
+               WHEN 9 CALL 'GESTIONE-PERMESSI'
+               WHEN 0 STOP RUN
+               WHEN OTHER
+                   DISPLAY "Invalid option."
                    PERFORM SUPEADMIN-MENU
            END-EVALUATE.
        OPERATORE-MENU.
             DISPLAY "------OPERATORE MENU ------"
-            DISPLAY "1. Visualizza libri" 
-            DISPLAY "2. Visualizza case editrici" 
-            DISPLAY "3. Visualizza libri per chiave di ricerca" 
-            DISPLAY "4. Prenotare un libro" 
-            DISPLAY "Scegli un'opzione: " 
+            DISPLAY "1. Visualizza libri"
+            DISPLAY "2. Visualizza case editrici"
+            DISPLAY "3. Visualizza libri per chiave di ricerca"
+            DISPLAY "4. Prenotare un libro"
+            DISPLAY "5. Restituire un libro"
+            DISPLAY "6. Rinnovare una prenotazione"
+            DISPLAY "7. Annullare una prenotazione"
+            DISPLAY "Scegli un'opzione: "
             ACCEPT SCELTA-MENU.
-            EVALUATE SCELTA-MENU 
-               WHEN 1 CALL 'DISPLAY-BOOKS' 
-               WHEN 2 CALL 'DISPLAY-PUBLISHERS' 
-               WHEN 3 CALL 'SEARCH-BOOKS' 
-               WHEN 4 CALL 'RESERVE-BOOK'USING BY CONTENT USER-INPUT
-                WHEN OTHER 
-                   DISPLAY "Invalid option." 
-                   PERFORM OPERATORE-MENU 
+            EVALUATE SCELTA-MENU
+               WHEN 1
+                   MOVE "DISPLAY-BOOKS" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-BOOKS'
+                   END-IF
+               WHEN 2
+                   MOVE "DISPLAY-PUBLISHERS" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-PUBLISHERS'
+                   END-IF
+               WHEN 3
+                   MOVE "SEARCH-BOOKS" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'SEARCH-BOOKS'
+                   END-IF
+               WHEN 4
+                   MOVE "RESERVE-BOOK" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'RESERVE-BOOK' USING BY CONTENT USER-INPUT
+                   END-IF
+               WHEN 5
+                   MOVE "RETURN-BOOK" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'RETURN-BOOK'
+                   END-IF
+               WHEN 6
+                   MOVE "RENEW-RESERVATION" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'RENEW-RESERVATION'
+                   END-IF
+               WHEN 7
+                   MOVE "CANCELLA-PRENOTAZIONE" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'CANCELLA-PRENOTAZIONE'
+                   END-IF
+                WHEN OTHER
+                   DISPLAY "Invalid option."
+                   PERFORM OPERATORE-MENU
             END-EVALUATE.
 
        GESTIONE-UTENTE-MENU.
            DISPLAY "----- Menu' gestione Utente"
-           DISPLAY "1. Inserisci nuovo utente" 
-           DISPLAY "2. Cancella utente" 
+           DISPLAY "1. Inserisci nuovo utente"
+           DISPLAY "2. Cancella utente"
            DISPLAY "3. Visualizza Utenti"
+           DISPLAY "4. Visualizza multe di un utente"
+           DISPLAY "5. Sbloccare un utente (Super Amministratore)"
+           DISPLAY "6. Approvare registrazioni in attesa"
+           DISPLAY "7. Modificare utente"
+           DISPLAY "8. Visualizza storico prestiti di un utente"
            DISPLAY "0. Torna indietro"
-           DISPLAY "Scegli un'opzione: " 
+           DISPLAY "Scegli un'opzione: "
            ACCEPT SCELTA-MENU.
            EVALUATE SCELTA-MENU
-               WHEN 1 CALL 'INSERT-USER' 
-               WHEN 2 CALL 'DELETE-USER' 
-               WHEN 3 CALL 'DISPLAY-USERS'
+               WHEN 1
+                   MOVE "INSERT-USER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'INSERT-USER' USING BY CONTENT USER-INPUT,
+                           ROLE
+                   END-IF
+               WHEN 2
+                   MOVE "DELETE-USER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DELETE-USER' USING BY CONTENT USER-INPUT
+                   END-IF
+               WHEN 3
+                   MOVE "DISPLAY-USERS" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-USERS'
+                   END-IF
+               WHEN 4
+                   MOVE "DISPLAY-MULTE" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-MULTE'
+                   END-IF
+               WHEN 5 PERFORM SBLOCCA-UTENTE-SICURO
+               WHEN 6
+                   MOVE "APPROVA-UTENTE" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'APPROVA-UTENTE' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
+               WHEN 7
+                   MOVE "UPDATE-USER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'UPDATE-USER' USING BY CONTENT USER-INPUT,
+                           ROLE
+                   END-IF
+               WHEN 8
+                   MOVE "DISPLAY-USER-HISTORY" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-USER-HISTORY'
+                   END-IF
                WHEN 0 PERFORM INDIETRO
-               WHEN OTHER 
-                   DISPLAY "Invalid option." 
-                   PERFORM GESTIONE-UTENTE-MENU 
+               WHEN OTHER
+                   DISPLAY "Invalid option."
+                   PERFORM GESTIONE-UTENTE-MENU
             END-EVALUATE.
 
+       SBLOCCA-UTENTE-SICURO.
+           IF ROLE = "Super Amministratore"
+               CALL 'SBLOCCA-UTENTE'
+           ELSE
+               DISPLAY "Operazione riservata al Super Amministratore."
+           END-IF.
+
        GESTIONE-LIBRI-MENU.
            DISPLAY "----- Menu' gestione Libri"
            DISPLAY "1. Inserisci Libro"
            DISPLAY "2. Cancellare Libro"
            DISPLAY "3. Visualizza libri"
+           DISPLAY "4. Restituire un libro"
+           DISPLAY "5. Convertire ISBN-10 in ISBN-13"
+           DISPLAY "6. Modificare Libro"
+           DISPLAY "7. Correggere data di una prenotazione"
+           DISPLAY "8. Segnare un libro come danneggiato o perso"
+           DISPLAY "9. Catalogo libri per casa editrice"
+           DISPLAY "10. Libri mai prestati"
            DISPLAY "0. Torna indietro"
-           DISPLAY "Scegli un'opzione: " 
+           DISPLAY "Scegli un'opzione: "
            ACCEPT SCELTA-MENU.
            EVALUATE SCELTA-MENU
-               WHEN 1 CALL 'INSERT-BOOK' 
-               WHEN 2 CALL 'DELETE-BOOK' 
-               WHEN 3 CALL 'DISPLAY-BOOKS'
+               WHEN 1
+                   MOVE "INSERT-BOOK" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'INSERT-BOOK' USING BY CONTENT USER-INPUT
+                   END-IF
+               WHEN 2
+                   MOVE "DELETE-BOOK" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DELETE-BOOK' USING BY CONTENT USER-INPUT
+                   END-IF
+               WHEN 3
+                   MOVE "DISPLAY-BOOKS" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-BOOKS'
+                   END-IF
+               WHEN 4
+                   MOVE "RETURN-BOOK" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'RETURN-BOOK'
+                   END-IF
+               WHEN 5
+                   MOVE "CONVERTI-ISBN" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'CONVERTI-ISBN' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
+               WHEN 6
+                   MOVE "UPDATE-BOOK" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'UPDATE-BOOK' USING BY CONTENT USER-INPUT
+                   END-IF
+               WHEN 7
+                   MOVE "CORREGGI-PRENOTAZIONE" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'CORREGGI-PRENOTAZIONE'
+                   END-IF
+               WHEN 8
+                   MOVE "MARCA-LIBRO-PERSO" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'MARCA-LIBRO-PERSO' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
+               WHEN 9
+                   MOVE "CATALOGO-LIBRI" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'CATALOGO-LIBRI'
+                   END-IF
+               WHEN 10
+                   MOVE "LIBRI-MAI-PRESTATI" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'LIBRI-MAI-PRESTATI'
+                   END-IF
                WHEN 0 PERFORM INDIETRO
-           WHEN OTHER 
-                   DISPLAY "Invalid option." 
-                   PERFORM GESTIONE-LIBRI-MENU 
+           WHEN OTHER
+                   DISPLAY "Invalid option."
+                   PERFORM GESTIONE-LIBRI-MENU
             END-EVALUATE.
 
        GESTIONE-PUBLISHER-MENU.
            DISPLAY "1. Inserire nuove case editrici"
            DISPLAY "2. Cancellare case editrici"
            DISPLAY "3. Vedere tutte le case editrici"
+           DISPLAY "4. Modificare una casa editrice"
            DISPLAY "0. Torna indietro"
-           DISPLAY "Scegli un'opzione: " 
+           DISPLAY "Scegli un'opzione: "
            ACCEPT SCELTA-MENU.
            EVALUATE SCELTA-MENU
-               WHEN 1 CALL 'INSERT-PUBLISHER' 
-               WHEN 2 CALL 'DELETE-PUBLISHER' 
-               WHEN 3 CALL 'DISPLAY-PUBLISHER'
+               WHEN 1
+                   MOVE "INSERT-PUBLISHER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'INSERT-PUBLISHER' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
+               WHEN 2
+                   MOVE "DELETE-PUBLISHER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DELETE-PUBLISHER' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
+               WHEN 3
+                   MOVE "DISPLAY-PUBLISHER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'DISPLAY-PUBLISHER'
+                   END-IF
+               WHEN 4
+                   MOVE "UPDATE-PUBLISHER" TO PROGRAMMA-RICHIESTO
+                   PERFORM CONTROLLA-PERMESSO
+                   IF PERMESSO-CONSENTITO-SI
+                       CALL 'UPDATE-PUBLISHER' USING BY CONTENT
+                           USER-INPUT
+                   END-IF
                WHEN 0 PERFORM INDIETRO
-           WHEN OTHER 
-                   DISPLAY "Invalid option." 
-                   PERFORM GESTIONE-PUBLISHER-MENU 
+           WHEN OTHER
+                   DISPLAY "Invalid option."
+                   PERFORM GESTIONE-PUBLISHER-MENU
             END-EVALUATE.
             
        INDIETRO.
