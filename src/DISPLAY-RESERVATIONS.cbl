@@ -5,6 +5,7 @@
        DATA DIVISION.      
  
        WORKING-STORAGE SECTION.
+           01 FILIALE-FILTRO PIC X(30) VALUE SPACE.
            01 PRENOTAZIONI-TOTALI PIC 9(3).
            01 CONTATORE PIC 9(3) VALUE 1.
            01  PRENOTAZIONI.
@@ -12,36 +13,44 @@
                05  USERNAME            PIC X(50).
                05  DATA-PRENOTAZIONE   PIC X(50).
                05  TITOLO              PIC X(50).
-               05  AUTORE              PIC X(50).      
+               05  AUTORE              PIC X(50).
+               05  SEDE                PIC X(30).
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
-       
+
        PROCEDURE DIVISION.
        DISPLAY "------ SONO DISPLAY RESERVATIONS!".
-       INIZIO.   
-       
+       INIZIO.
+           DISPLAY "Filtra per Filiale (lascia vuoto per tutte): "
+           ACCEPT FILIALE-FILTRO.
+
            EXEC SQL
-               SELECT COUNT(*) INTO :PRENOTAZIONI-TOTALI 
-                   FROM Prenotazione
+               SELECT COUNT(*) INTO :PRENOTAZIONI-TOTALI
+                   FROM Prenotazione p
+                   JOIN Libro l ON p.codiceISBN = l.ISBN
+                   WHERE TRIM(BOTH ' ' FROM :FILIALE-FILTRO) = ''
+                      OR l.SEDE = TRIM(BOTH ' ' FROM :FILIALE-FILTRO)
            END-EXEC.
 
            EXEC SQL
                DECLARE C1 CURSOR FOR
-               SELECT p.codiceISBN, p.Username, p.data_prenotazione, 
-                      l.Titolo, l.Autore
+               SELECT p.codiceISBN, p.Username, p.data_prenotazione,
+                      l.Titolo, l.Autore, l.SEDE
                FROM Prenotazione p
                JOIN Libro l ON p.codiceISBN = l.ISBN
+               WHERE TRIM(BOTH ' ' FROM :FILIALE-FILTRO) = ''
+                  OR l.SEDE = TRIM(BOTH ' ' FROM :FILIALE-FILTRO)
            END-EXEC.
 
            EXEC SQL
                OPEN C1
            END-EXEC.
-       
+
            EXEC SQL
                FETCH C1 INTO
-               :CODICE-ISBN, :USERNAME, :DATA-PRENOTAZIONE, :TITOLO, 
-                   :AUTORE
+               :CODICE-ISBN, :USERNAME, :DATA-PRENOTAZIONE, :TITOLO,
+                   :AUTORE, :SEDE
            END-EXEC.
 
        DISPLAY "-------Prenotazioni totali: "PRENOTAZIONI-TOTALI.
@@ -53,12 +62,13 @@
                DISPLAY 'Data Prenotazione: ' DATA-PRENOTAZIONE
                DISPLAY 'Titolo Libro: ' TITOLO
                DISPLAY 'Autore: ' AUTORE
+               DISPLAY 'Filiale: ' SEDE
                DISPLAY " - "
                ADD 1 TO CONTATORE
                EXEC SQL
                FETCH C1 INTO
-                   :CODICE-ISBN, :USERNAME, :DATA-PRENOTAZIONE, :TITOLO, 
-                       :AUTORE
+                   :CODICE-ISBN, :USERNAME, :DATA-PRENOTAZIONE, :TITOLO,
+                       :AUTORE, :SEDE
                END-EXEC
            END-PERFORM.
            
