@@ -10,35 +10,57 @@
            01 COGNOME         PIC X(50).
            01 INDIRIZZO       PIC X(255).
            01 RUOLO           PIC X(50).
-       
+           01 TELEFONO        PIC X(20).
+           01 EMAIL           PIC X(100).
+           01 FILIALE         PIC X(30).
+           01 CONTATORE PIC 9(3) VALUE 1.
+           01 RIGHE-PER-PAGINA PIC 9(3) VALUE 10.
+           01 PROSEGUI-LETTURA PIC X(1) VALUE "S".
+             88 PROSEGUI-LETTURA-SI VALUE "S".
+           01 RISPOSTA-PAGINA PIC X(1).
+
            EXEC SQL INCLUDE SQLCA END-EXEC.
        
            PROCEDURE DIVISION.
        
            EXEC SQL DECLARE C1 CURSOR FOR
-               SELECT Username, Nome, Cognome, Indirizzo, Ruolo FROM 
+               SELECT Username, Nome, Cognome, Indirizzo, Ruolo,
+                      Telefono, Email, Filiale FROM
                Utente
            END-EXEC.
-       
+
            EXEC SQL OPEN C1 END-EXEC.
-       
+
            DISPLAY "Utenti registrati:"
-       
-           PERFORM UNTIL SQLCODE = 100
-               EXEC SQL FETCH C1 INTO :USERNAME, :NOME, :COGNOME, 
-               :INDIRIZZO, :RUOLO 
+
+           PERFORM UNTIL SQLCODE = 100 OR NOT PROSEGUI-LETTURA-SI
+               EXEC SQL FETCH C1 INTO :USERNAME, :NOME, :COGNOME,
+               :INDIRIZZO, :RUOLO, :TELEFONO, :EMAIL, :FILIALE
            END-EXEC
            IF SQLCODE = 0
-           DISPLAY "User: " USERNAME " Nome: " NOME " Cognome: " COGNOME 
+           DISPLAY "User: " USERNAME " Nome: " NOME " Cognome: " COGNOME
            " Indirizzo: " INDIRIZZO " Ruolo: " RUOLO
+           DISPLAY "  Telefono: " TELEFONO " Email: " EMAIL
+               " Filiale: " FILIALE
+           ADD 1 TO CONTATORE
+           IF FUNCTION MOD(CONTATORE, RIGHE-PER-PAGINA) = ZERO
+               PERFORM CHIEDI-MORE-QUIT
+           END-IF
            END-IF
            END-PERFORM.
        
            EXEC SQL CLOSE C1 END-EXEC.
       *********************FINISH***************************************
-           DISPLAY "Programma finito" 
+           DISPLAY "Programma finito"
            STOP RUN.
-      ********************VISUALIZZAZIONI ERRORI************************ 
+      ********************PAGINAZIONE************************************
+           CHIEDI-MORE-QUIT.
+               DISPLAY "-- premi INVIO per continuare, Q per uscire --"
+               ACCEPT RISPOSTA-PAGINA
+               IF RISPOSTA-PAGINA = "Q" OR RISPOSTA-PAGINA = "q"
+                   MOVE "N" TO PROSEGUI-LETTURA
+               END-IF.
+      ********************VISUALIZZAZIONI ERRORI************************
            ERROR-RUNTIME.
                DISPLAY "*********SQL ERROR***********"
                EVALUATE SQLCODE
