@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-USER.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01 USERNAME        PIC X(50).
+           01 NOME            PIC X(50).
+           01 COGNOME         PIC X(50).
+           01 INDIRIZZO       PIC X(255).
+           01 FILIALE         PIC X(30).
+           01 RUOLO-CODICE    PIC 9(1).
+           01 RUOLO           PIC X(50).
+           01 RUOLO-ORIGINALE PIC X(50).
+           01 CONTA-USERNAME  PIC 9(5).
+           01 SUPERADMIN-COUNT PIC 9(5).
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+           01 OPERATORE-RUOLO    PIC X(30).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME, OPERATORE-RUOLO.
+           DISPLAY "Inserisci Username dell'utente da modificare: ".
+           ACCEPT USERNAME.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-USERNAME FROM Utente
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :USERNAME)
+           END-EXEC.
+
+           IF CONTA-USERNAME = 0
+               DISPLAY "Nessun utente trovato con questo Username."
+               EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL
+               SELECT NOME, COGNOME, INDIRIZZO, FILIALE, RUOLO
+                   INTO :NOME, :COGNOME, :INDIRIZZO, :FILIALE, :RUOLO
+                   FROM Utente
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :USERNAME)
+           END-EXEC.
+
+           MOVE RUOLO TO RUOLO-ORIGINALE.
+
+           IF RUOLO = "Super Amministratore"
+               AND OPERATORE-RUOLO NOT = "Super Amministratore"
+               DISPLAY "Solo un Super Amministratore puo' modificare "
+                   "questo utente."
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Nome attuale: " NOME
+           DISPLAY "Inserisci il nuovo Nome: ".
+           ACCEPT NOME.
+           DISPLAY "Cognome attuale: " COGNOME
+           DISPLAY "Inserisci il nuovo Cognome: ".
+           ACCEPT COGNOME.
+           DISPLAY "Indirizzo attuale: " INDIRIZZO
+           DISPLAY "Inserisci il nuovo Indirizzo: ".
+           ACCEPT INDIRIZZO.
+           DISPLAY "Filiale attuale: " FILIALE
+           DISPLAY "Inserisci la nuova Filiale: ".
+           ACCEPT FILIALE.
+
+           DISPLAY "Ruolo attuale: " RUOLO
+           DISPLAY "Scegli il nuovo Ruolo:"
+           DISPLAY "1. Operatore"
+           DISPLAY "2. Amministratore"
+           IF OPERATORE-RUOLO = "Super Amministratore"
+               DISPLAY "3. Super Amministratore"
+           END-IF
+           ACCEPT RUOLO-CODICE.
+
+           IF RUOLO-CODICE = 1
+               MOVE "Operatore" TO RUOLO
+           ELSE
+               IF RUOLO-CODICE = 3
+                   AND OPERATORE-RUOLO = "Super Amministratore"
+                   MOVE "Super Amministratore" TO RUOLO
+               ELSE
+                   MOVE "Amministratore" TO RUOLO
+               END-IF
+           END-IF.
+
+           IF RUOLO-ORIGINALE = "Super Amministratore"
+               AND RUOLO NOT = "Super Amministratore"
+               EXEC SQL
+                   SELECT COUNT(*) INTO :SUPERADMIN-COUNT FROM Utente
+                       WHERE RUOLO = "Super Amministratore"
+               END-EXEC
+               IF SUPERADMIN-COUNT NOT > 1
+                   DISPLAY "NON PUOI DECLASSARE L'ULTIMO SUPER "
+                       "AMMINISTRATORE."
+                   MOVE RUOLO-ORIGINALE TO RUOLO
+               END-IF
+           END-IF.
+
+           EXEC SQL
+               UPDATE Utente
+                   SET NOME = TRIM(BOTH ' ' FROM :NOME),
+                       COGNOME = TRIM(BOTH ' ' FROM :COGNOME),
+                       INDIRIZZO = TRIM(BOTH ' ' FROM :INDIRIZZO),
+                       FILIALE = TRIM(BOTH ' ' FROM :FILIALE),
+                       RUOLO = :RUOLO
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :USERNAME)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY "Utente aggiornato con successo."
+               PERFORM REGISTRA-AUDIT
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               DISPLAY "Errore: " SQLERRMC
+           END-IF.
+
+           EXIT PROGRAM.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'UPDATE-USER', 'UPDATE',
+                       TRIM(BOTH ' ' FROM :USERNAME), :AUDIT-TIMESTAMP)
+           END-EXEC.
