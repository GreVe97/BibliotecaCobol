@@ -9,6 +9,14 @@
 
        01 SEARCH-OPTION PIC 9.
        01 SEARCH-VALUE PIC X(100).
+       01 SOLO-DISPONIBILI PIC X(1) VALUE "N".
+         88 SOLO-DISPONIBILI-SI VALUE "S".
+       01 SORT-KEY PIC 9 VALUE 1.
+       01 CONTATORE PIC 9(3) VALUE 1.
+       01 RIGHE-PER-PAGINA PIC 9(3) VALUE 10.
+       01 PROSEGUI-LETTURA PIC X(1) VALUE "S".
+         88 PROSEGUI-LETTURA-SI VALUE "S".
+       01 RISPOSTA-PAGINA PIC X(1).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 BOOK-INFO.
@@ -16,65 +24,369 @@
            05 TITOLO PIC X(100).
            05 AUTORE PIC X(50).
            05 CODICECASAEDITRICE PIC 9(10).
+           05 CATEGORIA PIC X(30).
+           05 SEDE PIC X(30).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        PROCEDURE DIVISION.
        SEARCH-BOOKS-PARA.
-           DISPLAY 'Cerca per: 1.Titolo 2.Autore 3.Codice Casa Editrice'
+           DISPLAY 'Cerca per: 1.Titolo 2.Autore 3.Codice Casa '
+               'Editrice 4.Categoria 5.Sede'
            ACCEPT SEARCH-OPTION
+           DISPLAY 'Vuoi solo i libri disponibili? (S/N): '
+           ACCEPT SOLO-DISPONIBILI
+           DISPLAY 'Ordina per: 1.Titolo 2.Autore'
+           ACCEPT SORT-KEY
            IF SEARCH-OPTION = 1 THEN
-               DISPLAY 'Inserisci Titolo: ' 
+               DISPLAY 'Inserisci Titolo: '
                ACCEPT SEARCH-VALUE
-               EXEC SQL DECLARE C1 CURSOR FOR
-                   SELECT ISBN, TITOLO, AUTORE, CODICECASAEDITRICE
-                   FROM LIBRO
-                   WHERE TITOLO LIKE '%' || 
-                               TRIM(BOTH ' ' FROM :SEARCH-VALUE) || '%'
-               END-EXEC
+               IF SOLO-DISPONIBILI-SI THEN
+                   IF SORT-KEY = 2 THEN
+                       EXEC SQL DECLARE C1 CURSOR FOR
+                           SELECT ISBN, TITOLO, AUTORE,
+                               CODICECASAEDITRICE, CATEGORIA, SEDE
+                           FROM LIBRO l
+                           WHERE TITOLO ILIKE '%' ||
+                               TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                               '%'
+                             AND l.NUMEROCOPIE >
+                                 (SELECT COUNT(*) FROM Prenotazione p
+                                     WHERE p.codiceISBN = l.ISBN)
+                           AND l.STATO = "Disponibile"
+                           ORDER BY AUTORE
+                       END-EXEC
+                   ELSE
+                       EXEC SQL DECLARE C1 CURSOR FOR
+                           SELECT ISBN, TITOLO, AUTORE,
+                               CODICECASAEDITRICE, CATEGORIA, SEDE
+                           FROM LIBRO l
+                           WHERE TITOLO ILIKE '%' ||
+                               TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                               '%'
+                             AND l.NUMEROCOPIE >
+                                 (SELECT COUNT(*) FROM Prenotazione p
+                                     WHERE p.codiceISBN = l.ISBN)
+                           AND l.STATO = "Disponibile"
+                           ORDER BY TITOLO
+                       END-EXEC
+                   END-IF
+               ELSE
+                   IF SORT-KEY = 2 THEN
+                       EXEC SQL DECLARE C1 CURSOR FOR
+                           SELECT ISBN, TITOLO, AUTORE,
+                               CODICECASAEDITRICE, CATEGORIA, SEDE
+                           FROM LIBRO
+                           WHERE TITOLO ILIKE '%' ||
+                               TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                               '%'
+                           ORDER BY AUTORE
+                       END-EXEC
+                   ELSE
+                       EXEC SQL DECLARE C1 CURSOR FOR
+                           SELECT ISBN, TITOLO, AUTORE,
+                               CODICECASAEDITRICE, CATEGORIA, SEDE
+                           FROM LIBRO
+                           WHERE TITOLO ILIKE '%' ||
+                               TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                               '%'
+                           ORDER BY TITOLO
+                       END-EXEC
+                   END-IF
+               END-IF
            ELSE
                IF SEARCH-OPTION = 2 THEN
-                   DISPLAY 'Inserisci Autore: ' 
+                   DISPLAY 'Inserisci Autore: '
                    ACCEPT SEARCH-VALUE
-                   EXEC SQL DECLARE C1 CURSOR FOR
-                       SELECT ISBN, TITOLO, AUTORE, CODICECASAEDITRICE
-                       FROM LIBRO
-                       WHERE AUTORE LIKE '%' || 
-                           TRIM(BOTH ' ' FROM :SEARCH-VALUE) || '%'
-                   END-EXEC
+                   IF SOLO-DISPONIBILI-SI THEN
+                       IF SORT-KEY = 2 THEN
+                           EXEC SQL DECLARE C1 CURSOR FOR
+                               SELECT ISBN, TITOLO, AUTORE,
+                                   CODICECASAEDITRICE, CATEGORIA, SEDE
+                               FROM LIBRO l
+                               WHERE AUTORE ILIKE '%' ||
+                                   TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                                   '%'
+                                 AND l.NUMEROCOPIE >
+                                     (SELECT COUNT(*)
+                                         FROM Prenotazione p
+                                         WHERE p.codiceISBN = l.ISBN)
+                               AND l.STATO = "Disponibile"
+                               ORDER BY AUTORE
+                           END-EXEC
+                       ELSE
+                           EXEC SQL DECLARE C1 CURSOR FOR
+                               SELECT ISBN, TITOLO, AUTORE,
+                                   CODICECASAEDITRICE, CATEGORIA, SEDE
+                               FROM LIBRO l
+                               WHERE AUTORE ILIKE '%' ||
+                                   TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                                   '%'
+                                 AND l.NUMEROCOPIE >
+                                     (SELECT COUNT(*)
+                                         FROM Prenotazione p
+                                         WHERE p.codiceISBN = l.ISBN)
+                               AND l.STATO = "Disponibile"
+                               ORDER BY TITOLO
+                           END-EXEC
+                       END-IF
+                   ELSE
+                       IF SORT-KEY = 2 THEN
+                           EXEC SQL DECLARE C1 CURSOR FOR
+                               SELECT ISBN, TITOLO, AUTORE,
+                                   CODICECASAEDITRICE, CATEGORIA, SEDE
+                               FROM LIBRO
+                               WHERE AUTORE ILIKE '%' ||
+                                   TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                                   '%'
+                               ORDER BY AUTORE
+                           END-EXEC
+                       ELSE
+                           EXEC SQL DECLARE C1 CURSOR FOR
+                               SELECT ISBN, TITOLO, AUTORE,
+                                   CODICECASAEDITRICE, CATEGORIA, SEDE
+                               FROM LIBRO
+                               WHERE AUTORE ILIKE '%' ||
+                                   TRIM(BOTH ' ' FROM :SEARCH-VALUE) ||
+                                   '%'
+                               ORDER BY TITOLO
+                           END-EXEC
+                       END-IF
+                   END-IF
                ELSE
                    IF SEARCH-OPTION = 3 THEN
-                       DISPLAY 'Inserisci CODICE CASA EDITRICE: ' 
+                       DISPLAY 'Inserisci CODICE CASA EDITRICE: '
                        ACCEPT SEARCH-VALUE
-                       EXEC SQL DECLARE C1 CURSOR FOR
-                           SELECT ISBN, TITOLO, AUTORE, CODICECASAEDITRICE
-                           FROM LIBRO
-                           WHERE CODICECASAEDITRICE = :SEARCH-VALUE
-                       END-EXEC
+                       IF SOLO-DISPONIBILI-SI THEN
+                           IF SORT-KEY = 2 THEN
+                               EXEC SQL DECLARE C1 CURSOR FOR
+                                   SELECT ISBN, TITOLO, AUTORE,
+                                       CODICECASAEDITRICE, CATEGORIA,
+                                       SEDE
+                                   FROM LIBRO l
+                                   WHERE CODICECASAEDITRICE =
+                                       :SEARCH-VALUE
+                                     AND l.NUMEROCOPIE >
+                                       (SELECT COUNT(*)
+                                           FROM Prenotazione p
+                                           WHERE p.codiceISBN = l.ISBN)
+                                   AND l.STATO = "Disponibile"
+                                   ORDER BY AUTORE
+                               END-EXEC
+                           ELSE
+                               EXEC SQL DECLARE C1 CURSOR FOR
+                                   SELECT ISBN, TITOLO, AUTORE,
+                                       CODICECASAEDITRICE, CATEGORIA,
+                                       SEDE
+                                   FROM LIBRO l
+                                   WHERE CODICECASAEDITRICE =
+                                       :SEARCH-VALUE
+                                     AND l.NUMEROCOPIE >
+                                       (SELECT COUNT(*)
+                                           FROM Prenotazione p
+                                           WHERE p.codiceISBN = l.ISBN)
+                                   AND l.STATO = "Disponibile"
+                                   ORDER BY TITOLO
+                               END-EXEC
+                           END-IF
+                       ELSE
+                           IF SORT-KEY = 2 THEN
+                               EXEC SQL DECLARE C1 CURSOR FOR
+                                   SELECT ISBN, TITOLO, AUTORE,
+                                       CODICECASAEDITRICE, CATEGORIA,
+                                       SEDE
+                                   FROM LIBRO
+                                   WHERE CODICECASAEDITRICE =
+                                       :SEARCH-VALUE
+                                   ORDER BY AUTORE
+                               END-EXEC
+                           ELSE
+                               EXEC SQL DECLARE C1 CURSOR FOR
+                                   SELECT ISBN, TITOLO, AUTORE,
+                                       CODICECASAEDITRICE, CATEGORIA,
+                                       SEDE
+                                   FROM LIBRO
+                                   WHERE CODICECASAEDITRICE =
+                                       :SEARCH-VALUE
+                                   ORDER BY TITOLO
+                               END-EXEC
+                           END-IF
+                       END-IF
                    ELSE
-                       DISPLAY 'Opzione non valida.'
-                       STOP RUN
+                       IF SEARCH-OPTION = 4 THEN
+                           DISPLAY 'Inserisci Categoria: '
+                           ACCEPT SEARCH-VALUE
+                           IF SOLO-DISPONIBILI-SI THEN
+                               IF SORT-KEY = 2 THEN
+                                   EXEC SQL DECLARE C1 CURSOR FOR
+                                       SELECT ISBN, TITOLO, AUTORE,
+                                           CODICECASAEDITRICE,
+                                           CATEGORIA, SEDE
+                                       FROM LIBRO l
+                                       WHERE CATEGORIA ILIKE '%' ||
+                                           TRIM(BOTH ' ' FROM
+                                               :SEARCH-VALUE) || '%'
+                                         AND l.NUMEROCOPIE >
+                                           (SELECT COUNT(*)
+                                               FROM Prenotazione p
+                                               WHERE p.codiceISBN =
+                                                   l.ISBN)
+                                         AND l.STATO = "Disponibile"
+                                       ORDER BY AUTORE
+                                   END-EXEC
+                               ELSE
+                                   EXEC SQL DECLARE C1 CURSOR FOR
+                                       SELECT ISBN, TITOLO, AUTORE,
+                                           CODICECASAEDITRICE,
+                                           CATEGORIA, SEDE
+                                       FROM LIBRO l
+                                       WHERE CATEGORIA ILIKE '%' ||
+                                           TRIM(BOTH ' ' FROM
+                                               :SEARCH-VALUE) || '%'
+                                         AND l.NUMEROCOPIE >
+                                           (SELECT COUNT(*)
+                                               FROM Prenotazione p
+                                               WHERE p.codiceISBN =
+                                                   l.ISBN)
+                                         AND l.STATO = "Disponibile"
+                                       ORDER BY TITOLO
+                                   END-EXEC
+                               END-IF
+                           ELSE
+                               IF SORT-KEY = 2 THEN
+                                   EXEC SQL DECLARE C1 CURSOR FOR
+                                       SELECT ISBN, TITOLO, AUTORE,
+                                           CODICECASAEDITRICE,
+                                           CATEGORIA, SEDE
+                                       FROM LIBRO
+                                       WHERE CATEGORIA ILIKE '%' ||
+                                           TRIM(BOTH ' ' FROM
+                                               :SEARCH-VALUE) || '%'
+                                       ORDER BY AUTORE
+                                   END-EXEC
+                               ELSE
+                                   EXEC SQL DECLARE C1 CURSOR FOR
+                                       SELECT ISBN, TITOLO, AUTORE,
+                                           CODICECASAEDITRICE,
+                                           CATEGORIA, SEDE
+                                       FROM LIBRO
+                                       WHERE CATEGORIA ILIKE '%' ||
+                                           TRIM(BOTH ' ' FROM
+                                               :SEARCH-VALUE) || '%'
+                                       ORDER BY TITOLO
+                                   END-EXEC
+                               END-IF
+                           END-IF
+                       ELSE
+                           IF SEARCH-OPTION = 5 THEN
+                               DISPLAY 'Inserisci Sede: '
+                               ACCEPT SEARCH-VALUE
+                               IF SOLO-DISPONIBILI-SI THEN
+                                   IF SORT-KEY = 2 THEN
+                                       EXEC SQL DECLARE C1 CURSOR FOR
+                                           SELECT ISBN, TITOLO, AUTORE,
+                                               CODICECASAEDITRICE,
+                                               CATEGORIA, SEDE
+                                           FROM LIBRO l
+                                           WHERE SEDE =
+                                               TRIM(BOTH ' ' FROM
+                                                   :SEARCH-VALUE)
+                                             AND l.NUMEROCOPIE >
+                                               (SELECT COUNT(*)
+                                                   FROM Prenotazione p
+                                                   WHERE p.codiceISBN
+                                                       = l.ISBN)
+                                             AND l.STATO =
+                                                 "Disponibile"
+                                           ORDER BY AUTORE
+                                       END-EXEC
+                                   ELSE
+                                       EXEC SQL DECLARE C1 CURSOR FOR
+                                           SELECT ISBN, TITOLO, AUTORE,
+                                               CODICECASAEDITRICE,
+                                               CATEGORIA, SEDE
+                                           FROM LIBRO l
+                                           WHERE SEDE =
+                                               TRIM(BOTH ' ' FROM
+                                                   :SEARCH-VALUE)
+                                             AND l.NUMEROCOPIE >
+                                               (SELECT COUNT(*)
+                                                   FROM Prenotazione p
+                                                   WHERE p.codiceISBN
+                                                       = l.ISBN)
+                                             AND l.STATO =
+                                                 "Disponibile"
+                                           ORDER BY TITOLO
+                                       END-EXEC
+                                   END-IF
+                               ELSE
+                                   IF SORT-KEY = 2 THEN
+                                       EXEC SQL DECLARE C1 CURSOR FOR
+                                           SELECT ISBN, TITOLO, AUTORE,
+                                               CODICECASAEDITRICE,
+                                               CATEGORIA, SEDE
+                                           FROM LIBRO
+                                           WHERE SEDE =
+                                               TRIM(BOTH ' ' FROM
+                                                   :SEARCH-VALUE)
+                                           ORDER BY AUTORE
+                                       END-EXEC
+                                   ELSE
+                                       EXEC SQL DECLARE C1 CURSOR FOR
+                                           SELECT ISBN, TITOLO, AUTORE,
+                                               CODICECASAEDITRICE,
+                                               CATEGORIA, SEDE
+                                           FROM LIBRO
+                                           WHERE SEDE =
+                                               TRIM(BOTH ' ' FROM
+                                                   :SEARCH-VALUE)
+                                           ORDER BY TITOLO
+                                       END-EXEC
+                                   END-IF
+                               END-IF
+                           ELSE
+                               DISPLAY 'Opzione non valida.'
+                               STOP RUN
+                           END-IF
+                       END-IF
                    END-IF
                END-IF
            END-IF
 
            EXEC SQL OPEN C1 END-EXEC
 
-           PERFORM FETCH-BOOK-INFO UNTIL SQLCODE <> 0
+           EXEC SQL FETCH C1 INTO :ISBN, :TITOLO, :AUTORE,
+                       :CODICECASAEDITRICE, :CATEGORIA, :SEDE
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO OR NOT PROSEGUI-LETTURA-SI
+               PERFORM FETCH-BOOK-INFO
+           END-PERFORM
 
            EXEC SQL CLOSE C1 END-EXEC
 
            STOP RUN.
 
        FETCH-BOOK-INFO.
-           EXEC SQL FETCH C1 INTO :ISBN, :TITOLO, :AUTORE, 
-                       :CODICECASAEDITRICE 
-           END-EXEC
-
-           IF SQLCODE = 0 THEN
            DISPLAY 'ISBN: ' ISBN
            DISPLAY 'Titolo: ' TITOLO
            DISPLAY 'Autore: ' AUTORE
            DISPLAY 'Codice Casa Editrice: ' CODICECASAEDITRICE
+           DISPLAY 'Categoria: ' CATEGORIA
+           DISPLAY 'Sede: ' SEDE
+           DISPLAY ' - '
+           IF FUNCTION MOD(CONTATORE, RIGHE-PER-PAGINA) = ZERO
+               PERFORM CHIEDI-MORE-QUIT
+           END-IF
+           ADD 1 TO CONTATORE
+           IF PROSEGUI-LETTURA-SI
+               EXEC SQL FETCH C1 INTO :ISBN, :TITOLO, :AUTORE,
+                           :CODICECASAEDITRICE, :CATEGORIA, :SEDE
+               END-EXEC
            END-IF.
 
-           EXIT PROGRAM.
\ No newline at end of file
+       CHIEDI-MORE-QUIT.
+           DISPLAY "-- premi INVIO per continuare, Q per uscire --".
+           ACCEPT RISPOSTA-PAGINA.
+           IF RISPOSTA-PAGINA = "Q" OR RISPOSTA-PAGINA = "q"
+               MOVE "N" TO PROSEGUI-LETTURA
+           END-IF.
