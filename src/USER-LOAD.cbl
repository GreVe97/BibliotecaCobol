@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USER-LOAD.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-INPUT-FILE ASSIGN TO USERIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO USERREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO USERCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-INPUT-FILE.
+       01  USER-INPUT-REC PIC X(500).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+           01 CKPT-STATUS         PIC X(2).
+           01 FINE-FILE           PIC X(1) VALUE "N".
+             88 FINE-FILE-SI VALUE "S".
+
+           01 LINEA-NUMERO        PIC 9(7) VALUE ZERO.
+           01 CHECKPOINT-LETTO    PIC 9(7) VALUE ZERO.
+           01 RECORD-COMMIT-INTERVALLO PIC 9(3) VALUE 50.
+           01 CONTATORE-COMMIT    PIC 9(3) VALUE ZERO.
+
+           01 CONTATORE-INSERITI  PIC 9(7) VALUE ZERO.
+           01 CONTATORE-SCARTATI  PIC 9(7) VALUE ZERO.
+
+           01 USERNAME             PIC X(50).
+           01 PASSW                PIC X(50).
+           01 NOME                 PIC X(50).
+           01 COGNOME               PIC X(50).
+           01 INDIRIZZO            PIC X(255).
+           01 TELEFONO             PIC X(20).
+           01 EMAIL                PIC X(100).
+           01 RUOLO-CODICE-ALFA    PIC X(1).
+           01 RUOLO-CODICE         PIC 9(1).
+           01 RUOLO                PIC X(50).
+           01 FILIALE              PIC X(30) VALUE SPACE.
+           01 APPROVATO            PIC X(1).
+           01 ULTIMA-MODIFICA-PASSWORD PIC 9(8).
+
+           01 CONTA-USERNAME       PIC 9(5).
+           01 SCARTO-MOTIVO        PIC X(40).
+
+      ***********************CALCOLO HASH PASSWORD**********************
+           01 HASH-ACCUMULATORE   PIC 9(9) COMP.
+           01 HASH-MODULO         PIC 9(9) COMP VALUE 999999937.
+           01 HASH-MOLTIPLICATORE PIC 9(3) COMP VALUE 31.
+           01 HASH-INDICE         PIC 9(3).
+           01 HASH-CARATTERE      PIC X(1).
+           01 HASH-VALORE         PIC 9(3).
+           01 HASH-CIFRE          PIC 9(9).
+           01 HASH-OUTPUT         PIC X(20).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       INIZIO.
+           DISPLAY "------- SONO USER-LOAD (batch)!".
+           PERFORM LEGGI-CHECKPOINT.
+           IF CHECKPOINT-LETTO > 0
+               DISPLAY "Ripresa dal checkpoint: riga "
+                   CHECKPOINT-LETTO
+           END-IF.
+
+           OPEN INPUT USER-INPUT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           PERFORM LEGGI-RIGA.
+           PERFORM UNTIL FINE-FILE-SI
+               ADD 1 TO LINEA-NUMERO
+               IF LINEA-NUMERO > CHECKPOINT-LETTO
+                   PERFORM ELABORA-RIGA
+                   ADD 1 TO CONTATORE-COMMIT
+                   IF CONTATORE-COMMIT >= RECORD-COMMIT-INTERVALLO
+                       PERFORM SALVA-PROGRESSO
+                   END-IF
+               END-IF
+               PERFORM LEGGI-RIGA
+           END-PERFORM.
+           CLOSE USER-INPUT-FILE.
+           CLOSE REJECT-FILE.
+
+           PERFORM SALVA-PROGRESSO.
+
+           DISPLAY "Righe lette: " LINEA-NUMERO.
+           DISPLAY "Utenti inseriti: " CONTATORE-INSERITI.
+           DISPLAY "Righe scartate: " CONTATORE-SCARTATI.
+
+           EXIT PROGRAM.
+
+       LEGGI-RIGA.
+           READ USER-INPUT-FILE
+               AT END MOVE "S" TO FINE-FILE
+           END-READ.
+
+       ELABORA-RIGA.
+           UNSTRING USER-INPUT-REC DELIMITED BY ","
+               INTO USERNAME, PASSW, NOME, COGNOME, INDIRIZZO,
+                   TELEFONO, EMAIL, RUOLO-CODICE-ALFA
+           END-UNSTRING.
+           MOVE RUOLO-CODICE-ALFA TO RUOLO-CODICE.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-USERNAME FROM Utente
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :USERNAME)
+           END-EXEC.
+
+           IF CONTA-USERNAME > 0
+               MOVE "Username gia' esistente" TO SCARTO-MOTIVO
+               PERFORM SCARTA-RIGA
+           ELSE
+               EVALUATE RUOLO-CODICE
+                   WHEN 1 MOVE "Operatore" TO RUOLO
+                   WHEN 2 MOVE "Amministratore" TO RUOLO
+                   WHEN 3 MOVE "Super Amministratore" TO RUOLO
+                   WHEN OTHER MOVE SPACE TO RUOLO
+               END-EVALUATE
+
+               IF RUOLO = SPACE
+                   MOVE "Codice Ruolo non valido" TO SCARTO-MOTIVO
+                   PERFORM SCARTA-RIGA
+               ELSE
+                   PERFORM CALCOLA-HASH-PASSWORD
+                   MOVE HASH-OUTPUT TO PASSW
+                   MOVE "S" TO APPROVATO
+                   ACCEPT ULTIMA-MODIFICA-PASSWORD FROM DATE YYYYMMDD
+
+                   EXEC SQL
+                       INSERT INTO Utente (Username, Passw, Nome,
+                           Cognome, Indirizzo, Ruolo, Telefono, Email,
+                           Filiale, Approvato, UltimaModificaPassword)
+                       VALUES (TRIM(BOTH ' ' FROM :USERNAME), :PASSW,
+                               TRIM(BOTH ' ' FROM :NOME),
+                               TRIM(BOTH ' ' FROM :COGNOME),
+                               TRIM(BOTH ' ' FROM :INDIRIZZO),
+                               :RUOLO,
+                               TRIM(BOTH ' ' FROM :TELEFONO),
+                               TRIM(BOTH ' ' FROM :EMAIL), :FILIALE,
+                               :APPROVATO, :ULTIMA-MODIFICA-PASSWORD)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       ADD 1 TO CONTATORE-INSERITI
+                   ELSE
+                       MOVE "Errore SQL in inserimento" TO
+                           SCARTO-MOTIVO
+                       PERFORM SCARTA-RIGA
+                   END-IF
+               END-IF
+           END-IF.
+
+       SCARTA-RIGA.
+           MOVE SPACES TO REJECT-LINE.
+           STRING "Riga " LINEA-NUMERO ": " USERNAME " - "
+               SCARTO-MOTIVO DELIMITED BY SIZE INTO REJECT-LINE.
+           WRITE REJECT-LINE.
+           ADD 1 TO CONTATORE-SCARTATI.
+
+       SALVA-PROGRESSO.
+           EXEC SQL COMMIT END-EXEC.
+           MOVE LINEA-NUMERO TO CHECKPOINT-LETTO.
+           PERFORM SCRIVI-CHECKPOINT.
+           MOVE ZERO TO CONTATORE-COMMIT.
+
+       LEGGI-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-LETTO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO CHECKPOINT-LETTO
+                   NOT AT END MOVE CHECKPOINT-REC TO CHECKPOINT-LETTO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SCRIVI-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-LETTO TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      ********************HASH DELLA PASSWORD***************************
+           CALCOLA-HASH-PASSWORD.
+               MOVE 5381 TO HASH-ACCUMULATORE
+               PERFORM VARYING HASH-INDICE FROM 1 BY 1
+                       UNTIL HASH-INDICE > 50
+                   MOVE PASSW(HASH-INDICE:1) TO HASH-CARATTERE
+                   COMPUTE HASH-VALORE = FUNCTION ORD(HASH-CARATTERE)
+                   COMPUTE HASH-ACCUMULATORE =
+                       FUNCTION MOD(
+                           (HASH-ACCUMULATORE * HASH-MOLTIPLICATORE) +
+                               HASH-VALORE,
+                           HASH-MODULO)
+               END-PERFORM.
+               MOVE HASH-ACCUMULATORE TO HASH-CIFRE
+               MOVE SPACES TO HASH-OUTPUT
+               STRING "H:" HASH-CIFRE DELIMITED BY SIZE
+                   INTO HASH-OUTPUT.
