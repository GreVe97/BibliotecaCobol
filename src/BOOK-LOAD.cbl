@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOK-LOAD.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-INPUT ASSIGN TO BOOKIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO BOOKCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-INPUT.
+       01  BOOK-INPUT-REC PIC X(300).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+           01 CKPT-STATUS            PIC X(2).
+           01 FINE-FILE              PIC X(1) VALUE "N".
+             88 FINE-FILE-SI VALUE "S".
+
+           01 LINEA-NUMERO           PIC 9(7) VALUE ZERO.
+           01 CHECKPOINT-LETTO       PIC 9(7) VALUE ZERO.
+           01 RECORD-COMMIT-INTERVALLO PIC 9(3) VALUE 50.
+           01 CONTATORE-COMMIT       PIC 9(3) VALUE ZERO.
+
+           01 CONTATORE-INSERITI         PIC 9(7) VALUE ZERO.
+           01 CONTATORE-DUPLICATI        PIC 9(7) VALUE ZERO.
+           01 CONTATORE-EDITRICE-MANCANTE PIC 9(7) VALUE ZERO.
+           01 CONTATORE-ERRORI           PIC 9(7) VALUE ZERO.
+
+           01 ISBN                   PIC X(13).
+           01 TITOLO                 PIC X(255).
+           01 AUTORE                 PIC X(255).
+           01 CODICE-EDITRICE-ALFA   PIC X(9).
+           01 CODICE-EDITRICE        PIC 9(9).
+           01 NUMERO-COPIE           PIC 9(3) VALUE 1.
+           01 CATEGORIA              PIC X(30) VALUE SPACE.
+           01 SEDE                   PIC X(30) VALUE SPACE.
+
+           01 CONTA-ISBN             PIC 9(5).
+           01 CONTA-EDITRICE         PIC 9(5).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       INIZIO.
+           DISPLAY "------- SONO BOOK-LOAD (batch)!".
+           PERFORM LEGGI-CHECKPOINT.
+           IF CHECKPOINT-LETTO > 0
+               DISPLAY "Ripresa dal checkpoint: riga "
+                   CHECKPOINT-LETTO
+           END-IF.
+
+           OPEN INPUT BOOK-INPUT.
+           PERFORM LEGGI-RIGA.
+           PERFORM UNTIL FINE-FILE-SI
+               ADD 1 TO LINEA-NUMERO
+               IF LINEA-NUMERO > CHECKPOINT-LETTO
+                   PERFORM ELABORA-RIGA
+                   ADD 1 TO CONTATORE-COMMIT
+                   IF CONTATORE-COMMIT >= RECORD-COMMIT-INTERVALLO
+                       PERFORM SALVA-PROGRESSO
+                   END-IF
+               END-IF
+               PERFORM LEGGI-RIGA
+           END-PERFORM.
+           CLOSE BOOK-INPUT.
+
+           PERFORM SALVA-PROGRESSO.
+
+           DISPLAY "Righe lette: " LINEA-NUMERO.
+           DISPLAY "Libri inseriti: " CONTATORE-INSERITI.
+           DISPLAY "ISBN duplicati saltati: " CONTATORE-DUPLICATI.
+           DISPLAY "Casa editrice non trovata: "
+               CONTATORE-EDITRICE-MANCANTE.
+           DISPLAY "Errori di inserimento: " CONTATORE-ERRORI.
+
+           EXIT PROGRAM.
+
+       LEGGI-RIGA.
+           READ BOOK-INPUT
+               AT END MOVE "S" TO FINE-FILE
+           END-READ.
+
+       ELABORA-RIGA.
+           UNSTRING BOOK-INPUT-REC DELIMITED BY ","
+               INTO ISBN, TITOLO, AUTORE, CODICE-EDITRICE-ALFA
+           END-UNSTRING.
+           MOVE CODICE-EDITRICE-ALFA TO CODICE-EDITRICE.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-ISBN FROM Libro
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           IF CONTA-ISBN > 0
+               DISPLAY "Riga " LINEA-NUMERO ": ISBN " ISBN
+                   " gia' presente, riga saltata."
+               ADD 1 TO CONTATORE-DUPLICATI
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*) INTO :CONTA-EDITRICE
+                       FROM CasaEditrice
+                       WHERE CODICE = :CODICE-EDITRICE
+               END-EXEC
+               IF CONTA-EDITRICE = 0
+                   DISPLAY "Riga " LINEA-NUMERO
+                       ": Codice Casa Editrice " CODICE-EDITRICE
+                       " non trovato, riga saltata."
+                   ADD 1 TO CONTATORE-EDITRICE-MANCANTE
+               ELSE
+                   EXEC SQL
+                       INSERT INTO LIBRO(ISBN, TITOLO, AUTORE,
+                           CODICECASAEDITRICE, NUMEROCOPIE,
+                           CATEGORIA, SEDE)
+                       VALUES (TRIM(BOTH ' ' FROM :ISBN),
+                               TRIM(BOTH ' ' FROM :TITOLO),
+                               TRIM(BOTH ' ' FROM :AUTORE),
+                               :CODICE-EDITRICE, :NUMERO-COPIE,
+                               :CATEGORIA, :SEDE)
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO CONTATORE-INSERITI
+                   ELSE
+                       DISPLAY "Riga " LINEA-NUMERO
+                           ": errore inserimento: " SQLERRMC
+                       ADD 1 TO CONTATORE-ERRORI
+                   END-IF
+               END-IF
+           END-IF.
+
+       SALVA-PROGRESSO.
+           EXEC SQL COMMIT END-EXEC.
+           MOVE LINEA-NUMERO TO CHECKPOINT-LETTO.
+           PERFORM SCRIVI-CHECKPOINT.
+           MOVE ZERO TO CONTATORE-COMMIT.
+
+       LEGGI-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-LETTO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO CHECKPOINT-LETTO
+                   NOT AT END MOVE CHECKPOINT-REC TO CHECKPOINT-LETTO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SCRIVI-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-LETTO TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
