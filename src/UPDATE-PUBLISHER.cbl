@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-PUBLISHER.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 CODICE PIC 9(3).
+           01 CONTA-CODICE PIC 9(5) VALUE ZERO.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 CASA-EDITRICE.
+               03 NOME PIC X(50).
+               03 INDIRIZZO PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+       DISPLAY "------SONO UPDATE PUBLISHER!".
+
+       INIZIO.
+           DISPLAY "Queste sono tutte le case editrici: "
+           CALL "DISPLAY-PUBLISHERS"
+           DISPLAY "Inserire il codice del Publisher da modificare:"
+           ACCEPT CODICE.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-CODICE FROM CasaEditrice
+                   WHERE Codice = :CODICE
+           END-EXEC.
+
+           IF CONTA-CODICE = 0
+               DISPLAY "ERRORE: codice Casa Editrice non trovato."
+               EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL
+               SELECT NOME, INDIRIZZO INTO :NOME, :INDIRIZZO
+                   FROM CasaEditrice WHERE Codice = :CODICE
+           END-EXEC.
+
+           DISPLAY "Nome attuale: " NOME
+           DISPLAY "Inserire il nuovo nome della casa editrice"
+           ACCEPT NOME.
+           DISPLAY "Indirizzo attuale: " INDIRIZZO
+           DISPLAY "INSERIRE IL NUOVO INDIRIZZO"
+           ACCEPT INDIRIZZO.
+
+           EXEC SQL
+               UPDATE CasaEditrice
+                   SET NOME = TRIM(BOTH ' ' FROM :NOME),
+                       INDIRIZZO = TRIM(BOTH ' ' FROM :INDIRIZZO)
+                   WHERE Codice = :CODICE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY 'Casa editrice aggiornata con successo.'
+               PERFORM REGISTRA-AUDIT
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+           ELSE
+               DISPLAY "Si e' verificato un errore."
+               DISPLAY SQLERRMC
+           END-IF.
+           EXIT PROGRAM.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'UPDATE-PUBLISHER', 'UPDATE', :CODICE,
+                       :AUDIT-TIMESTAMP)
+           END-EXEC.
