@@ -8,13 +8,37 @@
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        01 DEL-USERNAME PIC X(20).
+       01 RUOLO-UTENTE PIC X(50).
+       01 SUPERADMIN-COUNT PIC 9(5).
+       01 AUDIT-TIMESTAMP.
+           05 AUDIT-TS-DATA PIC 9(8).
+           05 AUDIT-TS-ORA  PIC 9(6).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
        DELETE-USER-PARA.
-           DISPLAY 'Inserisci username da eliminare: ' 
+           DISPLAY 'Inserisci username da eliminare: '
            ACCEPT DEL-USERNAME
-           IF DEL-USERNAME = "Super Amministratore" THEN
-               DISPLAY 'NON PUOI ELIMINARE SUPER Admin.'
+
+           EXEC SQL
+               SELECT RUOLO INTO :RUOLO-UTENTE FROM Utente
+                   WHERE USERNAME = TRIM(BOTH ' ' FROM :DEL-USERNAME)
+           END-EXEC.
+
+           MOVE ZERO TO SUPERADMIN-COUNT.
+           IF RUOLO-UTENTE = "Super Amministratore"
+               EXEC SQL
+                   SELECT COUNT(*) INTO :SUPERADMIN-COUNT FROM Utente
+                       WHERE RUOLO = "Super Amministratore"
+               END-EXEC
+           END-IF.
+
+           IF RUOLO-UTENTE = "Super Amministratore"
+               AND SUPERADMIN-COUNT NOT > 1 THEN
+               DISPLAY 'NON PUOI ELIMINARE L''ULTIMO SUPER '
+                   'AMMINISTRATORE.'
            ELSE
                EXEC SQL
                    DELETE FROM UTENTE
@@ -22,7 +46,8 @@
                END-EXEC
 
            IF SQLCODE = 0 THEN
-               DISPLAY 'Utente Eliminato con successo.' 
+               DISPLAY 'Utente Eliminato con successo.'
+               PERFORM REGISTRA-AUDIT
            ELSE
                DISPLAY 'ERRORE: ' SQLERRMC
                END-IF
@@ -33,3 +58,15 @@
            END-EXEC.
 
            EXIT PROGRAM.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'DELETE-USER', 'DELETE',
+                       TRIM(BOTH ' ' FROM :DEL-USERNAME),
+                       :AUDIT-TIMESTAMP)
+           END-EXEC.
