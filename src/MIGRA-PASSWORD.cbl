@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRA-PASSWORD.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      * Migrazione una tantum: rilegge ogni riga di Utente e, se la
+      * Passw non e' ancora nel formato con hash (prefisso "H:"),
+      * la sostituisce con l'hash calcolato sul valore in chiaro.
+           01 UTENTE-REC.
+               03 U-USERNAME        PIC X(50).
+               03 U-PASSW           PIC X(50).
+
+           01 U-PASSW-PREFISSO     PIC X(2).
+
+           01 HASH-ACCUMULATORE   PIC 9(9) COMP.
+           01 HASH-MODULO         PIC 9(9) COMP VALUE 999999937.
+           01 HASH-MOLTIPLICATORE PIC 9(3) COMP VALUE 31.
+           01 HASH-INDICE         PIC 9(3).
+           01 HASH-CARATTERE      PIC X(1).
+           01 HASH-VALORE         PIC 9(3).
+           01 HASH-CIFRE          PIC 9(9).
+           01 HASH-OUTPUT         PIC X(20).
+
+           01 CONTATORE-ESAMINATI  PIC 9(5) VALUE ZERO.
+           01 CONTATORE-MIGRATI    PIC 9(5) VALUE ZERO.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MIGRA-PASSWORD-PARA.
+           DISPLAY "------- SONO MIGRA-PASSWORD (batch)!".
+
+           EXEC SQL
+               DECLARE C-UTENTI CURSOR FOR
+                   SELECT USERNAME, PASSW FROM Utente
+           END-EXEC.
+
+           EXEC SQL OPEN C-UTENTI END-EXEC.
+
+           EXEC SQL
+               FETCH C-UTENTI INTO :U-USERNAME, :U-PASSW
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO CONTATORE-ESAMINATI
+               PERFORM VALUTA-UTENTE
+               EXEC SQL
+                   FETCH C-UTENTI INTO :U-USERNAME, :U-PASSW
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-UTENTI END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           DISPLAY "Utenti esaminati: " CONTATORE-ESAMINATI.
+           DISPLAY "Password migrate all'hash: " CONTATORE-MIGRATI.
+
+           EXIT PROGRAM.
+
+       VALUTA-UTENTE.
+           MOVE U-PASSW(1:2) TO U-PASSW-PREFISSO.
+           IF U-PASSW-PREFISSO NOT = "H:"
+               PERFORM CALCOLA-HASH-PASSWORD
+               EXEC SQL
+                   UPDATE Utente SET PASSW = :HASH-OUTPUT
+                       WHERE USERNAME =
+                           TRIM(BOTH ' ' FROM :U-USERNAME)
+               END-EXEC
+               IF SQLCODE = 0
+                   ADD 1 TO CONTATORE-MIGRATI
+               ELSE
+                   DISPLAY "ERRORE migrazione per Username "
+                       U-USERNAME ": " SQLERRMC
+               END-IF
+           END-IF.
+
+       CALCOLA-HASH-PASSWORD.
+           MOVE 5381 TO HASH-ACCUMULATORE
+           PERFORM VARYING HASH-INDICE FROM 1 BY 1
+                   UNTIL HASH-INDICE > 50
+               MOVE U-PASSW(HASH-INDICE:1) TO HASH-CARATTERE
+               COMPUTE HASH-VALORE = FUNCTION ORD(HASH-CARATTERE)
+               COMPUTE HASH-ACCUMULATORE =
+                   FUNCTION MOD(
+                       (HASH-ACCUMULATORE * HASH-MOLTIPLICATORE) +
+                           HASH-VALORE,
+                       HASH-MODULO)
+           END-PERFORM.
+           MOVE HASH-ACCUMULATORE TO HASH-CIFRE
+           MOVE SPACES TO HASH-OUTPUT
+           STRING "H:" HASH-CIFRE DELIMITED BY SIZE INTO HASH-OUTPUT.
