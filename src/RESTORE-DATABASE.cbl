@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTORE-DATABASE.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01 FILE-RESTORE      PIC X(80).
+           01 RISPOSTA-CONFERMA PIC X(10).
+           01 COMANDO-SISTEMA   PIC X(300).
+           01 TS-DATA           PIC 9(8).
+           01 TS-ORA            PIC 9(6).
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+           DISPLAY "------- SONO RESTORE-DATABASE!".
+           DISPLAY "Inserisci il percorso completo del file di dump "
+               "da ripristinare: "
+           ACCEPT FILE-RESTORE.
+
+           DISPLAY "ATTENZIONE: questa operazione sovrascrive "
+               "biblioteca@db con il contenuto del file indicato."
+           DISPLAY "Digita CONFERMA per procedere, qualsiasi altra "
+               "cosa per annullare: "
+           ACCEPT RISPOSTA-CONFERMA.
+
+           IF RISPOSTA-CONFERMA NOT = "CONFERMA"
+               DISPLAY "Ripristino annullato."
+               EXIT PROGRAM
+           END-IF.
+
+           MOVE SPACES TO COMANDO-SISTEMA.
+           STRING "psql -h db -U postgres biblioteca < "
+               FUNCTION TRIM(FILE-RESTORE)
+               DELIMITED BY SIZE INTO COMANDO-SISTEMA.
+
+           DISPLAY "Ripristino in corso da: " FILE-RESTORE.
+           CALL "SYSTEM" USING COMANDO-SISTEMA.
+
+           IF RETURN-CODE = 0
+               DISPLAY "Ripristino completato con successo."
+               PERFORM REGISTRA-AUDIT
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               DISPLAY "ERRORE: psql ha restituito codice "
+                   RETURN-CODE
+           END-IF.
+
+           EXIT PROGRAM.
+
+       REGISTRA-AUDIT.
+           ACCEPT TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT TS-ORA FROM TIME.
+           MOVE TS-DATA TO AUDIT-TS-DATA.
+           MOVE TS-ORA TO AUDIT-TS-ORA.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'RESTORE-DATABASE', 'RESTORE',
+                       TRIM(FILE-RESTORE), :AUDIT-TIMESTAMP)
+           END-EXEC.
