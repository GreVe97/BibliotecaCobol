@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SBLOCCA-UTENTE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 SBLOCCA-USERNAME PIC X(20).
+
+       PROCEDURE DIVISION.
+       SBLOCCA-UTENTE-PARA.
+           DISPLAY 'Inserisci username da sbloccare: '
+           ACCEPT SBLOCCA-USERNAME
+
+           EXEC SQL
+               UPDATE Utente SET BLOCCATO = 'N', TENTATIVIFALLITI = 0
+                   WHERE USERNAME =
+                       (TRIM(BOTH ' ' FROM :SBLOCCA-USERNAME))
+           END-EXEC
+
+           IF SQLCODE = 0 THEN
+               DISPLAY 'Utente sbloccato con successo.'
+           ELSE
+               DISPLAY 'ERRORE: ' SQLERRMC
+           END-IF.
+
+           EXEC SQL
+                   COMMIT
+           END-EXEC.
+
+           EXIT PROGRAM.
