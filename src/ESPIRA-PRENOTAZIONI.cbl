@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESPIRA-PRENOTAZIONI.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      * Una prenotazione piu' vecchia di questo numero di giorni
+      * viene considerata abbandonata e fatta scadere automaticamente.
+           01 GIORNI-SCADENZA   PIC 9(3) VALUE 60.
+
+           01 OGGI-DATA         PIC 9(8).
+           01 OGGI-GIORNI       PIC 9(9).
+
+           01 PRENOTAZIONE-REC.
+               03 P-ISBN             PIC X(50).
+               03 P-USERNAME         PIC X(50).
+               03 P-DATA-PREN        PIC X(50).
+
+           01 DATA-DI-LAVORO        PIC 9(8).
+           01 DATA-DI-LAVORO-ANNO   PIC 9(4).
+           01 DATA-DI-LAVORO-MESE   PIC 9(2).
+           01 DATA-DI-LAVORO-GIORNO PIC 9(2).
+           01 GIORNI-ASSOLUTI       PIC 9(9).
+
+           01 CONTATORE-ESAMINATE   PIC 9(5) VALUE ZERO.
+           01 CONTATORE-SCADUTE     PIC 9(5) VALUE ZERO.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       ESPIRA-PRENOTAZIONI-PARA.
+           DISPLAY "------- SONO ESPIRA-PRENOTAZIONI (batch)!".
+           ACCEPT OGGI-DATA FROM DATE YYYYMMDD.
+           MOVE OGGI-DATA TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+           MOVE GIORNI-ASSOLUTI TO OGGI-GIORNI.
+
+           EXEC SQL
+               DECLARE C-SCADUTE CURSOR FOR
+                   SELECT codiceISBN, Username, data_prenotazione
+                       FROM Prenotazione
+           END-EXEC.
+
+           EXEC SQL OPEN C-SCADUTE END-EXEC.
+
+           EXEC SQL
+               FETCH C-SCADUTE INTO :P-ISBN, :P-USERNAME, :P-DATA-PREN
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO CONTATORE-ESAMINATE
+               PERFORM VALUTA-SCADENZA
+               EXEC SQL
+                   FETCH C-SCADUTE INTO :P-ISBN, :P-USERNAME,
+                       :P-DATA-PREN
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-SCADUTE END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           DISPLAY "Prenotazioni esaminate: " CONTATORE-ESAMINATE.
+           DISPLAY "Prenotazioni scadute automaticamente: "
+               CONTATORE-SCADUTE.
+
+           EXIT PROGRAM.
+
+       VALUTA-SCADENZA.
+           MOVE P-DATA-PREN(1:8) TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+
+           IF OGGI-GIORNI - GIORNI-ASSOLUTI > GIORNI-SCADENZA
+               EXEC SQL
+                   INSERT INTO PrenotazioneStorico (codiceISBN,
+                       Username, data_prenotazione, data_restituzione)
+                   VALUES (TRIM(BOTH ' ' FROM :P-ISBN),
+                           TRIM(BOTH ' ' FROM :P-USERNAME),
+                           :P-DATA-PREN, :OGGI-DATA)
+               END-EXEC
+               IF SQLCODE = 0
+                   EXEC SQL
+                       DELETE FROM Prenotazione
+                           WHERE codiceISBN =
+                                   TRIM(BOTH ' ' FROM :P-ISBN) AND
+                                 Username =
+                                   TRIM(BOTH ' ' FROM :P-USERNAME)
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO CONTATORE-SCADUTE
+                       DISPLAY "Scaduta: ISBN " P-ISBN
+                           " Username " P-USERNAME
+                   END-IF
+               END-IF
+           END-IF.
+
+       CONVERTI-GIORNI-ASSOLUTI.
+      * Convenzione commerciale a 360 giorni/anno: sufficiente per
+      * confrontare due date tra loro senza un calendario completo.
+           MOVE DATA-DI-LAVORO(1:4) TO DATA-DI-LAVORO-ANNO.
+           MOVE DATA-DI-LAVORO(5:2) TO DATA-DI-LAVORO-MESE.
+           MOVE DATA-DI-LAVORO(7:2) TO DATA-DI-LAVORO-GIORNO.
+           COMPUTE GIORNI-ASSOLUTI =
+               (DATA-DI-LAVORO-ANNO * 360) +
+               (DATA-DI-LAVORO-MESE * 30) +
+               DATA-DI-LAVORO-GIORNO.
