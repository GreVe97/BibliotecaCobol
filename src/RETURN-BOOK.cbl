@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETURN-BOOK.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 PRENOTAZIONI PIC 9(5).
+           01 RESTITUZIONE.
+               03 ISBN               PIC X(50).
+               03 USER-INPUT         PIC X(50).
+               03 DATA-PRENOTAZIONE  PIC X(50).
+               03 DATA-RESTITUZIONE  PIC X(50).
+           01 ATTESA-PRESENTI      PIC 9(5).
+           01 PROSSIMO-USERNAME    PIC X(50).
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       RETURN-BOOK-PARA.
+           DISPLAY "------- SONO RETURN-BOOK!".
+           DISPLAY "Inserisci il codice ISBN del libro da restituire: "
+           ACCEPT ISBN.
+           DISPLAY "Inserisci lo Username del prestatario: "
+           ACCEPT USER-INPUT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PRENOTAZIONI FROM Prenotazione
+                   WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN) AND
+                         Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+
+           IF PRENOTAZIONI = 0
+               DISPLAY "ERRORE: Nessuna prenotazione trovata per "
+                       "questo ISBN e Username."
+           ELSE
+               EXEC SQL
+                   SELECT data_prenotazione INTO :DATA-PRENOTAZIONE
+                       FROM Prenotazione
+                       WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN) AND
+                             Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+               END-EXEC
+
+               ACCEPT DATA-RESTITUZIONE FROM DATE YYYYMMDD
+
+               EXEC SQL
+                   INSERT INTO PrenotazioneStorico (codiceISBN,
+                       Username, data_prenotazione, data_restituzione)
+                   VALUES (TRIM(BOTH ' ' FROM :ISBN),
+                           TRIM(BOTH ' ' FROM :USER-INPUT),
+                           :DATA-PRENOTAZIONE, :DATA-RESTITUZIONE)
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "ERRORE nella scrittura dello storico: "
+                       SQLERRMC
+               ELSE
+                   EXEC SQL
+                       DELETE FROM Prenotazione
+                           WHERE codiceISBN =
+                                   TRIM(BOTH ' ' FROM :ISBN) AND
+                                 Username =
+                                   TRIM(BOTH ' ' FROM :USER-INPUT)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Libro restituito con successo."
+                       EXEC SQL
+                           COMMIT
+                       END-EXEC
+                       PERFORM ASSEGNA-PROSSIMO-IN-ATTESA
+                   ELSE
+                       DISPLAY "ERRORE nella chiusura della "
+                           "prenotazione: " SQLERRMC
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
+
+       ASSEGNA-PROSSIMO-IN-ATTESA.
+           EXEC SQL
+               SELECT COUNT(*) INTO :ATTESA-PRESENTI FROM Lista-Attesa
+                   WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           IF ATTESA-PRESENTI > 0
+               EXEC SQL
+                   SELECT Username INTO :PROSSIMO-USERNAME
+                       FROM Lista-Attesa
+                       WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN)
+                       ORDER BY posizione
+                       FETCH FIRST 1 ROW ONLY
+               END-EXEC
+
+               ACCEPT DATA-RESTITUZIONE FROM DATE YYYYMMDD
+
+               EXEC SQL
+                   INSERT INTO Prenotazione (codiceISBN, Username,
+                       data_prenotazione)
+                   VALUES (TRIM(BOTH ' ' FROM :ISBN),
+                           TRIM(BOTH ' ' FROM :PROSSIMO-USERNAME),
+                           :DATA-RESTITUZIONE)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL
+                       DELETE FROM Lista-Attesa
+                           WHERE codiceISBN =
+                                   TRIM(BOTH ' ' FROM :ISBN) AND
+                                 Username = :PROSSIMO-USERNAME
+                   END-EXEC
+                   EXEC SQL
+                       UPDATE Lista-Attesa
+                           SET posizione = posizione - 1
+                           WHERE codiceISBN =
+                                   TRIM(BOTH ' ' FROM :ISBN)
+                   END-EXEC
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "Il libro " ISBN
+                       " e' stato assegnato dalla lista d'attesa a "
+                       PROSSIMO-USERNAME "."
+               END-IF
+           END-IF.
