@@ -12,53 +12,169 @@
            01 NOME            PIC X(50).
            01 COGNOME         PIC X(50).
            01 INDIRIZZO       PIC X(255).
-           01 RUOLO-CODICE    PIC 9(1).  
+           01 RUOLO-CODICE    PIC 9(1).
            01 RUOLO           PIC X(50).
-       
+           01 TELEFONO        PIC X(20).
+           01 EMAIL           PIC X(100).
+           01 FILIALE         PIC X(30).
+           01 APPROVATO       PIC X(1).
+           01 ULTIMA-MODIFICA-PASSWORD PIC 9(8).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
       ********************INCLUDO SQLCA*********************************
        EXEC SQL INCLUDE SQLCA END-EXEC.
       ******************************************************************
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+      ***********************VALIDAZIONE PASSWORD***********************
+           01 PWD-LUNGHEZZA-MINIMA PIC 9(2) VALUE 8.
+           01 PWD-INDICE           PIC 9(2).
+           01 PWD-CARATTERE        PIC X(1).
+           01 PWD-HA-NUMERO        PIC X(1) VALUE "N".
+             88 PWD-HA-NUMERO-SI VALUE "S".
+           01 PWD-VALIDA-FLAG      PIC X(1) VALUE "N".
+             88 PWD-VALIDA VALUE "S".
+
+      ***********************CALCOLO HASH PASSWORD**********************
+           01 HASH-ACCUMULATORE   PIC 9(9) COMP.
+           01 HASH-MODULO         PIC 9(9) COMP VALUE 999999937.
+           01 HASH-MOLTIPLICATORE PIC 9(3) COMP VALUE 31.
+           01 HASH-INDICE         PIC 9(3).
+           01 HASH-CARATTERE      PIC X(1).
+           01 HASH-VALORE         PIC 9(3).
+           01 HASH-CIFRE          PIC 9(9).
+           01 HASH-OUTPUT         PIC X(20).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+           01 OPERATORE-RUOLO    PIC X(30).
 
-       PROCEDURE DIVISION.
-       
-           DISPLAY "Inserisci Username: " 
+       PROCEDURE DIVISION USING OPERATORE-USERNAME, OPERATORE-RUOLO.
+
+           DISPLAY "Inserisci Username: "
            ACCEPT USERNAME
-           DISPLAY "Inserisci Password: " 
-           ACCEPT PASSW
-           DISPLAY "Inserisci Nome: " 
+           PERFORM ACCETTA-PASSWORD
+           DISPLAY "Inserisci Nome: "
            ACCEPT NOME
            DISPLAY "Inserisci Cognome: " 
            ACCEPT COGNOME
-           DISPLAY "Inserisci Indirizzo: " 
+           DISPLAY "Inserisci Indirizzo: "
            ACCEPT INDIRIZZO
+           DISPLAY "Inserisci Telefono: "
+           ACCEPT TELEFONO
+           DISPLAY "Inserisci Email: "
+           ACCEPT EMAIL
+           DISPLAY "Inserisci Filiale di appartenenza: "
+           ACCEPT FILIALE
            DISPLAY "Scegli il Ruolo:"
            DISPLAY "1. Operatore"
            DISPLAY "2. Amministratore"
+           IF OPERATORE-RUOLO = "Super Amministratore"
+               DISPLAY "3. Super Amministratore"
+           END-IF
            ACCEPT RUOLO-CODICE
-           
+
            IF RUOLO-CODICE = 1
                MOVE "Operatore" TO RUOLO
            ELSE
-               MOVE "Amministratore" TO RUOLO
+               IF RUOLO-CODICE = 3
+                   AND OPERATORE-RUOLO = "Super Amministratore"
+                   MOVE "Super Amministratore" TO RUOLO
+               ELSE
+                   MOVE "Amministratore" TO RUOLO
+               END-IF
            END-IF
-           
+
+           PERFORM CALCOLA-HASH-PASSWORD
+           MOVE HASH-OUTPUT TO PASSW
+
+      *    Gli utenti creati da uno staff gia' autenticato sono
+      *    considerati approvati da subito, a differenza di quelli
+      *    che arrivano dall'autoregistrazione in MAIN.
+           MOVE "S" TO APPROVATO
+           ACCEPT ULTIMA-MODIFICA-PASSWORD FROM DATE YYYYMMDD
+
            EXEC SQL
-               INSERT INTO Utente (Username, Passw, Nome, Cognome, 
-                                   Indirizzo, Ruolo)
-               VALUES (:USERNAME, :PASSW, :NOME, :COGNOME, :INDIRIZZO, 
-                       :RUOLO)
+               INSERT INTO Utente (Username, Passw, Nome, Cognome,
+                                   Indirizzo, Ruolo, Telefono, Email,
+                                   Filiale, Approvato,
+                                   UltimaModificaPassword)
+               VALUES (:USERNAME, :PASSW, :NOME, :COGNOME, :INDIRIZZO,
+                       :RUOLO, :TELEFONO, :EMAIL, :FILIALE, :APPROVATO,
+                       :ULTIMA-MODIFICA-PASSWORD)
            END-EXEC
 
            IF SQLCODE = 0
                DISPLAY "Utente inserito con successo."
+               PERFORM REGISTRA-AUDIT
            ELSE
-               DISPLAY "Errore nell'inserimento dell'utente. SQLCODE: " 
+               DISPLAY "Errore nell'inserimento dell'utente. SQLCODE: "
                SQLCODE
            END-IF.
       *********************FINISH***************************************
-           DISPLAY "Programma finito" 
+           DISPLAY "Programma finito"
            STOP RUN.
+
+      ********************VALIDAZIONE PASSWORD*************************
+           ACCETTA-PASSWORD.
+               DISPLAY "Inserisci Password (almeno "
+                   PWD-LUNGHEZZA-MINIMA
+                   " caratteri, con almeno un numero): "
+               ACCEPT PASSW
+               PERFORM VALIDA-PASSWORD
+               IF NOT PWD-VALIDA
+                   DISPLAY "Password non valida: lunghezza minima o "
+                       "numero mancante."
+                   PERFORM ACCETTA-PASSWORD
+               END-IF.
+
+           VALIDA-PASSWORD.
+               MOVE "N" TO PWD-HA-NUMERO
+               MOVE "N" TO PWD-VALIDA-FLAG
+               PERFORM VARYING PWD-INDICE FROM 1 BY 1
+                       UNTIL PWD-INDICE > 50
+                   MOVE PASSW(PWD-INDICE:1) TO PWD-CARATTERE
+                   IF PWD-CARATTERE IS NUMERIC
+                       MOVE "S" TO PWD-HA-NUMERO
+                   END-IF
+               END-PERFORM.
+               IF PASSW(PWD-LUNGHEZZA-MINIMA:1) NOT = SPACE
+                   AND PWD-HA-NUMERO-SI
+                   MOVE "S" TO PWD-VALIDA-FLAG
+               END-IF.
+
+      ********************HASH DELLA PASSWORD***************************
+           CALCOLA-HASH-PASSWORD.
+               MOVE 5381 TO HASH-ACCUMULATORE
+               PERFORM VARYING HASH-INDICE FROM 1 BY 1
+                       UNTIL HASH-INDICE > 50
+                   MOVE PASSW(HASH-INDICE:1) TO HASH-CARATTERE
+                   COMPUTE HASH-VALORE = FUNCTION ORD(HASH-CARATTERE)
+                   COMPUTE HASH-ACCUMULATORE =
+                       FUNCTION MOD(
+                           (HASH-ACCUMULATORE * HASH-MOLTIPLICATORE) +
+                               HASH-VALORE,
+                           HASH-MODULO)
+               END-PERFORM.
+               MOVE HASH-ACCUMULATORE TO HASH-CIFRE
+               MOVE SPACES TO HASH-OUTPUT
+               STRING "H:" HASH-CIFRE DELIMITED BY SIZE
+                   INTO HASH-OUTPUT.
+
+      ********************REGISTRAZIONE AUDIT***************************
+           REGISTRA-AUDIT.
+               ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT AUDIT-TS-ORA FROM TIME.
+               EXEC SQL
+                   INSERT INTO AuditLog (Username, Programma,
+                       Operazione, Chiave, Timestamp)
+                   VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                           'INSERT-USER', 'INSERT',
+                           TRIM(BOTH ' ' FROM :USERNAME),
+                           :AUDIT-TIMESTAMP)
+               END-EXEC.
       ********************VISUALIZZAZIONI ERRORI************************ 
            ERROR-RUNTIME.
                DISPLAY "*********SQL ERROR***********"
