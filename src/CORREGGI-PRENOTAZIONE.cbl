@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORREGGI-PRENOTAZIONE.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 PRENOTAZIONI       PIC 9(5).
+           01 CORREZIONE.
+               03 ISBN               PIC X(50).
+               03 USER-INPUT         PIC X(50).
+               03 DATA-PRENOTAZIONE  PIC X(50).
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       CORREGGI-PRENOTAZIONE-PARA.
+           DISPLAY "------- SONO CORREGGI-PRENOTAZIONE!".
+           DISPLAY "Inserisci il codice ISBN della prenotazione da "
+               "correggere: "
+           ACCEPT ISBN.
+           DISPLAY "Inserisci lo Username del prestatario: "
+           ACCEPT USER-INPUT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PRENOTAZIONI FROM Prenotazione
+                   WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN) AND
+                         Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+
+           IF PRENOTAZIONI = 0
+               DISPLAY "ERRORE: Nessuna prenotazione trovata per "
+                       "questo ISBN e Username."
+           ELSE
+               DISPLAY "Inserisci la data di prenotazione corretta "
+                   "(YYYYMMDD): "
+               ACCEPT DATA-PRENOTAZIONE
+
+               EXEC SQL
+                   UPDATE Prenotazione
+                       SET data_prenotazione = :DATA-PRENOTAZIONE
+                       WHERE codiceISBN =
+                               TRIM(BOTH ' ' FROM :ISBN) AND
+                             Username =
+                               TRIM(BOTH ' ' FROM :USER-INPUT)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "Data di prenotazione corretta con successo."
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+               ELSE
+                   DISPLAY "ERRORE nella correzione: " SQLERRMC
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
