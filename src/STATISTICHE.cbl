@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATISTICHE.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 POSIZIONE-CLASSIFICA PIC 9(3).
+           01 LIBRO-TITOLO      PIC X(50).
+           01 LIBRO-TOTALE      PIC 9(7).
+           01 UTENTE-USERNAME   PIC X(50).
+           01 UTENTE-NOME       PIC X(50).
+           01 UTENTE-COGNOME    PIC X(50).
+           01 UTENTE-TOTALE     PIC 9(7).
+           01 FILIALE-NOME      PIC X(30).
+           01 FILIALE-TOTALE    PIC 9(7).
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       STATISTICHE-PARA.
+           DISPLAY "------- SONO STATISTICHE!".
+
+           DISPLAY " ".
+           DISPLAY "----- Libri piu' prestati -----".
+           MOVE 1 TO POSIZIONE-CLASSIFICA.
+           EXEC SQL
+               DECLARE C-TOP-LIBRI CURSOR FOR
+                   SELECT l.Titolo, COUNT(*) AS TOTALE
+                       FROM (SELECT codiceISBN FROM Prenotazione
+                             UNION ALL
+                             SELECT codiceISBN FROM PrenotazioneStorico
+                            ) X
+                       JOIN Libro l ON X.codiceISBN = l.ISBN
+                       GROUP BY l.Titolo
+                       ORDER BY TOTALE DESC
+                       FETCH FIRST 10 ROWS ONLY
+           END-EXEC.
+           EXEC SQL OPEN C-TOP-LIBRI END-EXEC.
+           EXEC SQL
+               FETCH C-TOP-LIBRI INTO :LIBRO-TITOLO, :LIBRO-TOTALE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY POSIZIONE-CLASSIFICA ". " LIBRO-TITOLO
+                   " - prestiti: " LIBRO-TOTALE
+               ADD 1 TO POSIZIONE-CLASSIFICA
+               EXEC SQL
+                   FETCH C-TOP-LIBRI INTO :LIBRO-TITOLO, :LIBRO-TOTALE
+               END-EXEC
+           END-PERFORM.
+           EXEC SQL CLOSE C-TOP-LIBRI END-EXEC.
+
+           DISPLAY " ".
+           DISPLAY "----- Lettori piu' attivi -----".
+           MOVE 1 TO POSIZIONE-CLASSIFICA.
+           EXEC SQL
+               DECLARE C-TOP-UTENTI CURSOR FOR
+                   SELECT u.Username, u.Nome, u.Cognome,
+                          COUNT(*) AS TOTALE
+                       FROM (SELECT Username FROM Prenotazione
+                             UNION ALL
+                             SELECT Username FROM PrenotazioneStorico
+                            ) X
+                       JOIN Utente u ON X.Username = u.Username
+                       GROUP BY u.Username, u.Nome, u.Cognome
+                       ORDER BY TOTALE DESC
+                       FETCH FIRST 10 ROWS ONLY
+           END-EXEC.
+           EXEC SQL OPEN C-TOP-UTENTI END-EXEC.
+           EXEC SQL
+               FETCH C-TOP-UTENTI INTO :UTENTE-USERNAME, :UTENTE-NOME,
+                   :UTENTE-COGNOME, :UTENTE-TOTALE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY POSIZIONE-CLASSIFICA ". " UTENTE-USERNAME
+                   " (" UTENTE-NOME " " UTENTE-COGNOME ")"
+                   " - prestiti: " UTENTE-TOTALE
+               ADD 1 TO POSIZIONE-CLASSIFICA
+               EXEC SQL
+                   FETCH C-TOP-UTENTI INTO :UTENTE-USERNAME,
+                       :UTENTE-NOME, :UTENTE-COGNOME, :UTENTE-TOTALE
+               END-EXEC
+           END-PERFORM.
+           EXEC SQL CLOSE C-TOP-UTENTI END-EXEC.
+
+           DISPLAY " ".
+           DISPLAY "----- Prestiti per Filiale -----".
+           EXEC SQL
+               DECLARE C-TOP-FILIALI CURSOR FOR
+                   SELECT l.SEDE, COUNT(*) AS TOTALE
+                       FROM (SELECT codiceISBN FROM Prenotazione
+                             UNION ALL
+                             SELECT codiceISBN FROM PrenotazioneStorico
+                            ) X
+                       JOIN Libro l ON X.codiceISBN = l.ISBN
+                       GROUP BY l.SEDE
+                       ORDER BY TOTALE DESC
+           END-EXEC.
+           EXEC SQL OPEN C-TOP-FILIALI END-EXEC.
+           EXEC SQL
+               FETCH C-TOP-FILIALI INTO :FILIALE-NOME, :FILIALE-TOTALE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY FILIALE-NOME " - prestiti: " FILIALE-TOTALE
+               EXEC SQL
+                   FETCH C-TOP-FILIALI INTO :FILIALE-NOME,
+                       :FILIALE-TOTALE
+               END-EXEC
+           END-PERFORM.
+           EXEC SQL CLOSE C-TOP-FILIALI END-EXEC.
+
+           EXIT PROGRAM.
