@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERTI-ISBN.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           01 ISBN-10            PIC X(10).
+           01 ISBN-13            PIC X(13).
+           01 RISPOSTA-INSERISCI PIC X(1).
+
+      *************CALCOLO CIFRA DI VERIFICA EAN-13************************
+           01 ISBN-SOMMA                 PIC 9(5).
+           01 ISBN-INDICE                PIC 9(2).
+           01 ISBN-CIFRA                 PIC 9(1).
+           01 ISBN-PESO                  PIC 9(1).
+           01 ISBN-CONTROLLO-CALCOLATO   PIC 9(1).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+           DISPLAY "Inserisci ISBN-10 (solo le 9 cifre prima del "
+               "carattere di controllo): ".
+           ACCEPT ISBN-10.
+
+           STRING "978" ISBN-10(1:9) DELIMITED BY SIZE INTO ISBN-13.
+
+           PERFORM CALCOLA-CHECK-DIGIT-EAN13.
+
+           MOVE ISBN-CONTROLLO-CALCOLATO TO ISBN-13(13:1).
+
+           DISPLAY "ISBN-13 calcolato: " ISBN-13.
+
+           DISPLAY "Vuoi procedere all'inserimento di questo libro "
+               "adesso? (S/N): ".
+           ACCEPT RISPOSTA-INSERISCI.
+           IF RISPOSTA-INSERISCI = "S" OR RISPOSTA-INSERISCI = "s"
+               CALL 'INSERT-BOOK' USING BY CONTENT OPERATORE-USERNAME
+           END-IF.
+
+           EXIT PROGRAM.
+
+       CALCOLA-CHECK-DIGIT-EAN13.
+           MOVE ZERO TO ISBN-SOMMA.
+           PERFORM VARYING ISBN-INDICE FROM 1 BY 1
+                   UNTIL ISBN-INDICE > 12
+               MOVE ISBN-13(ISBN-INDICE:1) TO ISBN-CIFRA
+               IF FUNCTION MOD(ISBN-INDICE, 2) = 1
+                   MOVE 1 TO ISBN-PESO
+               ELSE
+                   MOVE 3 TO ISBN-PESO
+               END-IF
+               COMPUTE ISBN-SOMMA = ISBN-SOMMA +
+                   (ISBN-CIFRA * ISBN-PESO)
+           END-PERFORM.
+           COMPUTE ISBN-CONTROLLO-CALCOLATO =
+               FUNCTION MOD(10 - FUNCTION MOD(ISBN-SOMMA, 10), 10).
