@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-DATABASE.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Cartella dove vengono depositati i dump: lo stesso host a cui
+      * MAIN.cbl si connette all'avvio (il servizio "db").
+           01 BACKUP-DIR       PIC X(40) VALUE
+               "/var/lib/biblioteca/backups/".
+
+           01 TS-DATA           PIC 9(8).
+           01 TS-ORA            PIC 9(6).
+           01 FILE-BACKUP       PIC X(80).
+           01 COMANDO-SISTEMA   PIC X(200).
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+           DISPLAY "------- SONO BACKUP-DATABASE!".
+           ACCEPT TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT TS-ORA FROM TIME.
+
+           MOVE SPACES TO FILE-BACKUP.
+           STRING FUNCTION TRIM(BACKUP-DIR) "biblioteca_" TS-DATA
+               "_" TS-ORA ".sql" DELIMITED BY SIZE INTO FILE-BACKUP.
+
+           MOVE SPACES TO COMANDO-SISTEMA.
+           STRING "pg_dump -h db -U postgres biblioteca > "
+               FUNCTION TRIM(FILE-BACKUP)
+               DELIMITED BY SIZE INTO COMANDO-SISTEMA.
+
+           DISPLAY "Esecuzione dump su: " FILE-BACKUP.
+           CALL "SYSTEM" USING COMANDO-SISTEMA.
+
+           IF RETURN-CODE = 0
+               DISPLAY "Backup completato con successo."
+               PERFORM REGISTRA-AUDIT
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               DISPLAY "ERRORE: pg_dump ha restituito codice "
+                   RETURN-CODE
+           END-IF.
+
+           EXIT PROGRAM.
+
+       REGISTRA-AUDIT.
+           MOVE TS-DATA TO AUDIT-TS-DATA.
+           MOVE TS-ORA TO AUDIT-TS-ORA.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'BACKUP-DATABASE', 'BACKUP',
+                       TRIM(FILE-BACKUP), :AUDIT-TIMESTAMP)
+           END-EXEC.
