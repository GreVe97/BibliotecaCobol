@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-PRENOTAZIONI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-OUTPUT ASSIGN TO RICREPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-OUTPUT.
+       01  REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           01 OGGI-DATA             PIC 9(8).
+
+           01 P-ISBN                PIC X(50).
+           01 P-USERNAME            PIC X(50).
+
+           01 L-ISBN                PIC X(50).
+           01 L-USERNAME            PIC X(50).
+
+           01 CONTATORE-ESAMINATE   PIC 9(5) VALUE ZERO.
+           01 CONTATORE-ORFANE      PIC 9(5) VALUE ZERO.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       RECONCILIA-PRENOTAZIONI-PARA.
+           DISPLAY "------- SONO RECONCILIA-PRENOTAZIONI (batch)!".
+           ACCEPT OGGI-DATA FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT REPORT-OUTPUT.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RICONCILIAZIONE PRENOTAZIONI/LIBRO AL " OGGI-DATA
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM RICONCILIA-PRENOTAZIONE.
+           PERFORM RICONCILIA-LISTA-ATTESA.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Righe esaminate: " CONTATORE-ESAMINATE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Righe orfane rilevate: " CONTATORE-ORFANE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE REPORT-OUTPUT.
+
+           DISPLAY "Righe esaminate: " CONTATORE-ESAMINATE.
+           DISPLAY "Righe orfane rilevate: " CONTATORE-ORFANE.
+
+           EXIT PROGRAM.
+
+      *    Prenotazione.codiceISBN senza una riga Libro corrispondente:
+      *    puo' capitare dopo un DELETE-BOOK o un BOOK-LOAD/USER-LOAD
+      *    che non abbia atteso il giro notturno completo.
+       RICONCILIA-PRENOTAZIONE.
+           EXEC SQL
+               DECLARE C-PREN-ORFANE CURSOR FOR
+                   SELECT p.codiceISBN, p.Username
+                       FROM Prenotazione p
+                       LEFT JOIN Libro l ON p.codiceISBN = l.ISBN
+                       WHERE l.ISBN IS NULL
+           END-EXEC.
+
+           EXEC SQL OPEN C-PREN-ORFANE END-EXEC.
+
+           EXEC SQL
+               FETCH C-PREN-ORFANE INTO :P-ISBN, :P-USERNAME
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO CONTATORE-ESAMINATE
+               ADD 1 TO CONTATORE-ORFANE
+               MOVE SPACES TO REPORT-LINE
+               STRING "PRENOTAZIONE ORFANA - ISBN: " P-ISBN
+                   " Username: " P-USERNAME
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               EXEC SQL
+                   FETCH C-PREN-ORFANE INTO :P-ISBN, :P-USERNAME
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-PREN-ORFANE END-EXEC.
+
+      *    Stessa verifica sulla coda d'attesa, introdotta insieme a
+      *    Lista-Attesa per il waitlist delle prenotazioni esaurite.
+       RICONCILIA-LISTA-ATTESA.
+           EXEC SQL
+               DECLARE C-ATTESA-ORFANE CURSOR FOR
+                   SELECT a.codiceISBN, a.Username
+                       FROM Lista-Attesa a
+                       LEFT JOIN Libro l ON a.codiceISBN = l.ISBN
+                       WHERE l.ISBN IS NULL
+           END-EXEC.
+
+           EXEC SQL OPEN C-ATTESA-ORFANE END-EXEC.
+
+           EXEC SQL
+               FETCH C-ATTESA-ORFANE INTO :L-ISBN, :L-USERNAME
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO CONTATORE-ESAMINATE
+               ADD 1 TO CONTATORE-ORFANE
+               MOVE SPACES TO REPORT-LINE
+               STRING "LISTA-ATTESA ORFANA - ISBN: " L-ISBN
+                   " Username: " L-USERNAME
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               EXEC SQL
+                   FETCH C-ATTESA-ORFANE INTO :L-ISBN, :L-USERNAME
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-ATTESA-ORFANE END-EXEC.
