@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-LIBRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BACKUP-OUTPUT ASSIGN TO LIBROBKP
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BACKUP-OUTPUT.
+       01  BACKUP-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           01 OGGI-DATA PIC 9(8).
+           01 LIBRI-TOTALI PIC 9(3).
+           01 CONTATORE PIC 9(5) VALUE 1.
+           01 DB-LIBRO.
+             03  DB-ISBN                PIC 9(4) VALUE ZERO.
+             03 FILLER PIC X.
+             03  DB-TITOLO              PIC X(50) VALUE SPACE.
+             03 FILLER PIC X(1).
+             03  DB-AUTORE              PIC X(50) VALUE SPACE.
+             03 FILLER PIC X.
+             03  DB-CodiceCasaEditrice  PIC X(50) VALUE SPACE.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       BACKUP-LIBRO-PARA.
+           DISPLAY "------- SONO BACKUP-LIBRO (batch)!".
+           ACCEPT OGGI-DATA FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT BACKUP-OUTPUT.
+
+           MOVE SPACES TO BACKUP-LINE.
+           STRING "ESTRATTO CATALOGO LIBRO AL " OGGI-DATA
+               DELIMITED BY SIZE INTO BACKUP-LINE.
+           WRITE BACKUP-LINE.
+           MOVE "ISBN,TITOLO,AUTORE,CODICECASAEDITRICE" TO BACKUP-LINE.
+           WRITE BACKUP-LINE.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :LIBRI-TOTALI FROM Libro
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT ISBN, TITOLO, AUTORE, CodiceCasaEditrice
+                FROM Libro
+           END-EXEC.
+
+           EXEC SQL OPEN C1 END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+               :DB-CodiceCasaEditrice
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM SCRIVI-RIGA-BACKUP
+               ADD 1 TO CONTATORE
+               EXEC SQL
+                   FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+                   :DB-CodiceCasaEditrice
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C1 END-EXEC.
+
+           CLOSE BACKUP-OUTPUT.
+
+           DISPLAY "Libri totali in catalogo: " LIBRI-TOTALI.
+           DISPLAY "Righe scritte nel file LIBROBKP: " CONTATORE.
+
+           EXIT PROGRAM.
+
+       SCRIVI-RIGA-BACKUP.
+           MOVE SPACES TO BACKUP-LINE
+           STRING DB-ISBN DELIMITED BY SIZE ","
+               DB-TITOLO DELIMITED BY SPACE ","
+               DB-AUTORE DELIMITED BY SPACE ","
+               DB-CodiceCasaEditrice DELIMITED BY SPACE
+               INTO BACKUP-LINE
+           WRITE BACKUP-LINE.
