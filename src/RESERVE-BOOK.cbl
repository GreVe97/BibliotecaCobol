@@ -2,15 +2,44 @@
        PROGRAM-ID. RESERVE-BOOK.
 
        ENVIRONMENT DIVISION.
-       DATA DIVISION.     
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SLIP-OUTPUT ASSIGN TO SCONTRINO
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-       
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SLIP-OUTPUT.
+       01  SLIP-LINE PIC X(132).
 
        WORKING-STORAGE SECTION.
            01 PRENOTAZIONI PIC 9(5).
+           01 COPIE-TOTALI PIC 9(3).
            01 NUOVA-PRENOTAZIONE.
                03 ISBN PIC X(50).
-               03 DATA-PRENOTAZIONE PIC X(50).   
+               03 DATA-PRENOTAZIONE PIC X(50).
+           01 RISPOSTA-ATTESA PIC X(1).
+           01 POSIZIONE-ATTESA PIC 9(5).
+           01 LIMITE-PRENOTAZIONI PIC 9(3) VALUE 5.
+           01 PRENOTAZIONI-UTENTE PIC 9(5).
+           01 SEDE-LIBRO PIC X(30).
+           01 TITOLO-LIBRO PIC X(50).
+           01 FILIALE-UTENTE PIC X(30).
+
+      *****************************************************************
+      *************SCONTRINO DI PRENOTAZIONE**************************
+           01 GIORNI-PRESTITO        PIC 9(3) VALUE 30.
+           01 DATA-DI-LAVORO         PIC 9(8).
+           01 DATA-DI-LAVORO-ANNO    PIC 9(4).
+           01 DATA-DI-LAVORO-MESE    PIC 9(2).
+           01 DATA-DI-LAVORO-GIORNO  PIC 9(2).
+           01 GIORNI-ASSOLUTI        PIC 9(9).
+           01 GIORNI-SCADENZA        PIC 9(9).
+           01 GIORNI-RESTO           PIC 9(9).
+           01 DATA-SCADENZA.
+               03 DATA-SCADENZA-ANNO   PIC 9(4).
+               03 DATA-SCADENZA-MESE   PIC 9(2).
+               03 DATA-SCADENZA-GIORNO PIC 9(2).
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
@@ -26,20 +55,60 @@
        DISPLAY "Inserisci il codice di un libro che vuoi prenotare"
        ACCEPT ISBN.
 
+       EXEC SQL
+            SELECT COUNT(*) INTO :PRENOTAZIONI-UTENTE
+               FROM Prenotazione
+               WHERE Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+       END-EXEC.
+
+       IF PRENOTAZIONI-UTENTE >= LIMITE-PRENOTAZIONI
+           DISPLAY "ERRORE: l'utente ha gia' " PRENOTAZIONI-UTENTE
+               " prenotazioni attive, limite massimo "
+               LIMITE-PRENOTAZIONI "."
+           GO TO RESERVE-BOOK-EXIT
+       END-IF.
+
+      *    Blocca la riga del Libro prima del conteggio, cosi' una
+      *    seconda RESERVE-BOOK concorrente sullo stesso ISBN resta in
+      *    attesa del COMMIT di questa invece di correre in parallelo
+      *    e prenotare due volte l'ultima copia disponibile.
+       EXEC SQL
+            SELECT NUMEROCOPIE, SEDE, TITOLO
+               INTO :COPIE-TOTALI, :SEDE-LIBRO, :TITOLO-LIBRO
+               FROM Libro
+               WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+               FOR UPDATE
+       END-EXEC.
+
        EXEC SQL
             SELECT COUNT(*) INTO :PRENOTAZIONI FROM Prenotazione
                WHERE codiceISBN =TRIM(" " BOTH FROM :ISBN)
        END-EXEC.
 
-           IF PRENOTAZIONI = 0
+      *    Il prestito tra Filiali diverse e' ammesso, ma segnalato
+      *    all'operatore invece di essere bloccato.
+       EXEC SQL
+            SELECT FILIALE INTO :FILIALE-UTENTE FROM Utente
+               WHERE Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+       END-EXEC.
+
+       IF FILIALE-UTENTE NOT = SPACES
+           AND FILIALE-UTENTE NOT = SEDE-LIBRO
+           DISPLAY "ATTENZIONE: prestito inter-filiale - il libro si "
+               "trova nella Filiale " SEDE-LIBRO
+               ", l'utente appartiene alla Filiale " FILIALE-UTENTE "."
+       END-IF.
+
+           IF PRENOTAZIONI < COPIE-TOTALI
                DISPLAY "Iserisci la data della prenotazione"
                ACCEPT DATA-PRENOTAZIONE
                EXEC SQL
-                   INSERT INTO Prenotazione (codiceISBN, Username, 
-                      data_prenotazione)
-                   VALUES (TRIM(BOTH ' ' FROM :ISBN), 
-                       TRIM(BOTH ' ' FROM :USER-INPUT), 
-                       TRIM(BOTH ' ' FROM :DATA-PRENOTAZIONE))
+                   INSERT INTO Prenotazione (codiceISBN, Username,
+                      data_prenotazione, SEDE)
+                   VALUES (TRIM(BOTH ' ' FROM :ISBN),
+                       TRIM(BOTH ' ' FROM :USER-INPUT),
+                       TRIM(BOTH ' ' FROM :DATA-PRENOTAZIONE),
+                       TRIM(BOTH ' ' FROM :SEDE-LIBRO))
                END-EXEC
               
                IF SQLCODE = 0
@@ -47,12 +116,95 @@
                    EXEC SQL
                        COMMIT
                    END-EXEC
+                   PERFORM STAMPA-SCONTRINO
                ELSE
                    DISPLAY 'Si è verificato un errore'
                    DISPLAY SQLERRMC
                END-IF
-           ELSE           
+           ELSE
                DISPLAY "ERRORE: Il libro è gia' prenotato"
+               PERFORM OFFRI-LISTA-ATTESA
            END-IF.
 
+       RESERVE-BOOK-EXIT.
        EXIT PROGRAM.
+
+       OFFRI-LISTA-ATTESA.
+           DISPLAY "Vuoi essere inserito in lista d'attesa? (S/N)"
+           ACCEPT RISPOSTA-ATTESA.
+           IF RISPOSTA-ATTESA = "S" OR RISPOSTA-ATTESA = "s"
+               EXEC SQL
+                   SELECT COUNT(*) INTO :POSIZIONE-ATTESA
+                       FROM Lista-Attesa
+                       WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN)
+               END-EXEC
+               ADD 1 TO POSIZIONE-ATTESA
+               EXEC SQL
+                   INSERT INTO Lista-Attesa (codiceISBN, Username,
+                       posizione)
+                   VALUES (TRIM(BOTH ' ' FROM :ISBN),
+                           TRIM(BOTH ' ' FROM :USER-INPUT),
+                           :POSIZIONE-ATTESA)
+               END-EXEC
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "Sei stato aggiunto in lista d'attesa, "
+                       "posizione " POSIZIONE-ATTESA "."
+               ELSE
+                   DISPLAY "Si è verificato un errore: " SQLERRMC
+               END-IF
+           END-IF.
+
+      *****************SCONTRINO DI PRENOTAZIONE***********************
+       STAMPA-SCONTRINO.
+           MOVE DATA-PRENOTAZIONE(1:8) TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+           COMPUTE GIORNI-SCADENZA = GIORNI-ASSOLUTI + GIORNI-PRESTITO.
+           COMPUTE DATA-SCADENZA-ANNO = GIORNI-SCADENZA / 360.
+           COMPUTE GIORNI-RESTO =
+               GIORNI-SCADENZA - (DATA-SCADENZA-ANNO * 360).
+           COMPUTE DATA-SCADENZA-MESE = GIORNI-RESTO / 30.
+           COMPUTE DATA-SCADENZA-GIORNO =
+               GIORNI-RESTO - (DATA-SCADENZA-MESE * 30).
+
+           OPEN OUTPUT SLIP-OUTPUT.
+
+           MOVE SPACES TO SLIP-LINE.
+           STRING "------- SCONTRINO DI PRENOTAZIONE -------"
+               DELIMITED BY SIZE INTO SLIP-LINE.
+           WRITE SLIP-LINE.
+           MOVE SPACES TO SLIP-LINE.
+           STRING "ISBN: " ISBN DELIMITED BY SIZE INTO SLIP-LINE.
+           WRITE SLIP-LINE.
+           MOVE SPACES TO SLIP-LINE.
+           STRING "TITOLO: " TITOLO-LIBRO DELIMITED BY SIZE
+               INTO SLIP-LINE.
+           WRITE SLIP-LINE.
+           MOVE SPACES TO SLIP-LINE.
+           STRING "UTENTE: " USER-INPUT DELIMITED BY SIZE
+               INTO SLIP-LINE.
+           WRITE SLIP-LINE.
+           MOVE SPACES TO SLIP-LINE.
+           STRING "DATA PRENOTAZIONE: " DATA-PRENOTAZIONE
+               DELIMITED BY SIZE INTO SLIP-LINE.
+           WRITE SLIP-LINE.
+           MOVE SPACES TO SLIP-LINE.
+           STRING "DATA DI SCADENZA: " DATA-SCADENZA-ANNO "/"
+               DATA-SCADENZA-MESE "/" DATA-SCADENZA-GIORNO
+               DELIMITED BY SIZE INTO SLIP-LINE.
+           WRITE SLIP-LINE.
+
+           CLOSE SLIP-OUTPUT.
+           DISPLAY "Scontrino di prenotazione stampato.".
+
+       CONVERTI-GIORNI-ASSOLUTI.
+      * Converte una data YYYYMMDD in un numero progressivo di
+      * giorni usando la convenzione commerciale a 360 giorni/anno,
+      * sufficiente per confrontare due date tra loro.
+           MOVE DATA-DI-LAVORO(1:4) TO DATA-DI-LAVORO-ANNO.
+           MOVE DATA-DI-LAVORO(5:2) TO DATA-DI-LAVORO-MESE.
+           MOVE DATA-DI-LAVORO(7:2) TO DATA-DI-LAVORO-GIORNO.
+           COMPUTE GIORNI-ASSOLUTI =
+               (DATA-DI-LAVORO-ANNO * 360) +
+               (DATA-DI-LAVORO-MESE * 30) +
+               DATA-DI-LAVORO-GIORNO.
