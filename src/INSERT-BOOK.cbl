@@ -11,28 +11,79 @@
            01 TITOLO      PIC X(255).
            01 AUTORE      PIC X(255).
            01 CODICE-EDITRICE PIC 9(9).
+           01 NUMERO-COPIE PIC 9(3).
+           01 CATEGORIA   PIC X(30).
+           01 SEDE        PIC X(30).
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
 
-       PROCEDURE DIVISION.
-           DISPLAY "Inserisci ISBN del libro: ".
-           ACCEPT ISBN.
+      *************CONTROLLO CIFRA DI VERIFICA ISBN-13********************
+           01 ISBN-SOMMA                 PIC 9(5).
+           01 ISBN-INDICE                PIC 9(2).
+           01 ISBN-CIFRA                 PIC 9(1).
+           01 ISBN-PESO                  PIC 9(1).
+           01 ISBN-CONTROLLO-CALCOLATO   PIC 9(1).
+           01 ISBN-CONTROLLO-LETTO       PIC 9(1).
+           01 ISBN-VALIDO-FLAG           PIC X(1) VALUE "N".
+             88 ISBN-VALIDO VALUE "S".
+
+      *************CONTROLLO ISBN DUPLICATO********************************
+           01 CONTA-ISBN                 PIC 9(5).
+           01 RISPOSTA-DUPLICATO         PIC X(1).
+           01 COPIE-DA-AGGIUNGERE        PIC 9(3).
+
+      *************CONTROLLO CODICE CASA EDITRICE**************************
+           01 NOME-EDITRICE-TROVATA      PIC X(50).
+           01 RISPOSTA-EDITRICE          PIC X(1).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+           PERFORM ACCETTA-ISBN.
+           PERFORM CONTROLLA-ISBN-DUPLICATO.
+           IF CONTA-ISBN > 0
+               DISPLAY "Questo ISBN esiste gia', vuoi aggiornare il "
+                   "numero di copie? (S/N): "
+               ACCEPT RISPOSTA-DUPLICATO
+               IF RISPOSTA-DUPLICATO = "S" OR RISPOSTA-DUPLICATO = "s"
+                   PERFORM AGGIORNA-COPIE-ESISTENTI
+               ELSE
+                   DISPLAY "Operazione annullata."
+               END-IF
+               EXIT PROGRAM
+           END-IF.
            DISPLAY "Inserisci Titolo del libro: ".
            ACCEPT TITOLO.
            DISPLAY "Inserisci Autore del libro: ".
            ACCEPT AUTORE.
-           DISPLAY "Inserisci Codice della Casa Editrice: ".
-           ACCEPT CODICE-EDITRICE.
+           DISPLAY "Inserisci Categoria del libro: ".
+           ACCEPT CATEGORIA.
+           DISPLAY "Inserisci Sede (Centrale/Succursale): ".
+           ACCEPT SEDE.
+           PERFORM ACCETTA-CODICE-EDITRICE.
+           DISPLAY "Inserisci Numero di Copie disponibili: ".
+           ACCEPT NUMERO-COPIE.
+           IF NUMERO-COPIE = 0
+               MOVE 1 TO NUMERO-COPIE
+           END-IF.
 
            EXEC SQL
-               INSERT INTO  LIBRO(ISBN, TITOLO, AUTORE, 
-                                                   CODICECASAEDITRICE)
-               VALUES (TRIM(BOTH ' ' FROM :ISBN), 
-                       TRIM(BOTH ' ' FROM :TITOLO), 
-                       TRIM(BOTH ' ' FROM :AUTORE), 
-                       :CODICE-EDITRICE)
+               INSERT INTO  LIBRO(ISBN, TITOLO, AUTORE,
+                                   CODICECASAEDITRICE, NUMEROCOPIE,
+                                   CATEGORIA, SEDE)
+               VALUES (TRIM(BOTH ' ' FROM :ISBN),
+                       TRIM(BOTH ' ' FROM :TITOLO),
+                       TRIM(BOTH ' ' FROM :AUTORE),
+                       :CODICE-EDITRICE, :NUMERO-COPIE,
+                       TRIM(BOTH ' ' FROM :CATEGORIA),
+                       TRIM(BOTH ' ' FROM :SEDE))
            END-EXEC.
            
            IF SQLCODE = 0 THEN
                DISPLAY 'Libro inserito con successo.'
+               PERFORM REGISTRA-AUDIT
            ELSE
                DISPLAY 'Errore: ' SQLERRMC
            END-IF
@@ -42,3 +93,96 @@
            END-EXEC.
 
            EXIT PROGRAM.
+
+       ACCETTA-ISBN.
+           DISPLAY "Inserisci ISBN del libro: ".
+           ACCEPT ISBN.
+           PERFORM VALIDA-CHECK-DIGIT-ISBN.
+           IF NOT ISBN-VALIDO
+               DISPLAY "ISBN non valido: cifra di controllo errata."
+               PERFORM ACCETTA-ISBN
+           END-IF.
+
+       VALIDA-CHECK-DIGIT-ISBN.
+           MOVE ZERO TO ISBN-SOMMA.
+           MOVE "N" TO ISBN-VALIDO-FLAG.
+           PERFORM VARYING ISBN-INDICE FROM 1 BY 1
+                   UNTIL ISBN-INDICE > 12
+               MOVE ISBN(ISBN-INDICE:1) TO ISBN-CIFRA
+               IF FUNCTION MOD(ISBN-INDICE, 2) = 1
+                   MOVE 1 TO ISBN-PESO
+               ELSE
+                   MOVE 3 TO ISBN-PESO
+               END-IF
+               COMPUTE ISBN-SOMMA = ISBN-SOMMA +
+                   (ISBN-CIFRA * ISBN-PESO)
+           END-PERFORM.
+           COMPUTE ISBN-CONTROLLO-CALCOLATO =
+               FUNCTION MOD(10 - FUNCTION MOD(ISBN-SOMMA, 10), 10).
+           MOVE ISBN(13:1) TO ISBN-CONTROLLO-LETTO.
+           IF ISBN-CONTROLLO-CALCOLATO = ISBN-CONTROLLO-LETTO
+               MOVE "S" TO ISBN-VALIDO-FLAG
+           END-IF.
+
+       ACCETTA-CODICE-EDITRICE.
+           DISPLAY "Inserisci Codice della Casa Editrice: ".
+           ACCEPT CODICE-EDITRICE.
+           EXEC SQL
+               SELECT NOME INTO :NOME-EDITRICE-TROVATA FROM CasaEditrice
+                   WHERE CODICE = :CODICE-EDITRICE
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY "Casa editrice trovata: " NOME-EDITRICE-TROVATA
+           ELSE
+               DISPLAY "Codice Casa Editrice non trovato."
+               DISPLAY "Vuoi inserire una nuova casa editrice adesso? "
+                   "(S/N): "
+               ACCEPT RISPOSTA-EDITRICE
+               IF RISPOSTA-EDITRICE = "S" OR RISPOSTA-EDITRICE = "s"
+                   CALL 'INSERT-PUBLISHER' USING BY CONTENT
+                       OPERATORE-USERNAME
+                   EXEC SQL
+                       SELECT MAX(CODICE) INTO :CODICE-EDITRICE
+                           FROM CasaEditrice
+                   END-EXEC
+                   DISPLAY "Nuovo codice casa editrice assegnato: "
+                       CODICE-EDITRICE
+               ELSE
+                   PERFORM ACCETTA-CODICE-EDITRICE
+               END-IF
+           END-IF.
+
+       CONTROLLA-ISBN-DUPLICATO.
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-ISBN FROM Libro
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+       AGGIORNA-COPIE-ESISTENTI.
+           DISPLAY "Quante copie aggiuntive vuoi inserire: ".
+           ACCEPT COPIE-DA-AGGIUNGERE.
+           EXEC SQL
+               UPDATE Libro SET NumeroCopie = NumeroCopie +
+                   :COPIE-DA-AGGIUNGERE
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY "Copie aggiornate con successo."
+               PERFORM REGISTRA-AUDIT
+           ELSE
+               DISPLAY "Errore: " SQLERRMC
+           END-IF.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'INSERT-BOOK', 'INSERT',
+                       TRIM(BOTH ' ' FROM :ISBN), :AUDIT-TIMESTAMP)
+           END-EXEC.
