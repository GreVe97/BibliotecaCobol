@@ -12,7 +12,11 @@
              03 FILLER PIC X.
              03  DB-NOME              PIC X(50) VALUE SPACE.
              03 FILLER PIC X(1).
-             03  DB-INDIRIZZO              PIC X(50) VALUE SPACE.      
+             03  DB-INDIRIZZO              PIC X(50) VALUE SPACE.
+           01 RIGHE-PER-PAGINA PIC 9(3) VALUE 10.
+           01 PROSEGUI-LETTURA PIC X(1) VALUE "S".
+             88 PROSEGUI-LETTURA-SI VALUE "S".
+           01 RISPOSTA-PAGINA PIC X(1).
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
@@ -38,16 +42,21 @@
            FETCH C1 INTO :DB-CODICE, :DB-NOME, :DB-INDIRIZZO           
        END-EXEC.
        DISPLAY "-------Publisher totali: "PUBLISHER-TOTALI" -----------"
-       PERFORM UNTIL SQLCODE NOT = ZERO
+       PERFORM UNTIL SQLCODE NOT = ZERO OR NOT PROSEGUI-LETTURA-SI
            DISPLAY "CasaEditrice n."CONTATORE
            DISPLAY "CODICE: " DB-CODICE
            DISPLAY "NOME: " DB-NOME
            DISPLAY "INDIRIZZO: " DB-INDIRIZZO
            DISPLAY " - "
+           IF FUNCTION MOD(CONTATORE, RIGHE-PER-PAGINA) = ZERO
+               PERFORM CHIEDI-MORE-QUIT
+           END-IF
            ADD 1 TO CONTATORE
-           EXEC SQL
-               FETCH C1 INTO :DB-CODICE, :DB-NOME, :DB-INDIRIZZO
-           END-EXEC
+           IF PROSEGUI-LETTURA-SI
+               EXEC SQL
+                   FETCH C1 INTO :DB-CODICE, :DB-NOME, :DB-INDIRIZZO
+               END-EXEC
+           END-IF
        END-PERFORM.
 
        EXEC SQL
@@ -55,3 +64,10 @@
        END-EXEC.
 
        EXIT PROGRAM.
+
+       CHIEDI-MORE-QUIT.
+           DISPLAY "-- premi INVIO per continuare, Q per uscire --".
+           ACCEPT RISPOSTA-PAGINA.
+           IF RISPOSTA-PAGINA = "Q" OR RISPOSTA-PAGINA = "q"
+               MOVE "N" TO PROSEGUI-LETTURA
+           END-IF.
