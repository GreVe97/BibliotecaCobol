@@ -9,8 +9,13 @@
                03 NOME PIC X(50).
                03 INDIRIZZO PIC X(50).    
        EXEC SQL END DECLARE SECTION END-EXEC.
-       EXEC SQL INCLUDE SQLCA END-EXEC. 
-       PROCEDURE DIVISION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
        DISPLAY " ".
        DISPLAY "------SONO INSERT PUBLISHER!".
        INIZIO.
@@ -26,10 +31,22 @@
            END-EXEC.    
             IF SQLCODE = 0
                    DISPLAY 'Casa editrice inserita con successo.'
+                   PERFORM REGISTRA-AUDIT
             ELSE
-               DISPLAY "Si Ã¨ verificato un errore." 
-            END-IF.        
+               DISPLAY "Si Ã¨ verificato un errore."
+            END-IF.
            EXEC SQL
                COMMIT
-           END-EXEC.        
+           END-EXEC.
            EXIT PROGRAM.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'INSERT-PUBLISHER', 'INSERT',
+                       TRIM(BOTH ' ' FROM :NOME), :AUDIT-TIMESTAMP)
+           END-EXEC.
