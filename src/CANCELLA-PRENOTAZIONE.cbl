@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANCELLA-PRENOTAZIONE.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+           01 PRENOTAZIONI       PIC 9(5).
+           01 RISPOSTA-CONFERMA  PIC X(1).
+           01 ANNULLAMENTO.
+               03 ISBN               PIC X(50).
+               03 USER-INPUT         PIC X(50).
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       CANCELLA-PRENOTAZIONE-PARA.
+           DISPLAY "------- SONO CANCELLA-PRENOTAZIONE!".
+           DISPLAY "Inserisci il codice ISBN della prenotazione da "
+               "annullare: "
+           ACCEPT ISBN.
+           DISPLAY "Inserisci lo Username del prestatario: "
+           ACCEPT USER-INPUT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PRENOTAZIONI FROM Prenotazione
+                   WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN) AND
+                         Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+
+           IF PRENOTAZIONI = 0
+               DISPLAY "ERRORE: Nessuna prenotazione trovata per "
+                       "questo ISBN e Username."
+           ELSE
+               DISPLAY "Confermi l'annullamento della prenotazione? "
+                   "(S/N): "
+               ACCEPT RISPOSTA-CONFERMA
+
+               IF RISPOSTA-CONFERMA = "S" OR RISPOSTA-CONFERMA = "s"
+                   EXEC SQL
+                       DELETE FROM Prenotazione
+                           WHERE codiceISBN =
+                                   TRIM(BOTH ' ' FROM :ISBN) AND
+                                 Username =
+                                   TRIM(BOTH ' ' FROM :USER-INPUT)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Prenotazione annullata con successo."
+                       EXEC SQL
+                           COMMIT
+                       END-EXEC
+                   ELSE
+                       DISPLAY "ERRORE nell'annullamento: " SQLERRMC
+                   END-IF
+               ELSE
+                   DISPLAY "Annullamento non confermato."
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
