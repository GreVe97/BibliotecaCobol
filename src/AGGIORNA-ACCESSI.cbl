@@ -2,21 +2,22 @@
        PROGRAM-ID. AGGIORNA-ACCESSI.
 
        ENVIRONMENT DIVISION.
-       DATA DIVISION.  
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
-          01 USER-INPUT           PIC X(50).
           01 USERNAME             PIC X(50).
           01 NUMERO-ACCESSI       PIC 9(9).
+          01 ESITO                PIC X(1) VALUE "S".
+          01 LOG-TIMESTAMP.
+             05 LOG-TS-DATA PIC 9(8).
+             05 LOG-TS-ORA  PIC 9(6).
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
-          DISPLAY "AGGIORNA ACCESSI!".
-          ACCEPT USER-INPUT.
-          MOVE USER-INPUT TO USERNAME.
+          01 USERNAME-PARM        PIC X(50).
+       PROCEDURE DIVISION USING USERNAME-PARM.
+          MOVE USERNAME-PARM TO USERNAME.
           PERFORM AGGIORNA-ACCESSI.
-          PERFORM DISPLAY-USER-LOGINS.
-          STOP RUN.
+          EXIT PROGRAM.
 
        AGGIORNA-ACCESSI.
            EXEC SQL
@@ -32,6 +33,19 @@
            END-IF.
            IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
            DISPLAY "Accessi aggiornati per l'utente: " USERNAME.
+           PERFORM REGISTRA-ACCESSO-LOG.
+
+      *    Traccia ogni accesso con data e ora precise, a differenza
+      *    di Accessi che tiene solo un contatore progressivo senza
+      *    storico temporale.
+       REGISTRA-ACCESSO-LOG.
+           ACCEPT LOG-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AccessiLog (Username, Timestamp, Esito)
+               VALUES (TRIM(BOTH ' ' FROM :USERNAME), :LOG-TIMESTAMP,
+                       :ESITO)
+           END-EXEC.
 
        DISPLAY-USER-LOGINS.
            EXEC SQL
@@ -46,12 +60,15 @@
                    FETCH CURSOR-ACCESSI INTO :USERNAME, :NUMERO-ACCESSI
                END-EXEC
                IF SQLCODE = 0 THEN
-                   DISPLAY "Utente: " USERNAME ", Numero Accessi: " NUMERO-ACCESSI
+                   DISPLAY "Utente: " USERNAME ", Numero Accessi: "
+                       NUMERO-ACCESSI
                END-IF
            END-PERFORM.
            EXEC SQL
                CLOSE CURSOR-ACCESSI
            END-EXEC.
 
-    
-           STOP RUN.
+       ERROR-RUNTIME.
+           DISPLAY "*********SQL ERROR***********".
+           DISPLAY "ERRCODE: " SQLSTATE.
+           DISPLAY SQLERRMC.
