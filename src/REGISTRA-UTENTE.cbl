@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGISTRA-UTENTE.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 USERNAME        PIC X(50).
+           01 PASSW           PIC X(50).
+           01 NOME            PIC X(50).
+           01 COGNOME         PIC X(50).
+           01 INDIRIZZO       PIC X(255).
+           01 RUOLO           PIC X(50).
+           01 TELEFONO        PIC X(20).
+           01 EMAIL           PIC X(100).
+           01 APPROVATO       PIC X(1).
+           01 ULTIMA-MODIFICA-PASSWORD PIC 9(8).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+      ********************INCLUDO SQLCA*********************************
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+      ***********************VALIDAZIONE PASSWORD***********************
+           01 PWD-LUNGHEZZA-MINIMA PIC 9(2) VALUE 8.
+           01 PWD-INDICE           PIC 9(2).
+           01 PWD-CARATTERE        PIC X(1).
+           01 PWD-HA-NUMERO        PIC X(1) VALUE "N".
+             88 PWD-HA-NUMERO-SI VALUE "S".
+           01 PWD-VALIDA-FLAG      PIC X(1) VALUE "N".
+             88 PWD-VALIDA VALUE "S".
+
+      ***********************CALCOLO HASH PASSWORD**********************
+           01 HASH-ACCUMULATORE   PIC 9(9) COMP.
+           01 HASH-MODULO         PIC 9(9) COMP VALUE 999999937.
+           01 HASH-MOLTIPLICATORE PIC 9(3) COMP VALUE 31.
+           01 HASH-INDICE         PIC 9(3).
+           01 HASH-CARATTERE      PIC X(1).
+           01 HASH-VALORE         PIC 9(3).
+           01 HASH-CIFRE          PIC 9(9).
+           01 HASH-OUTPUT         PIC X(20).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "------- AUTOREGISTRAZIONE NUOVO UTENTE -------".
+           DISPLAY "Inserisci Username: "
+           ACCEPT USERNAME
+           PERFORM ACCETTA-PASSWORD
+           DISPLAY "Inserisci Nome: "
+           ACCEPT NOME
+           DISPLAY "Inserisci Cognome: "
+           ACCEPT COGNOME
+           DISPLAY "Inserisci Indirizzo: "
+           ACCEPT INDIRIZZO
+           DISPLAY "Inserisci Telefono: "
+           ACCEPT TELEFONO
+           DISPLAY "Inserisci Email: "
+           ACCEPT EMAIL
+
+           MOVE "Operatore" TO RUOLO
+           MOVE "N" TO APPROVATO
+           ACCEPT ULTIMA-MODIFICA-PASSWORD FROM DATE YYYYMMDD
+
+           PERFORM CALCOLA-HASH-PASSWORD
+           MOVE HASH-OUTPUT TO PASSW
+
+           EXEC SQL
+               INSERT INTO Utente (Username, Passw, Nome, Cognome,
+                                   Indirizzo, Ruolo, Telefono, Email,
+                                   Approvato, UltimaModificaPassword)
+               VALUES (:USERNAME, :PASSW, :NOME, :COGNOME, :INDIRIZZO,
+                       :RUOLO, :TELEFONO, :EMAIL, :APPROVATO,
+                       :ULTIMA-MODIFICA-PASSWORD)
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "Richiesta di registrazione inviata. Un "
+                   "Amministratore deve approvarla prima che tu "
+                   "possa accedere."
+               PERFORM REGISTRA-AUDIT
+           ELSE
+               DISPLAY "Errore nella registrazione. SQLCODE: " SQLCODE
+           END-IF.
+      *********************FINISH***************************************
+           DISPLAY "Programma finito"
+           STOP RUN.
+
+      ********************VALIDAZIONE PASSWORD*************************
+           ACCETTA-PASSWORD.
+               DISPLAY "Inserisci Password (almeno "
+                   PWD-LUNGHEZZA-MINIMA
+                   " caratteri, con almeno un numero): "
+               ACCEPT PASSW
+               PERFORM VALIDA-PASSWORD
+               IF NOT PWD-VALIDA
+                   DISPLAY "Password non valida: lunghezza minima o "
+                       "numero mancante."
+                   PERFORM ACCETTA-PASSWORD
+               END-IF.
+
+           VALIDA-PASSWORD.
+               MOVE "N" TO PWD-HA-NUMERO
+               MOVE "N" TO PWD-VALIDA-FLAG
+               PERFORM VARYING PWD-INDICE FROM 1 BY 1
+                       UNTIL PWD-INDICE > 50
+                   MOVE PASSW(PWD-INDICE:1) TO PWD-CARATTERE
+                   IF PWD-CARATTERE IS NUMERIC
+                       MOVE "S" TO PWD-HA-NUMERO
+                   END-IF
+               END-PERFORM.
+               IF PASSW(PWD-LUNGHEZZA-MINIMA:1) NOT = SPACE
+                   AND PWD-HA-NUMERO-SI
+                   MOVE "S" TO PWD-VALIDA-FLAG
+               END-IF.
+
+      ********************HASH DELLA PASSWORD***************************
+           CALCOLA-HASH-PASSWORD.
+               MOVE 5381 TO HASH-ACCUMULATORE
+               PERFORM VARYING HASH-INDICE FROM 1 BY 1
+                       UNTIL HASH-INDICE > 50
+                   MOVE PASSW(HASH-INDICE:1) TO HASH-CARATTERE
+                   COMPUTE HASH-VALORE = FUNCTION ORD(HASH-CARATTERE)
+                   COMPUTE HASH-ACCUMULATORE =
+                       FUNCTION MOD(
+                           (HASH-ACCUMULATORE * HASH-MOLTIPLICATORE) +
+                               HASH-VALORE,
+                           HASH-MODULO)
+               END-PERFORM.
+               MOVE HASH-ACCUMULATORE TO HASH-CIFRE
+               MOVE SPACES TO HASH-OUTPUT
+               STRING "H:" HASH-CIFRE DELIMITED BY SIZE
+                   INTO HASH-OUTPUT.
+
+      ********************REGISTRAZIONE AUDIT***************************
+           REGISTRA-AUDIT.
+               ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT AUDIT-TS-ORA FROM TIME.
+               EXEC SQL
+                   INSERT INTO AuditLog (Username, Programma,
+                       Operazione, Chiave, Timestamp)
+                   VALUES (TRIM(BOTH ' ' FROM :USERNAME),
+                           'REGISTRA-UTENTE', 'INSERT',
+                           TRIM(BOTH ' ' FROM :USERNAME),
+                           :AUDIT-TIMESTAMP)
+               END-EXEC.
