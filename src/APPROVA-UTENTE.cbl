@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVA-UTENTE.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           01 USERNAME        PIC X(50).
+           01 NOME            PIC X(50).
+           01 COGNOME         PIC X(50).
+           01 RUOLO           PIC X(50).
+           01 USERNAME-SCELTO PIC X(50).
+           01 RISPOSTA-APPROVA PIC X(1).
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+
+           DISPLAY "------- REGISTRAZIONI IN ATTESA -------".
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+               SELECT Username, Nome, Cognome, Ruolo FROM Utente
+                   WHERE Approvato = 'N'
+           END-EXEC.
+
+           EXEC SQL OPEN C1 END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :USERNAME, :NOME, :COGNOME, :RUOLO
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY "Username: " USERNAME " Nome: " NOME
+                   " Cognome: " COGNOME " Ruolo richiesto: " RUOLO
+               EXEC SQL
+                   FETCH C1 INTO :USERNAME, :NOME, :COGNOME, :RUOLO
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C1 END-EXEC.
+
+           DISPLAY "Inserisci lo Username da approvare o rifiutare "
+               "(vuoto per uscire): "
+           ACCEPT USERNAME-SCELTO.
+           IF USERNAME-SCELTO = SPACES
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Approvare questo utente? (S/N): ".
+           ACCEPT RISPOSTA-APPROVA.
+           IF RISPOSTA-APPROVA = "S" OR RISPOSTA-APPROVA = "s"
+               EXEC SQL
+                   UPDATE Utente SET Approvato = 'S'
+                       WHERE Username =
+                           TRIM(BOTH ' ' FROM :USERNAME-SCELTO)
+                       AND Approvato = 'N'
+               END-EXEC
+               IF SQLCODE = 0
+                   DISPLAY "Utente approvato."
+                   PERFORM REGISTRA-AUDIT-APPROVAZIONE
+               ELSE
+                   DISPLAY "Errore: " SQLERRMC
+               END-IF
+           ELSE
+               EXEC SQL
+                   DELETE FROM Utente
+                       WHERE Username =
+                           TRIM(BOTH ' ' FROM :USERNAME-SCELTO)
+                       AND Approvato = 'N'
+               END-EXEC
+               IF SQLCODE = 0
+                   DISPLAY "Registrazione rifiutata ed eliminata."
+                   PERFORM REGISTRA-AUDIT-RIFIUTO
+               ELSE
+                   DISPLAY "Errore: " SQLERRMC
+               END-IF
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           EXIT PROGRAM.
+
+       REGISTRA-AUDIT-APPROVAZIONE.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'APPROVA-UTENTE', 'APPROVE',
+                       TRIM(BOTH ' ' FROM :USERNAME-SCELTO),
+                       :AUDIT-TIMESTAMP)
+           END-EXEC.
+
+       REGISTRA-AUDIT-RIFIUTO.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'APPROVA-UTENTE', 'REJECT',
+                       TRIM(BOTH ' ' FROM :USERNAME-SCELTO),
+                       :AUDIT-TIMESTAMP)
+           END-EXEC.
