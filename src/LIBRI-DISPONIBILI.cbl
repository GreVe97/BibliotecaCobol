@@ -2,10 +2,13 @@
        PROGRAM-ID. LIBRI-DISPONIBILI.
 
        ENVIRONMENT DIVISION.
-       DATA DIVISION.      
- 
+       DATA DIVISION.
+
        WORKING-STORAGE SECTION.
            01 LIBRI-TOTALI PIC 9(3).
+           01 FILTRA-SEDE PIC X(1) VALUE "N".
+             88 FILTRA-SEDE-SI VALUE "S".
+           01 SEDE-FILTRO PIC X(30).
            01 DB-LIBRO.
              03  DB-ISBN                PIC X(50) VALUE SPACE.
              03 FILLER PIC X.
@@ -13,49 +16,86 @@
              03 FILLER PIC X(1).
              03  DB-AUTORE              PIC X(50) VALUE SPACE.
              03 FILLER PIC X.
-             03  DB-CodiceCasaEditrice  PIC X(50) VALUE SPACE.       
+             03  DB-CodiceCasaEditrice  PIC X(50) VALUE SPACE.
+             03 FILLER PIC X.
+             03  DB-SEDE                PIC X(30) VALUE SPACE.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
-       
+
        PROCEDURE DIVISION.
-       
+
        INIZIO.
-           EXEC SQL
-               SELECT COUNT(*) INTO :LIBRI-TOTALI FROM Libro
-                WHERE ISBN NOT IN 
-                           (SELECT codiceISBN FROM Prenotazione)
-           END-EXEC.
+           DISPLAY "Vuoi filtrare per Sede? (S/N): ".
+           ACCEPT FILTRA-SEDE.
+           IF FILTRA-SEDE-SI
+               DISPLAY "Inserisci Sede: "
+               ACCEPT SEDE-FILTRO
+           END-IF.
+
+           IF FILTRA-SEDE-SI
+               EXEC SQL
+                   SELECT COUNT(*) INTO :LIBRI-TOTALI FROM Libro l
+                    WHERE l.NUMEROCOPIE >
+                          (SELECT COUNT(*) FROM Prenotazione p
+                              WHERE p.codiceISBN = l.ISBN)
+                      AND l.STATO = "Disponibile"
+                      AND l.SEDE = TRIM(BOTH ' ' FROM :SEDE-FILTRO)
+               END-EXEC
+
+               EXEC SQL
+                   DECLARE C1 CURSOR FOR
+                   SELECT ISBN, TITOLO, AUTORE, CodiceCasaEditrice, SEDE
+                       FROM Libro l
+                       WHERE l.NUMEROCOPIE >
+                             (SELECT COUNT(*) FROM Prenotazione p
+                                 WHERE p.codiceISBN = l.ISBN)
+                         AND l.STATO = "Disponibile"
+                         AND l.SEDE = TRIM(BOTH ' ' FROM :SEDE-FILTRO)
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*) INTO :LIBRI-TOTALI FROM Libro l
+                    WHERE l.NUMEROCOPIE >
+                          (SELECT COUNT(*) FROM Prenotazione p
+                              WHERE p.codiceISBN = l.ISBN)
+                      AND l.STATO = "Disponibile"
+               END-EXEC
+
+               EXEC SQL
+                   DECLARE C1 CURSOR FOR
+                   SELECT ISBN, TITOLO, AUTORE, CodiceCasaEditrice, SEDE
+                       FROM Libro l
+                       WHERE l.NUMEROCOPIE >
+                             (SELECT COUNT(*) FROM Prenotazione p
+                                 WHERE p.codiceISBN = l.ISBN)
+                         AND l.STATO = "Disponibile"
+               END-EXEC
+           END-IF.
 
-        EXEC SQL
-               DECLARE C1 CURSOR FOR
-               SELECT ISBN, TITOLO, AUTORE, CodiceCasaEditrice 
-                   FROM Libro
-                   WHERE ISBN NOT IN 
-                           (SELECT codiceISBN FROM Prenotazione)
-        END-EXEC.
            EXEC SQL
                OPEN C1
            END-EXEC.
            EXEC SQL
-               FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE, 
-               :DB-CodiceCasaEditrice
+               FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+               :DB-CodiceCasaEditrice, :DB-SEDE
            END-EXEC.
            DISPLAY "-------Libri Disponibili: "LIBRI-TOTALI" ----------"
            PERFORM UNTIL SQLCODE NOT = ZERO
                DISPLAY "ISBN: " DB-ISBN
                DISPLAY "TITOLO: " DB-TITOLO
                DISPLAY "AUTORE: " DB-AUTORE
-               DISPLAY "CodiceCasaEditrice: " DB-CodiceCasaEditrice 
+               DISPLAY "CodiceCasaEditrice: " DB-CodiceCasaEditrice
+               DISPLAY "SEDE: " DB-SEDE
                DISPLAY " - "
                EXEC SQL
-                   FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE, 
-                   :DB-CodiceCasaEditrice
+                   FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+                   :DB-CodiceCasaEditrice, :DB-SEDE
                END-EXEC
            END-PERFORM.
-    
+
            EXEC SQL
                CLOSE C1
            END-EXEC.
-    
+
            EXIT PROGRAM.
