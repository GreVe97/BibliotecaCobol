@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARCA-LIBRO-PERSO.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Importo forfettario applicato quando un libro viene segnato
+      * come perso, indipendentemente dai giorni di ritardo.
+           01 IMPORTO-MULTA-PERSO PIC 9(5)V99 VALUE 25.00.
+
+           01 ISBN             PIC X(50).
+           01 USER-INPUT        PIC X(50).
+           01 STATO-ATTUALE     PIC X(12).
+           01 STATO-CODICE      PIC 9(1).
+           01 STATO-NUOVO       PIC X(12).
+           01 CONTA-ISBN        PIC 9(5).
+           01 PRENOTAZIONI      PIC 9(5).
+           01 MULTE-ESISTENTI   PIC 9(5).
+           01 OGGI-DATA         PIC 9(8).
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+           DISPLAY "Inserisci il codice ISBN del libro: ".
+           ACCEPT ISBN.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-ISBN FROM Libro
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           IF CONTA-ISBN = 0
+               DISPLAY "Nessun libro trovato con questo ISBN."
+               EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL
+               SELECT STATO INTO :STATO-ATTUALE FROM Libro
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           DISPLAY "Stato attuale: " STATO-ATTUALE.
+           DISPLAY "Scegli il nuovo stato:".
+           DISPLAY "1. Disponibile".
+           DISPLAY "2. Danneggiato".
+           DISPLAY "3. Perso".
+           ACCEPT STATO-CODICE.
+
+           EVALUATE STATO-CODICE
+               WHEN 1 MOVE "Disponibile" TO STATO-NUOVO
+               WHEN 2 MOVE "Danneggiato" TO STATO-NUOVO
+               WHEN 3 MOVE "Perso" TO STATO-NUOVO
+               WHEN OTHER
+                   DISPLAY "Opzione non valida."
+                   EXIT PROGRAM
+           END-EVALUATE.
+
+           EXEC SQL
+               UPDATE Libro
+                   SET STATO = :STATO-NUOVO
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Errore: " SQLERRMC
+               EXIT PROGRAM
+           END-IF.
+
+           DISPLAY "Stato del libro aggiornato con successo.".
+           PERFORM REGISTRA-AUDIT.
+           EXEC SQL COMMIT END-EXEC.
+
+           IF STATO-NUOVO = "Perso"
+               PERFORM ADDEBITA-LIBRO-PERSO
+           END-IF.
+
+           EXIT PROGRAM.
+
+       ADDEBITA-LIBRO-PERSO.
+           DISPLAY "Inserisci lo Username del prestatario a cui "
+               "addebitare la multa: "
+           ACCEPT USER-INPUT.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PRENOTAZIONI FROM Prenotazione
+                   WHERE codiceISBN = TRIM(BOTH ' ' FROM :ISBN) AND
+                         Username = TRIM(BOTH ' ' FROM :USER-INPUT)
+           END-EXEC.
+
+           IF PRENOTAZIONI = 0
+               DISPLAY "Nessuna prenotazione attiva trovata per "
+                   "questo ISBN e Username: nessuna multa generata."
+           ELSE
+               ACCEPT OGGI-DATA FROM DATE YYYYMMDD
+               EXEC SQL
+                   SELECT COUNT(*) INTO :MULTE-ESISTENTI FROM Multe
+                       WHERE Username =
+                                 TRIM(BOTH ' ' FROM :USER-INPUT) AND
+                             codiceISBN =
+                                 TRIM(BOTH ' ' FROM :ISBN) AND
+                             data_multa = :OGGI-DATA
+               END-EXEC
+
+               IF MULTE-ESISTENTI = 0
+                   EXEC SQL
+                       INSERT INTO Multe (Username, codiceISBN,
+                           importo, data_multa)
+                       VALUES (TRIM(BOTH ' ' FROM :USER-INPUT),
+                               TRIM(BOTH ' ' FROM :ISBN),
+                               :IMPORTO-MULTA-PERSO, :OGGI-DATA)
+                   END-EXEC
+                   IF SQLCODE = 0
+                       DISPLAY "Multa per libro perso registrata."
+                       EXEC SQL COMMIT END-EXEC
+                   ELSE
+                       DISPLAY "Errore nella registrazione della "
+                           "multa: " SQLERRMC
+                   END-IF
+               END-IF
+           END-IF.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'MARCA-LIBRO-PERSO', 'UPDATE',
+                       TRIM(BOTH ' ' FROM :ISBN), :AUDIT-TIMESTAMP)
+           END-EXEC.
