@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVERDUE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-OUTPUT ASSIGN TO OVRDRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-OUTPUT.
+       01  REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      * Periodo di prestito consentito, in giorni: lo stesso usato da
+      * CALCOLA-MULTE per decidere chi e' in ritardo.
+           01 GIORNI-PRESTITO   PIC 9(3) VALUE 30.
+
+           01 OGGI-DATA         PIC 9(8).
+           01 OGGI-GIORNI       PIC 9(9).
+
+           01 PRENOTAZIONE-REC.
+               03 P-ISBN             PIC X(50).
+               03 P-USERNAME         PIC X(50).
+               03 P-DATA-PREN        PIC X(50).
+               03 P-TITOLO           PIC X(50).
+               03 P-AUTORE           PIC X(50).
+               03 P-NOME             PIC X(50).
+               03 P-COGNOME          PIC X(50).
+
+           01 DATA-DI-LAVORO        PIC 9(8).
+           01 DATA-DI-LAVORO-ANNO   PIC 9(4).
+           01 DATA-DI-LAVORO-MESE   PIC 9(2).
+           01 DATA-DI-LAVORO-GIORNO PIC 9(2).
+           01 GIORNI-ASSOLUTI       PIC 9(9).
+           01 GIORNI-RITARDO        PIC 9(5).
+
+           01 CONTATORE-ESAMINATE   PIC 9(5) VALUE ZERO.
+           01 CONTATORE-RITARDO     PIC 9(5) VALUE ZERO.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       OVERDUE-REPORT-PARA.
+           DISPLAY "------- SONO OVERDUE-REPORT (batch)!".
+           ACCEPT OGGI-DATA FROM DATE YYYYMMDD.
+           MOVE OGGI-DATA TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+           MOVE GIORNI-ASSOLUTI TO OGGI-GIORNI.
+
+           OPEN OUTPUT REPORT-OUTPUT.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "ELENCO PRESTITI SCADUTI AL " OGGI-DATA
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           EXEC SQL
+               DECLARE C-OVERDUE CURSOR FOR
+                   SELECT p.codiceISBN, p.Username,
+                          p.data_prenotazione, l.Titolo, l.Autore,
+                          u.Nome, u.Cognome
+                   FROM Prenotazione p
+                   JOIN Libro l ON p.codiceISBN = l.ISBN
+                   JOIN Utente u ON p.Username = u.Username
+           END-EXEC.
+
+           EXEC SQL OPEN C-OVERDUE END-EXEC.
+
+           EXEC SQL
+               FETCH C-OVERDUE INTO :P-ISBN, :P-USERNAME,
+                   :P-DATA-PREN, :P-TITOLO, :P-AUTORE, :P-NOME,
+                   :P-COGNOME
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO CONTATORE-ESAMINATE
+               PERFORM VALUTA-RITARDO
+               EXEC SQL
+                   FETCH C-OVERDUE INTO :P-ISBN, :P-USERNAME,
+                       :P-DATA-PREN, :P-TITOLO, :P-AUTORE, :P-NOME,
+                       :P-COGNOME
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-OVERDUE END-EXEC.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Prestiti esaminati: " CONTATORE-ESAMINATE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Prestiti in ritardo: " CONTATORE-RITARDO
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE REPORT-OUTPUT.
+
+           DISPLAY "Prestiti esaminati: " CONTATORE-ESAMINATE.
+           DISPLAY "Prestiti in ritardo: " CONTATORE-RITARDO.
+
+           EXIT PROGRAM.
+
+       VALUTA-RITARDO.
+           MOVE P-DATA-PREN(1:8) TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+
+           IF OGGI-GIORNI - GIORNI-ASSOLUTI > GIORNI-PRESTITO
+               COMPUTE GIORNI-RITARDO =
+                   OGGI-GIORNI - GIORNI-ASSOLUTI - GIORNI-PRESTITO
+               ADD 1 TO CONTATORE-RITARDO
+               MOVE SPACES TO REPORT-LINE
+               STRING P-ISBN DELIMITED BY SPACE " "
+                   P-TITOLO DELIMITED BY SPACE " "
+                   P-AUTORE DELIMITED BY SPACE " "
+                   P-USERNAME DELIMITED BY SPACE " "
+                   P-NOME DELIMITED BY SPACE " "
+                   P-COGNOME DELIMITED BY SPACE " "
+                   "GIORNI DI RITARDO: " GIORNI-RITARDO
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       CONVERTI-GIORNI-ASSOLUTI.
+      * Convenzione commerciale a 360 giorni/anno: sufficiente per
+      * confrontare due date tra loro senza un calendario completo.
+           MOVE DATA-DI-LAVORO(1:4) TO DATA-DI-LAVORO-ANNO.
+           MOVE DATA-DI-LAVORO(5:2) TO DATA-DI-LAVORO-MESE.
+           MOVE DATA-DI-LAVORO(7:2) TO DATA-DI-LAVORO-GIORNO.
+           COMPUTE GIORNI-ASSOLUTI =
+               (DATA-DI-LAVORO-ANNO * 360) +
+               (DATA-DI-LAVORO-MESE * 30) +
+               DATA-DI-LAVORO-GIORNO.
