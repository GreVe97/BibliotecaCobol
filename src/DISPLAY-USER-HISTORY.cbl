@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISPLAY-USER-HISTORY.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 PRESTITI-TOTALI    PIC 9(5).
+           01 USERNAME-RICERCA   PIC X(50).
+           01 PRESTITO-REC.
+               03 PR-ISBN         PIC X(50).
+               03 PR-TITOLO       PIC X(50).
+               03 PR-DATA-PREN    PIC X(50).
+               03 PR-DATA-REST    PIC X(50).
+               03 PR-STATO        PIC X(12).
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       DISPLAY-USER-HISTORY-PARA.
+           DISPLAY "------- SONO DISPLAY-USER-HISTORY!".
+           DISPLAY "Inserisci lo Username da controllare: "
+           ACCEPT USERNAME-RICERCA.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :PRESTITI-TOTALI FROM (
+                   SELECT codiceISBN FROM PrenotazioneStorico
+                       WHERE Username =
+                           TRIM(BOTH ' ' FROM :USERNAME-RICERCA)
+                   UNION ALL
+                   SELECT codiceISBN FROM Prenotazione
+                       WHERE Username =
+                           TRIM(BOTH ' ' FROM :USERNAME-RICERCA)
+               ) AS STORICO-COMPLETO
+           END-EXEC.
+
+           DISPLAY "-------Storico prestiti per " USERNAME-RICERCA
+               ": " PRESTITI-TOTALI " -----------".
+
+           EXEC SQL
+               DECLARE C-STORICO CURSOR FOR
+                   SELECT s.codiceISBN, l.Titolo, s.data_prenotazione,
+                          s.data_restituzione, 'Restituito'
+                       FROM PrenotazioneStorico s
+                       JOIN Libro l ON s.codiceISBN = l.ISBN
+                       WHERE s.Username =
+                           TRIM(BOTH ' ' FROM :USERNAME-RICERCA)
+                   UNION ALL
+                   SELECT p.codiceISBN, l.Titolo, p.data_prenotazione,
+                          ' ', 'In corso'
+                       FROM Prenotazione p
+                       JOIN Libro l ON p.codiceISBN = l.ISBN
+                       WHERE p.Username =
+                           TRIM(BOTH ' ' FROM :USERNAME-RICERCA)
+                   ORDER BY 3
+           END-EXEC.
+
+           EXEC SQL OPEN C-STORICO END-EXEC.
+
+           EXEC SQL
+               FETCH C-STORICO INTO :PR-ISBN, :PR-TITOLO,
+                   :PR-DATA-PREN, :PR-DATA-REST, :PR-STATO
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY "ISBN: " PR-ISBN
+               DISPLAY "Titolo: " PR-TITOLO
+               DISPLAY "Data Prenotazione: " PR-DATA-PREN
+               DISPLAY "Data Restituzione: " PR-DATA-REST
+               DISPLAY "Stato: " PR-STATO
+               DISPLAY " - "
+               EXEC SQL
+                   FETCH C-STORICO INTO :PR-ISBN, :PR-TITOLO,
+                       :PR-DATA-PREN, :PR-DATA-REST, :PR-STATO
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-STORICO END-EXEC.
+
+           EXIT PROGRAM.
