@@ -5,14 +5,21 @@
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION.
-       
+
            01 ISBN        PIC X(13).
            01 ROW-COUNT   PIC 9(9) USAGE BINARY.
        EXEC SQL END DECLARE SECTION.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       PROCEDURE DIVISION.
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
            DISPLAY "Inserisci ISBN del libro da cancellare: ".
            ACCEPT ISBN.
 
@@ -30,6 +37,7 @@
 
                    IF SQLCODE = 0 THEN
                        DISPLAY "Libro cancellato con successo."
+                       PERFORM REGISTRA-AUDIT
                    ELSE
                        DISPLAY "Errore nella cancellazione del libro."
                        DISPLAY "Codice errore SQL: " SQLCODE
@@ -49,3 +57,14 @@
            END-EXEC.
 
            STOP RUN.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'DELETE-BOOK', 'DELETE',
+                       TRIM(BOTH ' ' FROM :ISBN), :AUDIT-TIMESTAMP)
+           END-EXEC.
