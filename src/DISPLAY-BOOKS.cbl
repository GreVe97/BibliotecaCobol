@@ -2,8 +2,16 @@
        PROGRAM-ID. DISPLAY-BOOKS.
 
        ENVIRONMENT DIVISION.
-       DATA DIVISION.      
- 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-OUTPUT ASSIGN TO LIBRICSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-OUTPUT.
+       01  CSV-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
            01 LIBRI-TOTALI PIC 9(3).
            01 CONTATORE PIC 9(3) VALUE 1.
@@ -14,21 +22,39 @@
              03 FILLER PIC X(1).
              03  DB-AUTORE              PIC X(50) VALUE SPACE.
              03 FILLER PIC X.
-             03  DB-CodiceCasaEditrice  PIC X(50) VALUE SPACE.       
+             03  DB-CodiceCasaEditrice  PIC X(50) VALUE SPACE.
+             03 FILLER PIC X.
+             03  DB-STATO               PIC X(12) VALUE SPACE.
+           01 ESPORTA-CSV PIC X(1) VALUE "N".
+             88 ESPORTA-CSV-SI VALUE "S".
+           01 RIGHE-PER-PAGINA PIC 9(3) VALUE 10.
+           01 PROSEGUI-LETTURA PIC X(1) VALUE "S".
+             88 PROSEGUI-LETTURA-SI VALUE "S".
+           01 RISPOSTA-PAGINA PIC X(1).
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
-       
+
        PROCEDURE DIVISION.
        DISPLAY "SONO DISPLAY BOOKS!".
 
+       DISPLAY "Esportare il catalogo anche in un file CSV? (S/N): ".
+       ACCEPT ESPORTA-CSV.
+
+       IF ESPORTA-CSV-SI
+           OPEN OUTPUT CSV-OUTPUT
+           MOVE "ISBN,TITOLO,AUTORE,CODICECASAEDITRICE,STATO"
+               TO CSV-LINE
+           WRITE CSV-LINE
+       END-IF.
+
         EXEC SQL
            SELECT COUNT(*) INTO :LIBRI-TOTALI FROM Libro
        END-EXEC.
 
        EXEC SQL
            DECLARE C1 CURSOR FOR
-           SELECT ISBN, TITOLO, AUTORE, CodiceCasaEditrice 
+           SELECT ISBN, TITOLO, AUTORE, CodiceCasaEditrice, STATO
             FROM Libro
        END-EXEC.
 
@@ -37,26 +63,57 @@
        END-EXEC.
 
        EXEC SQL
-           FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE, 
-           :DB-CodiceCasaEditrice
+           FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+           :DB-CodiceCasaEditrice, :DB-STATO
        END-EXEC.
        DISPLAY "-------Libri totali: "LIBRI-TOTALI" -----------"
-       PERFORM UNTIL SQLCODE NOT = ZERO
+       PERFORM UNTIL SQLCODE NOT = ZERO OR NOT PROSEGUI-LETTURA-SI
            DISPLAY "Libro n."CONTATORE
            DISPLAY "ISBN: " DB-ISBN
            DISPLAY "TITOLO: " DB-TITOLO
            DISPLAY "AUTORE: " DB-AUTORE
-           DISPLAY "CodiceCasaEditrice: " DB-CodiceCasaEditrice 
+           DISPLAY "CodiceCasaEditrice: " DB-CodiceCasaEditrice
+           DISPLAY "STATO: " DB-STATO
            DISPLAY " - "
+           IF ESPORTA-CSV-SI
+               PERFORM SCRIVI-RIGA-CSV
+           END-IF
+           IF FUNCTION MOD(CONTATORE, RIGHE-PER-PAGINA) = ZERO
+               PERFORM CHIEDI-MORE-QUIT
+           END-IF
            ADD 1 TO CONTATORE
-           EXEC SQL
-               FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE, 
-               :DB-CodiceCasaEditrice
-           END-EXEC
+           IF PROSEGUI-LETTURA-SI
+               EXEC SQL
+                   FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+                   :DB-CodiceCasaEditrice, :DB-STATO
+               END-EXEC
+           END-IF
        END-PERFORM.
 
        EXEC SQL
            CLOSE C1
        END-EXEC.
 
+       IF ESPORTA-CSV-SI
+           CLOSE CSV-OUTPUT
+           DISPLAY "Catalogo esportato nel file LIBRICSV."
+       END-IF.
+
        EXIT PROGRAM.
+
+       CHIEDI-MORE-QUIT.
+           DISPLAY "-- premi INVIO per continuare, Q per uscire --".
+           ACCEPT RISPOSTA-PAGINA.
+           IF RISPOSTA-PAGINA = "Q" OR RISPOSTA-PAGINA = "q"
+               MOVE "N" TO PROSEGUI-LETTURA
+           END-IF.
+
+       SCRIVI-RIGA-CSV.
+           MOVE SPACES TO CSV-LINE
+           STRING DB-ISBN DELIMITED BY SIZE ","
+               DB-TITOLO DELIMITED BY SPACE ","
+               DB-AUTORE DELIMITED BY SPACE ","
+               DB-CodiceCasaEditrice DELIMITED BY SPACE ","
+               DB-STATO DELIMITED BY SPACE
+               INTO CSV-LINE
+           WRITE CSV-LINE.
