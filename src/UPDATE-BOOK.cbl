@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-BOOK.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01 ISBN        PIC X(13).
+           01 TITOLO      PIC X(255).
+           01 AUTORE      PIC X(255).
+           01 CODICE-EDITRICE PIC 9(9).
+           01 CONTA-ISBN  PIC 9(5).
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
+
+      *************CONTROLLO CODICE CASA EDITRICE*******************
+           01 NOME-EDITRICE-TROVATA      PIC X(50).
+           01 RISPOSTA-EDITRICE          PIC X(1).
+
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
+           DISPLAY "Inserisci ISBN del libro da modificare: ".
+           ACCEPT ISBN.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :CONTA-ISBN FROM Libro
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           IF CONTA-ISBN = 0
+               DISPLAY "Nessun libro trovato con questo ISBN."
+               EXIT PROGRAM
+           END-IF.
+
+           EXEC SQL
+               SELECT TITOLO, AUTORE, CODICECASAEDITRICE
+                   INTO :TITOLO, :AUTORE, :CODICE-EDITRICE
+                   FROM Libro
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           DISPLAY "Titolo attuale: " TITOLO
+           DISPLAY "Inserisci il nuovo Titolo: ".
+           ACCEPT TITOLO.
+           DISPLAY "Autore attuale: " AUTORE
+           DISPLAY "Inserisci il nuovo Autore: ".
+           ACCEPT AUTORE.
+           DISPLAY "Codice Casa Editrice attuale: " CODICE-EDITRICE
+           PERFORM ACCETTA-CODICE-EDITRICE.
+
+           EXEC SQL
+               UPDATE Libro
+                   SET TITOLO = TRIM(BOTH ' ' FROM :TITOLO),
+                       AUTORE = TRIM(BOTH ' ' FROM :AUTORE),
+                       CODICECASAEDITRICE = :CODICE-EDITRICE
+                   WHERE ISBN = TRIM(BOTH ' ' FROM :ISBN)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY "Libro aggiornato con successo."
+               PERFORM REGISTRA-AUDIT
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               DISPLAY "Errore: " SQLERRMC
+           END-IF.
+
+           EXIT PROGRAM.
+
+       ACCETTA-CODICE-EDITRICE.
+           DISPLAY "Inserisci il nuovo Codice della Casa Editrice: ".
+           ACCEPT CODICE-EDITRICE.
+           EXEC SQL
+               SELECT NOME INTO :NOME-EDITRICE-TROVATA FROM CasaEditrice
+                   WHERE CODICE = :CODICE-EDITRICE
+           END-EXEC.
+           IF SQLCODE = 0
+               DISPLAY "Casa editrice trovata: " NOME-EDITRICE-TROVATA
+           ELSE
+               DISPLAY "Codice Casa Editrice non trovato."
+               PERFORM ACCETTA-CODICE-EDITRICE
+           END-IF.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'UPDATE-BOOK', 'UPDATE',
+                       TRIM(BOTH ' ' FROM :ISBN), :AUDIT-TIMESTAMP)
+           END-EXEC.
