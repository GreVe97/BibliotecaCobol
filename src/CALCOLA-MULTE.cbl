@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCOLA-MULTE.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      * Periodo di prestito consentito, in giorni, e importo
+      * giornaliero della multa applicata oltre la scadenza.
+           01 GIORNI-PRESTITO   PIC 9(3) VALUE 30.
+           01 IMPORTO-MULTA     PIC 9(5)V99 VALUE 1.50.
+
+           01 OGGI-DATA         PIC 9(8).
+           01 OGGI-GIORNI       PIC 9(9).
+
+           01 PRENOTAZIONE-REC.
+               03 P-ISBN             PIC X(50).
+               03 P-USERNAME         PIC X(50).
+               03 P-DATA-PREN        PIC X(50).
+
+           01 DATA-DI-LAVORO        PIC 9(8).
+           01 DATA-DI-LAVORO-ANNO   PIC 9(4).
+           01 DATA-DI-LAVORO-MESE   PIC 9(2).
+           01 DATA-DI-LAVORO-GIORNO PIC 9(2).
+           01 GIORNI-ASSOLUTI       PIC 9(9).
+
+           01 MULTE-ESISTENTI       PIC 9(5).
+           01 CONTATORE-SCADUTE     PIC 9(5) VALUE ZERO.
+           01 CONTATORE-ESAMINATE   PIC 9(5) VALUE ZERO.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       CALCOLA-MULTE-PARA.
+           DISPLAY "------- SONO CALCOLA-MULTE (batch)!".
+           ACCEPT OGGI-DATA FROM DATE YYYYMMDD.
+           MOVE OGGI-DATA TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+           MOVE GIORNI-ASSOLUTI TO OGGI-GIORNI.
+
+           EXEC SQL
+               DECLARE C-MULTE CURSOR FOR
+                   SELECT codiceISBN, Username, data_prenotazione
+                       FROM Prenotazione
+           END-EXEC.
+
+           EXEC SQL OPEN C-MULTE END-EXEC.
+
+           EXEC SQL
+               FETCH C-MULTE INTO :P-ISBN, :P-USERNAME, :P-DATA-PREN
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO CONTATORE-ESAMINATE
+               PERFORM VALUTA-PRENOTAZIONE
+               EXEC SQL
+                   FETCH C-MULTE INTO :P-ISBN, :P-USERNAME,
+                       :P-DATA-PREN
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE C-MULTE END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           DISPLAY "Prenotazioni esaminate: " CONTATORE-ESAMINATE.
+           DISPLAY "Multe generate: " CONTATORE-SCADUTE.
+
+           EXIT PROGRAM.
+
+       VALUTA-PRENOTAZIONE.
+           MOVE P-DATA-PREN(1:8) TO DATA-DI-LAVORO.
+           PERFORM CONVERTI-GIORNI-ASSOLUTI.
+
+           IF OGGI-GIORNI - GIORNI-ASSOLUTI > GIORNI-PRESTITO
+               EXEC SQL
+                   SELECT COUNT(*) INTO :MULTE-ESISTENTI FROM Multe
+                       WHERE Username =
+                                 TRIM(BOTH ' ' FROM :P-USERNAME) AND
+                             codiceISBN =
+                                 TRIM(BOTH ' ' FROM :P-ISBN) AND
+                             data_multa = :OGGI-DATA
+               END-EXEC
+               IF MULTE-ESISTENTI = 0
+                   EXEC SQL
+                       INSERT INTO Multe (Username, codiceISBN,
+                           importo, data_multa)
+                       VALUES (TRIM(BOTH ' ' FROM :P-USERNAME),
+                               TRIM(BOTH ' ' FROM :P-ISBN),
+                               :IMPORTO-MULTA, :OGGI-DATA)
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO CONTATORE-SCADUTE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CONVERTI-GIORNI-ASSOLUTI.
+      * Converte una data YYYYMMDD in un numero progressivo di
+      * giorni usando la convenzione commerciale a 360 giorni/anno,
+      * sufficiente per confrontare due date tra loro.
+           MOVE DATA-DI-LAVORO(1:4) TO DATA-DI-LAVORO-ANNO.
+           MOVE DATA-DI-LAVORO(5:2) TO DATA-DI-LAVORO-MESE.
+           MOVE DATA-DI-LAVORO(7:2) TO DATA-DI-LAVORO-GIORNO.
+           COMPUTE GIORNI-ASSOLUTI =
+               (DATA-DI-LAVORO-ANNO * 360) +
+               (DATA-DI-LAVORO-MESE * 30) +
+               DATA-DI-LAVORO-GIORNO.
