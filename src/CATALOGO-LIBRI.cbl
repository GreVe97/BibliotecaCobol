@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATALOGO-LIBRI.
+       AUTHOR. MARCO.
+       DATE-WRITTEN. 09/08/2026.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 FILIALE-FILTRO      PIC X(30) VALUE SPACE.
+           01 LIBRI-TOTALI        PIC 9(5) VALUE ZERO.
+           01 CODICE-PRECEDENTE   PIC 9(9) VALUE ZERO.
+           01 SUBTOTALE-EDITRICE  PIC 9(5) VALUE ZERO.
+           01 UN-LIBRO-TROVATO    PIC X(1) VALUE "N".
+             88 UN-LIBRO-TROVATO-SI VALUE "S".
+           01 DB-LIBRO.
+             03  DB-ISBN                PIC X(50) VALUE SPACE.
+             03  DB-TITOLO              PIC X(50) VALUE SPACE.
+             03  DB-AUTORE              PIC X(50) VALUE SPACE.
+             03  DB-CODICE-EDITRICE     PIC 9(9) VALUE ZERO.
+             03  DB-NOME-EDITRICE       PIC X(50) VALUE SPACE.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+       DISPLAY "------- SONO CATALOGO-LIBRI!".
+
+       INIZIO.
+           DISPLAY "Filtra per Filiale (lascia vuoto per tutte): "
+           ACCEPT FILIALE-FILTRO.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :LIBRI-TOTALI FROM Libro
+                   WHERE TRIM(BOTH ' ' FROM :FILIALE-FILTRO) = ''
+                      OR SEDE = TRIM(BOTH ' ' FROM :FILIALE-FILTRO)
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT l.ISBN, l.TITOLO, l.AUTORE, l.CodiceCasaEditrice,
+                      c.NOME
+                   FROM Libro l
+                   JOIN CasaEditrice c
+                       ON l.CodiceCasaEditrice = c.CODICE
+                   WHERE TRIM(BOTH ' ' FROM :FILIALE-FILTRO) = ''
+                      OR l.SEDE = TRIM(BOTH ' ' FROM :FILIALE-FILTRO)
+                   ORDER BY l.CodiceCasaEditrice
+           END-EXEC.
+
+           EXEC SQL OPEN C1 END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+                   :DB-CODICE-EDITRICE, :DB-NOME-EDITRICE
+           END-EXEC.
+
+           DISPLAY "===== Catalogo Libri per Casa Editrice =====".
+           DISPLAY "Libri totali: " LIBRI-TOTALI.
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               IF DB-CODICE-EDITRICE NOT = CODICE-PRECEDENTE
+                   IF UN-LIBRO-TROVATO-SI
+                       PERFORM STAMPA-SUBTOTALE
+                   END-IF
+                   DISPLAY " "
+                   DISPLAY "--- Casa Editrice: " DB-NOME-EDITRICE
+                       " (Codice " DB-CODICE-EDITRICE ") ---"
+                   MOVE ZERO TO SUBTOTALE-EDITRICE
+                   MOVE DB-CODICE-EDITRICE TO CODICE-PRECEDENTE
+                   MOVE "S" TO UN-LIBRO-TROVATO
+               END-IF
+               DISPLAY "ISBN: " DB-ISBN
+               DISPLAY "TITOLO: " DB-TITOLO
+               DISPLAY "AUTORE: " DB-AUTORE
+               DISPLAY " - "
+               ADD 1 TO SUBTOTALE-EDITRICE
+               EXEC SQL
+                   FETCH C1 INTO :DB-ISBN, :DB-TITOLO, :DB-AUTORE,
+                       :DB-CODICE-EDITRICE, :DB-NOME-EDITRICE
+               END-EXEC
+           END-PERFORM.
+
+           IF UN-LIBRO-TROVATO-SI
+               PERFORM STAMPA-SUBTOTALE
+           END-IF.
+
+           EXEC SQL CLOSE C1 END-EXEC.
+
+           DISPLAY " ".
+           DISPLAY "===== Totale generale: " LIBRI-TOTALI " libri "
+               "=====".
+
+           EXIT PROGRAM.
+
+       STAMPA-SUBTOTALE.
+           DISPLAY "Subtotale Casa Editrice: " SUBTOTALE-EDITRICE
+               " libri".
