@@ -7,10 +7,16 @@
        WORKING-STORAGE SECTION.
            01 LIBRI PIC 9(5) VALUE ZERO.
            01 MENU-SCELTA PIC 9(1).
-           01 CODICE PIC 9(3).   
+           01 CODICE PIC 9(3).
        EXEC SQL INCLUDE SQLCA END-EXEC.
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-TS-DATA PIC 9(8).
+               05 AUDIT-TS-ORA  PIC 9(6).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           01 OPERATORE-USERNAME PIC X(50).
+
+       PROCEDURE DIVISION USING OPERATORE-USERNAME.
        DISPLAY "SONO DELETE PUBLISHER!".
 
        INIZIO.
@@ -31,11 +37,23 @@
                    EXEC SQL
                        COMMIT
                    END-EXEC
+                   PERFORM REGISTRA-AUDIT
                ELSE
                    DISPLAY 'Si Ã¨ verificato un errore'
                    DISPLAY SQLERRMC
                END-IF
-           ELSE           
+           ELSE
                DISPLAY "ERRORE: Il publisher ha "LIBRI" libri associati"
            END-IF.
        EXIT PROGRAM.
+
+       REGISTRA-AUDIT.
+           ACCEPT AUDIT-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TS-ORA FROM TIME.
+           EXEC SQL
+               INSERT INTO AuditLog (Username, Programma, Operazione,
+                   Chiave, Timestamp)
+               VALUES (TRIM(BOTH ' ' FROM :OPERATORE-USERNAME),
+                       'DELETE-PUBLISHER', 'DELETE', :CODICE,
+                       :AUDIT-TIMESTAMP)
+           END-EXEC.
