@@ -0,0 +1,14 @@
+//LIBROBKP JOB (ACCTNO,BIBLIO),'BACKUP CATALOGO LIBRO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB NOTTURNO: ESTRATTO DI BACKUP DELLA TABELLA LIBRO          *
+//* (BIBLIOTECACOBOL) - UNA GENERAZIONE GDG PER OGNI NOTTE        *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=BACKUP-LIBRO
+//STEPLIB  DD DSN=BIBLIO.PROD.LOADLIB,DISP=SHR
+//LIBROBKP DD DSN=BIBLIO.PROD.LIBRO.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
