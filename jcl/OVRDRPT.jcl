@@ -0,0 +1,14 @@
+//OVRDRPT  JOB (ACCTNO,BIBLIO),'SCADENZE PRESTITI',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB NOTTURNO: ELENCO PRESTITI SCADUTI (BIBLIOTECACOBOL)      *
+//* SCHEDULATO OGNI NOTTE DOPO LA CHIUSURA DEL BATCH PRINCIPALE. *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=OVERDUE-REPORT
+//STEPLIB  DD DSN=BIBLIO.PROD.LOADLIB,DISP=SHR
+//OVRDRPT  DD DSN=BIBLIO.PROD.OVRDRPT.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
