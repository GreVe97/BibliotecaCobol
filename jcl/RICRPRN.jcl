@@ -0,0 +1,15 @@
+//RICRPRN  JOB (ACCTNO,BIBLIO),'RICONCILIA PRENOTAZIONI',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB NOTTURNO: RICONCILIAZIONE PRENOTAZIONE/LISTA-ATTESA      *
+//* CONTRO LIBRO, DA LANCIARE DOPO LA FINESTRA BATCH PRINCIPALE  *
+//* (BOOKLOAD/USERLOAD E LA MANUTENZIONE NOTTURNA DEI LIBRI).    *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=RECONCILIA-PRENOTAZIONI
+//STEPLIB  DD DSN=BIBLIO.PROD.LOADLIB,DISP=SHR
+//RICREPT  DD DSN=BIBLIO.PROD.RICREPT.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
