@@ -0,0 +1,17 @@
+//BOOKLOAD JOB (ACCTNO,BIBLIO),'CARICO MASSIVO LIBRI',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CARICO BATCH DI UNA DONAZIONE/COLLEZIONE DI LIBRI DA FILE     *
+//* SEQUENZIALE (BIBLIOTECACOBOL). RIAVVIABILE: BOOKCKPT TIENE    *
+//* L'ULTIMA RIGA GIA' ELABORATA, COSI' UN RERUN DOPO UN'ABEND    *
+//* RIPARTE SENZA RIACCODARE I LIBRI GIA' INSERITI.               *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=BOOK-LOAD
+//STEPLIB  DD DSN=BIBLIO.PROD.LOADLIB,DISP=SHR
+//BOOKIN   DD DSN=BIBLIO.PROD.BOOKLOAD.INPUT,DISP=SHR
+//BOOKCKPT DD DSN=BIBLIO.PROD.BOOKLOAD.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
