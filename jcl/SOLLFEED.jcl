@@ -0,0 +1,14 @@
+//SOLLFEED JOB (ACCTNO,BIBLIO),'SOLLECITI PRESTITI',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JOB NOTTURNO: ESTRATTO SOLLECITI PER IL VENDOR ESTERNO DI    *
+//* EMAIL/SMS (BIBLIOTECACOBOL). SCHEDULATO SUBITO DOPO OVRDRPT. *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=SOLLECITO-EXPORT
+//STEPLIB  DD DSN=BIBLIO.PROD.LOADLIB,DISP=SHR
+//SOLLFEED DD DSN=BIBLIO.PROD.SOLLFEED.DAT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=375,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
