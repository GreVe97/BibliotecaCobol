@@ -0,0 +1,22 @@
+//USERLOAD JOB (ACCTNO,BIBLIO),'CARICO MASSIVO UTENTI',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CARICO BATCH DI UN ELENCO SOCI DA FILE SEQUENZIALE            *
+//* (BIBLIOTECACOBOL), TIPICO DEL RINNOVO ANNUALE DELLE TESSERE.  *
+//* LE RIGHE SCARTATE (ES. USERNAME DUPLICATO) FINISCONO SU       *
+//* USERREJ INVECE DI FERMARE L'INTERO BATCH. RIAVVIABILE TRAMITE *
+//* USERCKPT COME BOOKLOAD.                                       *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=USER-LOAD
+//STEPLIB  DD DSN=BIBLIO.PROD.LOADLIB,DISP=SHR
+//USERIN   DD DSN=BIBLIO.PROD.USERLOAD.INPUT,DISP=SHR
+//USERREJ  DD DSN=BIBLIO.PROD.USERLOAD.REJECT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//USERCKPT DD DSN=BIBLIO.PROD.USERLOAD.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
